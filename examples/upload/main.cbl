@@ -0,0 +1,182 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * POST /upload -- PARSES A multipart/form-data BODY AND
+      * WRITES ANY UPLOADED FILE PART OUT TO ./uploads.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/upload" to host-path.
+           move "POST" to path-method.
+           set host-handle to entry "http-upload".
+
+           call "handle_http"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * UPLOAD HANDLER
+      **********************
+
+       identification division.
+       program-id. http-upload.
+
+       environment division.
+       input-output section.
+       file-control.
+           select out-file assign to dynamic ws-fname
+           organization is sequential.
+
+       data division.
+
+       file section.
+       fd out-file.
+       01 out-record pic x(2048).
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       01 parse-multipart.
+           05 part-data occurs 16 times.
+               10 part-name         pic x(64).
+               10 part-filename     pic x(128).
+               10 part-content-type pic x(64).
+               10 part-is-file      pic 9.
+               10 part-value        pic x(2048).
+               10 part-size         pic 9(4).
+           05 part-count pic 9(2).
+
+       77 content-type-value pic x(256).
+       77 ws-fname            pic x(512).
+       77 i                   pic 9(3).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           initialize parse-multipart.
+           move spaces to content-type-value.
+
+           perform varying i from 1 by 1
+           until i is greater than request-header-size
+               if request-header(i)(1:13) is equal "Content-Type:"
+               then
+                   move request-header(i)(15:241) to content-type-value
+               end-if
+           end-perform.
+
+           call "parseMultipart"
+           using by reference parse-multipart,
+                 by content request-body,
+                 by content content-type-value.
+
+           perform varying i from 1 by 1 until i is greater part-count
+               if part-is-file(i) is equal 1 then
+                   string "./uploads/" function trim(part-filename(i))
+                       into ws-fname
+                   end-string
+
+                   open output out-file
+                   move part-value(i)(1:part-size(i)) to out-record
+                   write out-record
+                   close out-file
+               end-if
+           end-perform.
+
+           move spaces to string-data.
+           set string-size to 1.
+           string
+               "uploaded " part-count " part(s)"
+               into string-data
+               with pointer string-size
+           end-string.
+           subtract 1 from string-size.
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-upload.
