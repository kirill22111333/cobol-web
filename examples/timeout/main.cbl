@@ -0,0 +1,218 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES handle_http's OPTIONAL timeout-secs ARGUMENT --
+      * "/slow" IS REGISTERED WITH A 2-SECOND LIMIT, SO A HANDLER
+      * THAT RUNS LONGER THAN THAT GETS ITS CONNECTION CUT OFF BY
+      * listen_http'S FORK/wait_pid_timeout/kill_pid MACHINERY AND
+      * THE CLIENT SEES A BARE 504 INSTEAD OF WAITING FOREVER.
+      * "/fast" IS REGISTERED WITH THE SAME LIMIT BUT RETURNS WELL
+      * INSIDE IT, SO IT COMES BACK NORMALLY.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+       77 host-timeout      pic 9(3).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+      *    "/slow" IS ALLOWED 2 SECONDS BEFORE listen_http CUTS IT
+      *    OFF WITH A 504.
+           move "/slow" to host-path.
+           set host-handle to entry "http-slow".
+           move 2 to host-timeout.
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type,
+                 by content host-timeout.
+
+      *    "/fast" CARRIES THE SAME 2-SECOND LIMIT BUT RETURNS WELL
+      *    INSIDE IT.
+           move "/fast" to host-path.
+           set host-handle to entry "http-fast".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type,
+                 by content host-timeout.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET /slow -- BUSY-SPINS PAST THE 2-SECOND ROUTE TIMEOUT
+      * BEFORE EVER CALLING sendtext_http, SO THE PARENT'S
+      * wait_pid_timeout ALWAYS WINS THE RACE.
+      **********************
+
+       identification division.
+       program-id. http-slow.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 today-int      pic 9(8).
+       77 start-epoch    pic 9(11).
+       77 current-epoch  pic 9(11).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           perform compute-epoch.
+           move current-epoch to start-epoch.
+
+           perform until current-epoch - start-epoch
+           is greater than or equal to 5
+               perform compute-epoch
+           end-perform.
+
+           set string-data to "slow route finished".
+           set string-size to
+               function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data,
+           by content connect,
+           by content string-data
+           by content string-size.
+
+           exit program.
+
+       compute-epoch.
+           move function current-date(1:8) to today-int.
+
+           compute current-epoch =
+               function integer-of-date(today-int) * 86400
+               + function seconds-past-midnight.
+
+           exit paragraph.
+
+       end program http-slow.
+
+      **********************
+      * GET /fast -- ORDINARY IMMEDIATE RESPONSE, STILL REGISTERED
+      * WITH THE SAME 2-SECOND route-timeout AS "/slow" TO SHOW A
+      * HANDLER THAT FINISHES IN TIME IS UNAFFECTED BY IT.
+      **********************
+
+       identification division.
+       program-id. http-fast.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set string-data to "fast route finished".
+           set string-size to
+               function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data,
+           by content connect,
+           by content string-data
+           by content string-size.
+
+           exit program.
+
+       end program http-fast.
