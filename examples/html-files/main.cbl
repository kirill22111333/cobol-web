@@ -8,12 +8,32 @@
              10 http-host pic x(50).
              10 http-len  pic 9(5).
              10 http-cap  pic 9(5).
-             10 http-func occurs 256 times.
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
                 15 func usage procedure-pointer.
-             10 http-tab  occurs 256 times.
                 15 tab-path   pic x(2048).
                 15 tab-method pic x(16).
-             10 http-public pic x(256).
+                15 route-timeout pic 9(3).
 
        01 host-data.
           05 host-address pic x(50).
@@ -22,14 +42,20 @@
 
        77 handle-func-type pic x(16).
        77 path-method      pic x(16).
-       
+       77 host-capacity    pic 9(5).
+
        procedure division.
 
            move "127.0.0.1:8000" to host-address.
-        
-           call "define_http" 
-           using by reference http-tbl, 
-                 by content host-address.
+
+      *    SIZE THE ROUTE TABLE FOR THIS SITE INSTEAD OF TAKING THE
+      *    256-ENTRY DEFAULT.
+           set host-capacity to 512.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address,
+                 by content host-capacity.
 
            move "/" to host-path.
            set host-handle to entry "http-index".
@@ -80,6 +106,9 @@
        
        77 file-name pic x(512).
        77 i pic 9(3).
+       77 log-level  pic x(5).
+       77 log-source pic x(32).
+       77 log-text   pic x(256).
 
        linkage section.
        01 request.
@@ -90,24 +119,23 @@
           05 request-headers occurs 256 times.
              10 request-header       pic x(2048).
           05 request-header-size  pic 9(3).
-             
+
        77 connect pic s9(5).
-       
-       procedure division using request, connect.
-        
-           display "index-page".
 
-           display "METHOD: " function trim(request-method).
-           display "PATH: " function trim(request-path).
-           display "PROTO: " function trim(request-proto).
+       procedure division using request, connect.
 
-           display "HEADERS".
-           display "HEADERS SIZE: " request-header-size.
+           set log-level to "INFO".
+           set log-source to "http-index".
+           move spaces to log-text.
+           string
+               "request " function trim(request-method)
+               X"20" function trim(request-path)
+               into log-text
+           end-string.
 
-           perform varying i from 1 by 1 
-           until i is greater than request-header-size
-             display i ". " function trim(request-header(i))
-           end-perform.
+           call "log-message"
+           using by content log-level, by content log-source,
+                 by content log-text.
 
            move "./layouts/index.html" to file-name.
 
@@ -142,6 +170,9 @@
 
        77 file-name pic x(512).
        77 i pic 9(3).
+       77 log-level  pic x(5).
+       77 log-source pic x(32).
+       77 log-text   pic x(256).
 
        linkage section.
        01 request.
@@ -152,24 +183,23 @@
           05 request-headers occurs 256 times.
              10 request-header       pic x(2048).
           05 request-header-size  pic 9(3).
-             
-       77 connect pic s9(5).
-       
-       procedure division using request, connect.
-        
-           display "about-page".
 
-           display "METHOD: " function trim(request-method).
-           display "PATH: " function trim(request-path).
-           display "PROTO: " function trim(request-proto).
+       77 connect pic s9(5).
 
-           display "HEADERS".
-           display "HEADERS SIZE: " request-header-size.
+       procedure division using request, connect.
 
-           perform varying i from 1 by 1 
-           until i is greater than request-header-size
-             display i ". " function trim(request-header(i))
-           end-perform.
+           set log-level to "INFO".
+           set log-source to "http-about".
+           move spaces to log-text.
+           string
+               "request " function trim(request-method)
+               X"20" function trim(request-path)
+               into log-text
+           end-string.
+
+           call "log-message"
+           using by content log-level, by content log-source,
+                 by content log-text.
 
            move "./layouts/about.html" to file-name.
 
