@@ -0,0 +1,132 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES sendtemplate_http -- layouts/greeting.html IS
+      * A STATIC FILE WITH A FEW "{{token}}" PLACEHOLDERS THAT GET
+      * FILLED IN FROM A NAME/VALUE TABLE BUILT AT REQUEST TIME.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/" to host-path.
+           set host-handle to entry "http-index".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET  / -- FILLS IN THE TEMPLATE'S PLACEHOLDERS
+      **********************
+
+       identification division.
+       program-id. http-index.
+
+       data division.
+       working-storage section.
+       77 file-name pic x(512).
+
+       01 tmpl-params.
+           05 tmpl-param occurs 32 times.
+               10 tmpl-name  pic x(32).
+               10 tmpl-value pic x(256).
+           05 tmpl-param-size pic 9(3).
+
+       77 today-date pic x(29).
+       77 today-days pic 9(4) value 0.
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           call "date-utc"
+           using by reference today-date,
+           by content today-days.
+
+           move spaces to tmpl-params.
+           move "title" to tmpl-name(1).
+           move "COBOL Greeting" to tmpl-value(1).
+           move "name" to tmpl-name(2).
+           move "World" to tmpl-value(2).
+           move "today" to tmpl-name(3).
+           move today-date to tmpl-value(3).
+           set tmpl-param-size to 3.
+
+           set file-name to "./layouts/greeting.html".
+
+           call "sendtemplate_http"
+           using by content connect,
+           by content file-name,
+           by content tmpl-params.
+
+           exit program.
+
+       end program http-index.
