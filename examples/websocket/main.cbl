@@ -0,0 +1,227 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES THE WEBSOCKET UPGRADE -- listen_http's
+      * switch-http ALREADY PERFORMS THE HANDSHAKE WHEN IT SEES
+      * "Upgrade: websocket" AGAINST A MATCHED ROUTE, SO THIS
+      * HANDLER JUST OWNS connect AFTERWARD AND ECHOES FRAMES BACK
+      * USING THE SAME request_tcp/send_tcp PRIMITIVES AS
+      * examples/tcp/server.cbl.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/ws" to host-path.
+           move "GET" to path-method.
+           set host-handle to entry "http-ws".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET  /ws -- ECHOES WEBSOCKET TEXT FRAMES BACK TO THE CLIENT
+      * UNTIL IT SENDS A CLOSE FRAME (OPCODE 8).
+      **********************
+
+       identification division.
+       program-id. http-ws.
+
+       data division.
+       working-storage section.
+       77 frame-buf      pic x(512).
+       77 frame-buf-size pic s9(4).
+       77 byte-1         pic 9(3).
+       77 byte-2         pic 9(3).
+       77 opcode         pic 9(2).
+       77 mask-bit       pic 9.
+       77 payload-len    pic 9(4).
+       77 mask-key       pic x(4).
+       77 payload        pic x(256).
+       77 out-frame      pic x(258).
+       77 out-size       pic 9(4).
+       77 i              pic 9(4).
+       77 ws-closed      pic 9.
+       77 xor-a          pic 9(3).
+       77 xor-b          pic 9(3).
+       77 xor-result     pic 9(3).
+       77 xor-ta         pic 9(3).
+       77 xor-tb         pic 9(3).
+       77 xor-bit-a      pic 9.
+       77 xor-bit-b      pic 9.
+       77 xor-bit-r      pic 9.
+       77 xor-pow        pic 9(3).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set ws-closed to 0.
+
+           perform ws-read-frame until ws-closed is equal 1.
+
+           exit program.
+
+      *    WS-READ-FRAME -- READS ONE CLIENT FRAME, UNMASKS A SMALL
+      *    (<=125-BYTE, UNFRAGMENTED) TEXT PAYLOAD AND ECHOES IT
+      *    BACK. A CLOSE OPCODE, A SHORT READ OR AN OVERSIZE/
+      *    EXTENDED-LENGTH FRAME ENDS THE LOOP.
+       ws-read-frame.
+           call "request_tcp"
+           using by value connect,
+           by reference frame-buf,
+           by value 512
+           returning frame-buf-size.
+
+           if frame-buf-size is less than 2 then
+               set ws-closed to 1
+               exit paragraph
+           end-if.
+
+           compute byte-1 = function ord(frame-buf(1:1)) - 1.
+           compute opcode = function mod(byte-1, 16).
+
+           if opcode is equal 8 then
+               set ws-closed to 1
+               exit paragraph
+           end-if.
+
+           compute byte-2 = function ord(frame-buf(2:1)) - 1.
+           divide byte-2 by 128 giving mask-bit remainder payload-len.
+
+           if payload-len is greater than 125
+           or payload-len is equal 0 then
+               exit paragraph
+           end-if.
+
+           move frame-buf(3:4) to mask-key.
+           move spaces to payload.
+
+           perform varying i from 1 by 1
+           until i is greater than payload-len
+               compute xor-a =
+                   function ord(frame-buf(6 + i:1)) - 1
+               compute xor-b =
+                   function ord
+                       (mask-key(function mod(i - 1, 4) + 1:1)) - 1
+               perform xor-byte
+               move function char(xor-result + 1) to payload(i:1)
+           end-perform.
+
+           perform send-echo-frame.
+
+           exit paragraph.
+
+      *    SEND-ECHO-FRAME -- WRITES payload(1:payload-len) BACK AS
+      *    A SINGLE UNMASKED, UNFRAGMENTED TEXT FRAME (SERVER
+      *    FRAMES ARE NEVER MASKED PER RFC 6455).
+       send-echo-frame.
+           move spaces to out-frame.
+
+           move function char(129 + 1) to out-frame(1:1).
+           move function char(payload-len + 1) to out-frame(2:1).
+           move payload(1:payload-len) to out-frame(3:payload-len).
+
+           compute out-size = payload-len + 2.
+
+           call "send_tcp"
+           using by value connect,
+           by content out-frame(1:out-size),
+           by value out-size.
+
+           exit paragraph.
+
+      *    XOR-BYTE -- XORS xor-a/xor-b INTO xor-result ONE BIT AT A
+      *    TIME (NO BITWISE OPERATOR EXISTS FOR ORDINARY PIC 9 ITEMS
+      *    IN THIS RUNTIME, SO EACH BIT IS PULLED OFF WITH DIVIDE AND
+      *    RECOMBINED BY ADDING IT TIMES ITS POWER OF TWO).
+       xor-byte.
+           move 0 to xor-result.
+           move 1 to xor-pow.
+           move xor-a to xor-ta.
+           move xor-b to xor-tb.
+
+           perform xor-bit-step 8 times.
+
+           exit paragraph.
+
+       xor-bit-step.
+           divide xor-ta by 2 giving xor-ta remainder xor-bit-a.
+           divide xor-tb by 2 giving xor-tb remainder xor-bit-b.
+
+           compute xor-bit-r = function mod(xor-bit-a + xor-bit-b, 2).
+           compute xor-result = xor-result + xor-bit-r * xor-pow.
+
+           multiply xor-pow by 2 giving xor-pow.
+
+           exit paragraph.
+
+       end program http-ws.
