@@ -0,0 +1,176 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES THE "500" SENTINEL -- REGISTERED THE SAME WAY
+      * AS "404" VIA handle_http. /boom's HANDLER SETS ITS FOURTH,
+      * OPTIONAL handler-status ARGUMENT TO 0 TO SIGNAL FAILURE
+      * INSTEAD OF SENDING A RESPONSE ITSELF; switch-http THEN
+      * DISPATCHES TO THE REGISTERED 500 PAGE WITH connect STILL
+      * OPEN.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/boom" to host-path.
+           set host-handle to entry "http-boom".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           set host-handle to entry "http-error-page".
+           move "500" to handle-func-type.
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET  /boom -- ALWAYS SIGNALS FAILURE INSTEAD OF SENDING A
+      * RESPONSE
+      **********************
+
+       identification division.
+       program-id. http-boom.
+
+       data division.
+       working-storage section.
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       01 route-params.
+           05 route-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 route-param-size pic 9(3).
+
+       77 handler-status pic 9.
+
+       procedure division using request, connect, route-params,
+                           handler-status.
+
+           set handler-status to 0.
+
+           exit program.
+
+       end program http-boom.
+
+      **********************
+      * REGISTERED "500" HANDLER -- RUNS WITH connect STILL OPEN
+      **********************
+
+       identification division.
+       program-id. http-error-page.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set status-code to 500.
+           set string-data to "something went wrong".
+           set string-size to
+               function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data,
+           by content connect,
+           by content string-data
+           by content string-size.
+
+           exit program.
+
+       end program http-error-page.
