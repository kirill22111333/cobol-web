@@ -0,0 +1,184 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES parse-path-grouped -- A QUERY STRING LIKE
+      * "/?tag=a&tag=b&tag=c" COMES BACK AS ONE "tag" GROUP HOLDING
+      * ALL THREE VALUES INSTEAD OF THREE INDEPENDENT parse-path
+      * ENTRIES A HANDLER WOULD OTHERWISE HAVE TO SCAN AND COLLECT
+      * ITSELF.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/" to host-path.
+           set host-handle to entry "http-index".
+
+           call "handle_http"
+           using by reference http-tbl,
+                 by content host-path,
+                 by content path-method,
+                 by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET  /?tag=a&tag=b -- LISTS EVERY VALUE GIVEN FOR EACH
+      * REPEATED QUERY-STRING KEY
+      **********************
+
+       identification division.
+       program-id. http-index.
+
+       data division.
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 parse-path-grouped.
+           05 parse-group occurs 256 times.
+               10 group-name pic x(32).
+               10 group-value occurs 16 times.
+                   15 group-item pic x(256).
+               10 group-value-size pic 9(3).
+           05 parse-group-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 temp-string pic x(1024).
+       77 i pic 9(3).
+       77 v pic 9(3).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           initialize parse-path-grouped.
+
+           call "parse-path-grouped"
+           using by reference parse-path-grouped
+           by content request-path.
+
+           move spaces to string-data.
+           string
+               "<ul>" into string-data
+           end-string.
+
+           perform varying i from 1 by 1
+           until i is greater parse-group-size
+               move string-data to temp-string
+               string
+                   function trim(temp-string)
+                   "<li>"
+                   function trim(group-name(i))
+                   ": "
+                   into string-data
+               end-string
+
+               perform varying v from 1 by 1
+               until v is greater group-value-size(i)
+                   move string-data to temp-string
+                   string
+                       function trim(temp-string)
+                       function trim(group-item(i, v))
+                       " "
+                       into string-data
+                   end-string
+               end-perform
+
+               move string-data to temp-string
+               string
+                   function trim(temp-string) "</li>"
+                   into string-data
+               end-string
+           end-perform.
+
+           move string-data to temp-string
+           string
+               function trim(temp-string) "</ul>"
+               into string-data
+           end-string.
+
+           set string-size to
+               function length(function trim(string-data)).
+
+           call "sendhtml_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-index.
