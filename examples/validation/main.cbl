@@ -0,0 +1,221 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES validate-field -- A POST'd SIGNUP FORM IS
+      * REJECTED WITH 400 UNLESS "age" IS NUMERIC, "email" HAS AN
+      * EMAIL SHAPE, AND "name" IS NON-EMPTY AND UNDER 32 CHARACTERS.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/signup" to host-path.
+           move "POST" to path-method.
+           set host-handle to entry "http-signup".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * POST /signup -- VALIDATES name/age/email BEFORE ACTING ON
+      * ANY OF THEM
+      **********************
+
+       identification division.
+       program-id. http-signup.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 parse-form.
+           05 parse-get occurs 256 times.
+               10 get-name     pic x(32).
+               10 get-value    pic x(256).
+           05 parse-get-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 content-length pic 9(6).
+       77 i              pic 9(4).
+       77 name-value     pic x(256).
+       77 age-value      pic x(256).
+       77 email-value    pic x(256).
+       77 rule-type      pic x(16).
+       77 max-length     pic 9(4).
+       77 field-valid    pic 9.
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           initialize parse-form.
+           set content-length to 0.
+
+           perform varying i from 1 by 1
+           until i is greater than request-header-size
+               if request-header(i)(1:15)
+               is equal "Content-Length:" then
+                   move function trim
+                       (request-header(i)(16:2032))
+                       to content-length
+               end-if
+           end-perform.
+
+           call "parse-form"
+           using by reference parse-form,
+                 by content request-body,
+                 by content content-length.
+
+           move spaces to name-value.
+           move spaces to age-value.
+           move spaces to email-value.
+
+           perform varying i from 1 by 1
+           until i is greater than parse-get-size
+               evaluate get-name(i)
+                   when "name"
+                       move get-value(i) to name-value
+                   when "age"
+                       move get-value(i) to age-value
+                   when "email"
+                       move get-value(i) to email-value
+               end-evaluate
+           end-perform.
+
+           move spaces to string-data.
+
+           move "NONEMPTY" to rule-type.
+           move 0 to max-length.
+           call "validate-field" using by content name-value,
+               by content rule-type, by content max-length,
+               by reference field-valid.
+           if field-valid is not equal 1 then
+               move "name is required" to string-data
+           end-if.
+
+           if string-data is equal spaces then
+               move "MAXLEN" to rule-type
+               move 32 to max-length
+               call "validate-field" using by content name-value,
+                   by content rule-type, by content max-length,
+                   by reference field-valid
+               if field-valid is not equal 1 then
+                   move "name is too long" to string-data
+               end-if
+           end-if.
+
+           if string-data is equal spaces then
+               move "NUMERIC" to rule-type
+               move 0 to max-length
+               call "validate-field" using by content age-value,
+                   by content rule-type, by content max-length,
+                   by reference field-valid
+               if field-valid is not equal 1 then
+                   move "age must be numeric" to string-data
+               end-if
+           end-if.
+
+           if string-data is equal spaces then
+               move "EMAIL" to rule-type
+               call "validate-field" using by content email-value,
+                   by content rule-type, by content max-length,
+                   by reference field-valid
+               if field-valid is not equal 1 then
+                   move "email is not valid" to string-data
+               end-if
+           end-if.
+
+           if string-data is not equal spaces then
+               set status-code to 400
+               set status-text to "Bad Request"
+           else
+               move "signup accepted" to string-data
+           end-if.
+
+           set string-size
+               to function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-signup.
