@@ -0,0 +1,200 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES session-create/session-lookup -- A "SID" COOKIE
+      * CARRIES ONLY THE OPAQUE SESSION ID; THE ACTUAL VISIT COUNT
+      * LIVES SERVER-SIDE IN sessions.dat.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/" to host-path.
+           set host-handle to entry "http-index".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * GET  / -- LOOKS UP THE "SID" COOKIE, FALLS BACK TO A FRESH
+      * SESSION WHEN THERE ISN'T ONE, BUMPS A VISIT COUNTER HELD IN
+      * sessions.dat, AND SETS "SID" BACK ONLY WHEN IT WAS ISSUED
+      * JUST NOW.
+      **********************
+
+       identification division.
+       program-id. http-index.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 cookie.
+           05 cookie-name      pic x(32).
+           05 cookie-value     pic x(160).
+           05 cookie-expires   pic x(29).
+           05 cookie-path      pic x(32).
+           05 cookie-days      pic 9(4).
+
+       01 parse-cookie.
+           05 cookie-data occurs 16 times.
+               10 cookie-parse-name  pic x(32).
+               10 cookie-parse-value pic x(256).
+           05 cookie-size pic 9(2).
+
+       01 session.
+           05 session-id   pic x(32).
+           05 session-data pic x(256).
+
+       77 session-found  pic 9.
+       77 is-new-session pic 9.
+       77 visit-count    pic 9(6).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 i pic 9(2).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set response-headers-size to 0.
+           set is-new-session to 0.
+           set session-id to spaces.
+
+           call "parseCookie"
+           using by reference parse-cookie
+           by content request.
+
+           perform varying i from 1 by 1 until i is greater cookie-size
+               if cookie-parse-name(i) is equal "SID" then
+                   move cookie-parse-value(i) to session-id
+               end-if
+           end-perform.
+
+           set session-found to 0.
+           if session-id is not equal spaces then
+               call "session-lookup"
+               using by reference session,
+               by reference session-found
+           end-if.
+
+           if session-found is equal 1 then
+               move session-data to visit-count
+           else
+               set is-new-session to 1
+               move 0 to visit-count
+           end-if.
+
+           add 1 to visit-count.
+           move visit-count to session-data.
+
+           if is-new-session is equal 1 then
+               call "session-create"
+               using by reference session
+           else
+               call "session-update"
+               using by reference session
+           end-if.
+
+           if is-new-session is equal 1 then
+               move "SID" to cookie-name
+               move session-id to cookie-value
+               move "/" to cookie-path
+               set cookie-days to 1
+
+               call "setCookie"
+               using by reference response-data
+               by content cookie
+           end-if.
+
+           string
+               "visits=" function trim(visit-count)
+               into string-data
+           end-string.
+
+           set string-size
+               to function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-index.
