@@ -0,0 +1,94 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES define_http's ALLOW-LISTING (11TH OPTIONAL)
+      * ARGUMENT -- WITH IT ON, A REQUEST FOR A PATH UNDER http-public
+      * THAT RESOLVES TO A DIRECTORY GETS A GENERATED HTML INDEX OF
+      * THAT DIRECTORY'S ENTRIES INSTEAD OF THE HISTORICAL 404.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+
+       77 host-capacity    pic 9(5).
+       77 host-cert        pic x(256).
+       77 host-key         pic x(256).
+       77 host-max-age     pic 9(6).
+       77 host-max-headers pic 9(3).
+       77 host-max-uri     pic 9(4).
+       77 host-rate-max    pic 9(5).
+       77 host-rate-window pic 9(5).
+       77 host-normalize   pic 9.
+       77 host-listing     pic 9.
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+           set host-capacity to 0.
+           move spaces to host-cert.
+           move spaces to host-key.
+           set host-max-age to 0.
+           set host-max-headers to 0.
+           set host-max-uri to 0.
+           set host-rate-max to 0.
+           set host-rate-window to 0.
+           set host-normalize to 0.
+           move 1 to host-listing.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address,
+                 by content host-capacity,
+                 by content host-cert,
+                 by content host-key,
+                 by content host-max-age,
+                 by content host-max-headers,
+                 by content host-max-uri,
+                 by content host-rate-max,
+                 by content host-rate-window,
+                 by content host-normalize,
+                 by content host-listing.
+
+           move "./public" to http-public.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
