@@ -0,0 +1,351 @@
+       identification division.
+       program-id. http.
+
+      ************************************************************
+      * DEMONSTRATES lib/database.cbl's db-query/db-update PAIR --
+      * "POST /notes/:id" STORES THE REQUEST BODY UNDER THAT ID,
+      * "GET /notes/:id" READS ONE NOTE BACK, AND "GET /notes"
+      * LISTS EVERY NOTE CURRENTLY ON FILE. THE PAGES ARE BUILT
+      * FROM database.dat INSTEAD OF A STATIC FILE OR THE REQUEST
+      * ITSELF.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 http-data.
+          05 http-tbl.
+             10 http-host pic x(50).
+             10 http-len  pic 9(5).
+             10 http-cap  pic 9(5).
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
+                15 func usage procedure-pointer.
+                15 tab-path   pic x(2048).
+                15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
+
+       01 host-data.
+          05 host-address pic x(50).
+          05 host-path    pic x(2048).
+          05 host-handle  usage procedure-pointer.
+
+       77 handle-func-type pic x(16).
+       77 path-method      pic x(16).
+
+       procedure division.
+
+           move "127.0.0.1:8000" to host-address.
+
+           call "define_http"
+           using by reference http-tbl,
+                 by content host-address.
+
+           move "/notes" to host-path.
+           move "GET" to path-method.
+           set host-handle to entry "http-notes-list".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           move "/notes/:id" to host-path.
+           move "GET" to path-method.
+           set host-handle to entry "http-notes-show".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           move "/notes/:id" to host-path.
+           move "POST" to path-method.
+           set host-handle to entry "http-notes-save".
+
+           call "handle_http"
+           using by reference http-tbl, by content host-path,
+                 by content path-method, by content host-handle,
+                 by content handle-func-type.
+
+           call "listen_http"
+           using by reference http-tbl.
+
+           goback.
+
+       end program http.
+
+      **********************
+      * POST /notes/:id -- UPSERTS THE REQUEST BODY AS THE NOTE
+      * TEXT FOR THIS ID.
+      **********************
+
+       identification division.
+       program-id. http-notes-save.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 i          pic 9(3).
+       77 note-id    pic x(50).
+       77 note-body  pic x(1024).
+       77 save-status pic 9.
+       77 db-table    pic x(30).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       01 route-params.
+           05 route-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 route-param-size pic 9(3).
+
+       procedure division using request, connect, route-params.
+
+           move spaces to note-id.
+
+           perform varying i from 1 by 1
+           until i is greater than route-param-size
+               if param-name(i) is equal "id" then
+                   move param-value(i) to note-id
+               end-if
+           end-perform.
+
+           move spaces to note-body.
+           move request-body to note-body.
+
+           set db-table to "notes".
+
+           call "db-update"
+           using by content db-table, by content note-id,
+                 by content note-body, by reference save-status.
+
+           if save-status is equal 1 then
+               move "saved" to string-data
+           else
+               move "save failed" to string-data
+           end-if.
+
+           set string-size to
+               function length(function trim(string-data)).
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-notes-save.
+
+      **********************
+      * GET  /notes/:id -- READS ONE NOTE BACK.
+      **********************
+
+       identification division.
+       program-id. http-notes-show.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 i          pic 9(3).
+       77 note-id    pic x(50).
+       77 lookup-status pic 9.
+       77 row-count-out pic 9(3).
+       77 db-table    pic x(30).
+
+       01 lookup-rows.
+           05 lookup-row occurs 50 times.
+               10 lookup-key   pic x(50).
+               10 lookup-value pic x(1024).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       01 route-params.
+           05 route-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 route-param-size pic 9(3).
+
+       procedure division using request, connect, route-params.
+
+           move spaces to note-id.
+
+           perform varying i from 1 by 1
+           until i is greater than route-param-size
+               if param-name(i) is equal "id" then
+                   move param-value(i) to note-id
+               end-if
+           end-perform.
+
+           set db-table to "notes".
+
+           call "db-query"
+           using by content db-table, by content note-id,
+                 by reference lookup-rows, by reference row-count-out,
+                 by reference lookup-status.
+
+           if lookup-status is equal 1 then
+               move lookup-value(1) to string-data
+               set string-size
+                   to function length(function trim(string-data))
+           else
+               move "note not found" to string-data
+               set status-code to 404
+               set status-text to "Not Found"
+               set string-size
+                   to function length(function trim(string-data))
+           end-if.
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-notes-show.
+
+      **********************
+      * GET  /notes -- LISTS EVERY NOTE ON FILE, ONE PER LINE AS
+      * "id: value".
+      **********************
+
+       identification division.
+       program-id. http-notes-list.
+
+       data division.
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(4096).
+           05 string-size pic 9(4).
+
+       77 i             pic 9(3).
+       77 list-status   pic 9.
+       77 row-count-out pic 9(3).
+       77 db-table       pic x(30).
+
+       01 list-rows.
+           05 list-row occurs 50 times.
+               10 list-key   pic x(50).
+               10 list-value pic x(1024).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set db-table to "notes".
+
+           call "db-query"
+           using by content db-table, by content spaces,
+                 by reference list-rows, by reference row-count-out,
+                 by reference list-status.
+
+           move spaces to string-data.
+           set string-size to 0.
+
+           perform varying i from 1 by 1
+           until i is greater than row-count-out
+               string
+                   function trim(list-key(i)) ": "
+                   function trim(list-value(i)) x"0A"
+                   into string-data
+                   with pointer string-size
+               end-string
+           end-perform.
+
+           if string-size is greater than 1 then
+               subtract 1 from string-size
+           else
+               move "no notes yet" to string-data
+               set string-size
+                   to function length(function trim(string-data))
+           end-if.
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-notes-list.
