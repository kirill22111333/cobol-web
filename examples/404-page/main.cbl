@@ -8,11 +8,32 @@
              10 http-host pic x(50).
              10 http-len  pic 9(5).
              10 http-cap  pic 9(5).
-             10 http-func occurs 256 times.
+             10 http-public pic x(256).
+             10 http-cert-path pic x(256).
+             10 http-key-path  pic x(256).
+             10 cache-max-age pic 9(6).
+             10 max-header-count pic 9(3).
+             10 max-uri-length pic 9(4).
+             10 vhost-size pic 9(2).
+             10 http-vhost occurs 8 times.
+                15 vhost-host   pic x(50).
+                15 vhost-public pic x(256).
+             10 has-middleware pic 9.
+             10 http-middleware usage procedure-pointer.
+             10 rate-limit-max pic 9(5).
+             10 rate-limit-window pic 9(5).
+             10 normalize-path pic 9.
+             10 mount-size pic 9(2).
+             10 http-mount occurs 8 times.
+                15 mount-prefix pic x(256).
+                15 mount-root   pic x(256).
+             10 allow-listing pic 9.
+             10 maintenance-mode pic 9.
+             10 http-route occurs 1 to 2048 times depending on http-cap.
                 15 func usage procedure-pointer.
-             10 http-tab  occurs 256 times.
                 15 tab-path   pic x(2048).
                 15 tab-method pic x(16).
+                15 route-timeout pic 9(3).
 
        01 host-data.
           05 host-address pic x(50).
