@@ -0,0 +1,345 @@
+       identification division.
+       program-id. load-test-client.
+
+      ************************************************************
+      * DRIVES listen_http THE WAY examples/tcp/client.cbl DRIVES A
+      * RAW SERVER, EXCEPT IT FORKS "concurrency" WORKERS (THE SAME
+      * fork_tcp PRIMITIVE listen_http'S OWN http-connect PARAGRAPH
+      * USES) AND EACH ONE FIRES "requests-per-worker" GET REQUESTS
+      * AGAINST target-address BACK TO BACK OVER connect_tcp/
+      * send_tcp/request_tcp, THEN REPORTS AGGREGATE THROUGHPUT AND
+      * LATENCY SO A SERVER CAN BE CAPACITY-PLANNED BEFORE IT SHIPS.
+      * EACH WORKER IS ITS OWN PROCESS (NOT A THREAD, WHICH GNUCOBOL
+      * HAS NO PORTABLE NOTION OF) SO THEY CAN'T SHARE WORKING-
+      * STORAGE -- INSTEAD EACH WRITES ITS OWN TALLY AS ONE LINE
+      * INTO "loadtest-results.dat" AND THE PARENT SUMS THEM UP
+      * ONCE EVERY WORKER HAS EXITED.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select results-file assign to "loadtest-results.dat"
+           organization is line sequential
+           file status is results-stat.
+
+       data division.
+       file section.
+       fd results-file.
+       01 results-record pic x(80).
+
+       working-storage section.
+       77 target-address       pic x(21) value "127.0.0.1:8000".
+       77 concurrency          pic 9(3) value 10.
+       77 requests-per-worker  pic 9(5) value 100.
+
+       77 results-stat  pic xx.
+
+       77 worker-num    pic 9(3).
+       77 fork-pid      pic s9(9).
+       01 worker-pids.
+           05 worker-pid occurs 100 times pic s9(9).
+       77 wait-index    pic 9(3).
+       77 wait-result   pic s9(9).
+
+       77 connect          pic s9(3).
+       77 buffer           pic x(2048).
+       77 buffer-size      pic s9(4).
+       77 buffer-size-st   pic 9(4).
+       77 request-length   pic s9(4).
+       77 request-num      pic 9(5).
+
+       77 today-int        pic 9(8).
+       77 hundredths-str   pic x(2).
+       77 hundredths       pic 9(2).
+       77 current-centis   pic 9(15).
+       77 start-centis     pic 9(15).
+       77 end-centis       pic 9(15).
+       77 wall-centis      pic 9(15).
+       77 req-start-centis pic 9(15).
+       77 req-end-centis   pic 9(15).
+       77 req-elapsed-centis pic 9(9).
+
+       77 worker-ok           pic 9(5).
+       77 worker-fail         pic 9(5).
+       77 worker-total-centis pic 9(9).
+       77 worker-worst-centis pic 9(9).
+
+       77 total-ok            pic 9(7).
+       77 total-fail          pic 9(7).
+       77 total-centis-sum    pic 9(11).
+       77 total-worst-centis  pic 9(9).
+       77 worst-latency-ms    pic 9(9).
+
+       77 wall-seconds        pic 9(7)v99.
+       77 throughput-rps      pic 9(7)v99.
+       77 avg-latency-ms      pic 9(7)v99.
+
+       01 result-fields.
+           05 rf-worker        pic 9(3).
+           05 rf-ok            pic 9(5).
+           05 rf-fail          pic 9(5).
+           05 rf-total-centis  pic 9(9).
+           05 rf-worst-centis  pic 9(9).
+
+       procedure division.
+
+           start-load-test.
+               perform compute-current-centis.
+               move current-centis to start-centis.
+
+               open output results-file.
+               close results-file.
+
+               perform spawn-workers
+                   varying worker-num from 1 by 1
+                   until worker-num is greater than concurrency.
+
+               perform wait-for-workers
+                   varying wait-index from 1 by 1
+                   until wait-index is greater than concurrency.
+
+               perform compute-current-centis.
+               move current-centis to end-centis.
+
+               perform report-results.
+
+               stop run.
+
+      *        SPAWN-WORKERS -- FORKS ONE WORKER PER ITERATION, THE
+      *        SAME fork-pid-LESS-THAN-ZERO/EQUAL-ZERO/OTHER SHAPE
+      *        listen_http's http-connect ALREADY USES. WHEN
+      *        fork_tcp CAN'T FORK, THE WORKER RUNS IN-LINE IN THE
+      *        PARENT INSTEAD OF BEING SKIPPED, SO A LOW-RESOURCE
+      *        BOX STILL GETS ALL requests-per-worker REQUESTS SENT,
+      *        JUST SERIALIZED RATHER THAN CONCURRENT.
+           spawn-workers.
+               call "fork_tcp" returning fork-pid.
+
+               evaluate true
+                   when fork-pid is less than 0
+                       move 0 to worker-pid(worker-num)
+                       perform run-worker
+                   when fork-pid is equal 0
+                       perform run-worker
+                       stop run
+                   when other
+                       move fork-pid to worker-pid(worker-num)
+               end-evaluate.
+
+               exit paragraph.
+
+      *        WAIT-FOR-WORKERS -- BLOCKS ON EACH FORKED CHILD IN
+      *        TURN WITH wait_pid_timeout, THE SAME PRIMITIVE
+      *        switch-http USES TO CLOCK A TIMED ROUTE HANDLER, SO
+      *        THE PARENT DOESN'T SUMMARIZE loadtest-results.dat
+      *        BEFORE EVERY WORKER HAS FINISHED WRITING ITS LINE.
+      *        A WORKER RUN IN-LINE (fork-pid WAS NEGATIVE) HAS NO
+      *        PID TO WAIT ON AND IS SKIPPED.
+           wait-for-workers.
+               if worker-pid(wait-index) is greater than 0 then
+                   call "wait_pid_timeout"
+                   using by value worker-pid(wait-index),
+                   by value 300,
+                   returning wait-result
+               end-if.
+
+               exit paragraph.
+
+      *        RUN-WORKER -- ONE WORKER'S WORK: FIRE
+      *        requests-per-worker REQUESTS BACK TO BACK, THEN
+      *        RECORD ITS TALLY.
+           run-worker.
+               move 0 to worker-ok.
+               move 0 to worker-fail.
+               move 0 to worker-total-centis.
+               move 0 to worker-worst-centis.
+
+               perform fire-one-request
+                   varying request-num from 1 by 1
+                   until request-num is greater than
+                       requests-per-worker.
+
+               perform save-worker-results.
+
+               exit paragraph.
+
+      *        FIRE-ONE-REQUEST -- ONE CONNECT/SEND/REQUEST/CLOSE
+      *        ROUND TRIP, TIMED WITH THE SAME
+      *        compute-current-centis TECHNIQUE listen_http USES
+      *        FOR ITS OWN PER-REQUEST req-elapsed-ms.
+           fire-one-request.
+               call "connect_tcp" using by content target-address
+                   returning connect.
+
+               if connect is less than 0 then
+                   add 1 to worker-fail
+               else
+                   perform compute-current-centis
+                   move current-centis to req-start-centis
+
+                   move spaces to buffer
+                   set buffer-size to 1
+                   string
+                       "GET / HTTP/1.0" x"0A" x"0A"
+                       into buffer
+                       with pointer buffer-size
+                   end-string
+
+                   call "send_tcp" using by value connect,
+                       by content function trim(buffer),
+                       by value buffer-size
+
+                   move spaces to buffer
+                   set buffer-size-st to 2048
+
+                   call "request_tcp" using by value connect,
+                       by reference buffer, by value buffer-size-st
+                       returning request-length
+
+                   call "close_tcp" using by value connect
+
+                   perform compute-current-centis
+                   move current-centis to req-end-centis
+
+                   if request-length is less than 0 then
+                       add 1 to worker-fail
+                   else
+                       add 1 to worker-ok
+                       compute req-elapsed-centis =
+                           req-end-centis - req-start-centis
+                       add req-elapsed-centis to worker-total-centis
+
+                       if req-elapsed-centis is greater than
+                       worker-worst-centis then
+                           move req-elapsed-centis
+                               to worker-worst-centis
+                       end-if
+                   end-if
+               end-if.
+
+               exit paragraph.
+
+      *        SAVE-WORKER-RESULTS -- APPENDS ONE COMMA-DELIMITED
+      *        LINE TO loadtest-results.dat, OPENING AND CLOSING IT
+      *        AROUND THE WRITE SO CONCURRENT SIBLING WORKERS EACH
+      *        GET A CLEAN APPEND RATHER THAN HOLDING THE FILE OPEN
+      *        FOR THE WHOLE RUN.
+           save-worker-results.
+               move spaces to results-record.
+               move worker-num to rf-worker.
+               move worker-ok to rf-ok.
+               move worker-fail to rf-fail.
+               move worker-total-centis to rf-total-centis.
+               move worker-worst-centis to rf-worst-centis.
+
+               string
+                   rf-worker "," rf-ok "," rf-fail ","
+                   rf-total-centis "," rf-worst-centis
+                   into results-record
+               end-string.
+
+               open extend results-file.
+
+               if results-stat is equal "35" then
+                   open output results-file
+               end-if.
+
+               write results-record.
+
+               close results-file.
+
+               exit paragraph.
+
+      *        REPORT-RESULTS -- READS EVERY WORKER'S TALLY BACK OUT
+      *        OF loadtest-results.dat, SUMS THEM, AND DISPLAYS
+      *        THROUGHPUT/LATENCY AGAINST THE WALL-CLOCK TIME THE
+      *        WHOLE RUN TOOK (start-centis/end-centis, TAKEN AROUND
+      *        THE FORK/WAIT LOOPS, NOT THE SUM OF EACH WORKER'S OWN
+      *        TIME, SINCE THE WORKERS RAN CONCURRENTLY).
+           report-results.
+               move 0 to total-ok.
+               move 0 to total-fail.
+               move 0 to total-centis-sum.
+               move 0 to total-worst-centis.
+
+               open input results-file.
+
+               if results-stat is equal "00" then
+                   perform read-result-line
+                       until results-stat is not equal "00"
+               end-if.
+
+               close results-file.
+
+               compute wall-centis = end-centis - start-centis.
+               compute wall-seconds = wall-centis / 100.
+
+               if wall-seconds is greater than 0 then
+                   compute throughput-rps = total-ok / wall-seconds
+               end-if.
+
+               if total-ok is greater than 0 then
+                   compute avg-latency-ms =
+                       (total-centis-sum / total-ok) * 10
+               end-if.
+
+               compute worst-latency-ms = total-worst-centis * 10.
+
+               display "LOAD TEST RESULTS".
+               display "  concurrency:         " concurrency.
+               display "  requests per worker: " requests-per-worker.
+               display "  total ok:            " total-ok.
+               display "  total failed:        " total-fail.
+               display "  wall time (s):       " wall-seconds.
+               display "  throughput (req/s):  " throughput-rps.
+               display "  avg latency (ms):    " avg-latency-ms.
+               display "  worst latency (ms):  " worst-latency-ms.
+
+               exit paragraph.
+
+           read-result-line.
+               read results-file
+                   at end
+                       move "10" to results-stat
+                   not at end
+                       perform parse-result-line
+               end-read.
+
+               exit paragraph.
+
+           parse-result-line.
+               unstring results-record delimited by ","
+                   into rf-worker, rf-ok, rf-fail, rf-total-centis,
+                       rf-worst-centis
+               end-unstring.
+
+               add rf-ok to total-ok.
+               add rf-fail to total-fail.
+               add rf-total-centis to total-centis-sum.
+
+               if rf-worst-centis is greater than total-worst-centis
+               then
+                   move rf-worst-centis to total-worst-centis
+               end-if.
+
+               exit paragraph.
+
+      *        COMPUTE-CURRENT-CENTIS -- THE SAME HUNDREDTHS-OF-A-
+      *        SECOND CLOCK listen_http's OWN compute-current-centis
+      *        USES FOR req-elapsed-ms, REUSED HERE SO WORKER
+      *        LATENCY IS MEASURED THE SAME WAY THE SERVER MEASURES
+      *        ITS OWN REQUEST HANDLING TIME.
+           compute-current-centis.
+               move function current-date(1:8) to today-int.
+               move function current-date(15:2) to hundredths-str.
+               move hundredths-str to hundredths.
+
+               compute current-centis =
+                   function integer-of-date(today-int) * 8640000
+                   + function seconds-past-midnight * 100
+                   + hundredths.
+
+               exit paragraph.
+
+       end program load-test-client.
