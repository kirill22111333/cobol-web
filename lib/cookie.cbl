@@ -96,6 +96,11 @@
        77 j pic 9(4).
        77 k pic 9(4).
        77 ct pic 9.
+       77 hex-char       pic x.
+       77 hex-val        pic 9(2).
+       77 decode-char    pic x.
+       77 decode-advance pic 9.
+       77 hi-nibble      pic 9(3).
 
        linkage section.
        01 parse-cookie.
@@ -112,11 +117,11 @@
            05 request-headers occurs 256 times indexed by i.
                10 request-header     pic x(2048).
            05 request-header-size  pic 9(3).
-       
+
        procedure division using parse-cookie, request.
            set cookie-size to 0.
-        
-           perform varying i from 1 by 1 
+
+           perform varying i from 1 by 1
            until i is greater request-header-size
                if request-header(i)(1:6) is equal "Cookie" then
                    set cookie-size to 1
@@ -128,22 +133,27 @@
                exit program
            end-if.
 
-           set header-cookies-size to 
+           set header-cookies-size to
                function length(function trim(request-header(i))).
            set k to 1.
            set ct to 1.
+           set j to 9.
 
-           perform varying j from 9 by 1 
-           until j is greater header-cookies-size
+      *    THE VALUE SIDE IS URL-DECODED AS IT IS COPIED OUT, THE
+      *    SAME WAY parse-path DECODES A QUERY-STRING VALUE, SO A
+      *    COOKIE CARRYING "%3D"/"+"-ESCAPED DATA COMES BACK PLAIN.
+           perform until j is greater header-cookies-size
                if ct is equal 2 then
                    if request-header(i)(j:1) is equal ";" then
                        set ct to 1
                        set k to 0
-                       add 1 to j
+                       add 2 to j
                        add 1 to cookie-size
                    else
-                       set cookie-value(cookie-size)(k:1) to 
-                           request-header(i)(j:1)
+                       perform decode-one-cookie
+                       set cookie-value(cookie-size)(k:1)
+                           to decode-char
+                       add decode-advance to j
                    end-if
                end-if
 
@@ -151,9 +161,11 @@
                    if request-header(i)(j:1) is equal "=" then
                        set ct to 2
                        set k to 0
+                       add 1 to j
                    else
-                       set cookie-name(cookie-size)(k:1) to 
+                       set cookie-name(cookie-size)(k:1) to
                            request-header(i)(j:1)
+                       add 1 to j
                    end-if
                end-if
 
@@ -161,5 +173,51 @@
            end-perform.
 
            exit program.
-       
+
+      *    DECODE-ONE-COOKIE -- SAME RULES AS parse-path's
+      *    DECODE-ONE, APPLIED TO REQUEST-HEADER(I) AT POSITION J.
+       decode-one-cookie.
+           if request-header(i)(j:1) is equal "+" then
+               set decode-char to space
+               set decode-advance to 1
+           else
+               if request-header(i)(j:1) is equal "%"
+               and (j + 2) is less than or equal
+               header-cookies-size then
+                   set hex-char to request-header(i)(j + 1:1)
+                   perform hex-val-of-cookie
+                   compute hi-nibble = hex-val * 16
+                   move request-header(i)(j + 2:1) to hex-char
+                   perform hex-val-of-cookie
+                   compute hex-val = hi-nibble + hex-val
+                   set decode-char to function char(hex-val + 1)
+                   set decode-advance to 3
+               else
+                   set decode-char to request-header(i)(j:1)
+                   set decode-advance to 1
+               end-if
+           end-if.
+
+           exit paragraph.
+
+       hex-val-of-cookie.
+           evaluate true
+               when hex-char is greater than or equal "0"
+               and hex-char is less than or equal "9"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("0")
+               when hex-char is greater than or equal "A"
+               and hex-char is less than or equal "F"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("A") + 10
+               when hex-char is greater than or equal "a"
+               and hex-char is less than or equal "f"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("a") + 10
+               when other
+                   move 0 to hex-val
+           end-evaluate.
+
+           exit paragraph.
+
        end program parseCookie.
