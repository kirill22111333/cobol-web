@@ -0,0 +1,56 @@
+       identification division.
+       program-id. setcors.
+
+       data division.
+
+       working-storage section.
+       77 header-title pic x(32).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 cors.
+           05 cors-origin   pic x(224).
+           05 cors-methods  pic x(224).
+           05 cors-headers  pic x(224).
+
+       procedure division using response-data, cors.
+
+           if cors-origin is equal spaces then
+               set cors-origin to "*"
+           end-if.
+
+           set header-title to "Access-Control-Allow-Origin".
+
+           call "setheader"
+           using by reference response-data,
+           by content header-title,
+           by content cors-origin.
+
+           if cors-methods is not equal spaces
+               set header-title to "Access-Control-Allow-Methods"
+
+               call "setheader"
+               using by reference response-data,
+               by content header-title,
+               by content cors-methods
+           end-if.
+
+           if cors-headers is not equal spaces
+               set header-title to "Access-Control-Allow-Headers"
+
+               call "setheader"
+               using by reference response-data,
+               by content header-title,
+               by content cors-headers
+           end-if.
+
+           exit program.
+
+       end program setcors.
