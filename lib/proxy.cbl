@@ -0,0 +1,151 @@
+       identification division.
+       program-id. proxy_http.
+
+      ************************************************************
+      * REVERSE-PROXY HANDLER -- A SITE'S OWN ROUTE HANDLER CALLS
+      * THIS THE SAME WAY http-download (examples/downloads) CALLS
+      * THE SHARED "download" SUBPROGRAM, PASSING THE UPSTREAM
+      * host:port TO FORWARD THE REQUEST TO. THE INCOMING REQUEST
+      * (ALREADY PARSED INTO request-METHOD/PATH/PROTO/HEADERS/BODY
+      * BY listen_http) IS REBUILT AS A RAW HTTP REQUEST AND SENT TO
+      * A NEW OUTBOUND SOCKET OPENED WITH THE "connect_tcp" RUNTIME
+      * PRIMITIVE -- THE CLIENT-SIDE COUNTERPART OF listen_tcp/
+      * accept_tcp, EXTERNALLY SUPPLIED FOR THE SAME REASON THOSE
+      * ARE. THE UPSTREAM'S RESPONSE IS STREAMED BACK TO connect
+      * ONE request_tcp/send_tcp CHUNK AT A TIME, THE SAME
+      * READ-CHUNK-THEN-FORWARD SHAPE read-rest-of-body (lib/http.cbl)
+      * ALREADY USES FOR AN OVERSIZED INCOMING BODY.
+      ************************************************************
+
+       data division.
+       working-storage section.
+       01 out-buf.
+           05 out-data pic x(4096).
+           05 out-size pic 9(4).
+
+       01 in-buf.
+           05 in-data pic x(2304).
+           05 in-size pic 9(4).
+
+       77 upstream-connect pic s9(5).
+       77 req-idx           pic 9(3).
+       77 param-size        pic 9(4) value 2304.
+       77 more-data         pic 9.
+
+       linkage section.
+       77 upstream-address pic x(50).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+       77 connect     pic 9(5).
+       77 status-func pic 9.
+
+       procedure division using upstream-address, request, connect,
+                           status-func.
+
+           set status-func to 0.
+
+           call "connect_tcp"
+           using by content upstream-address,
+           returning upstream-connect.
+
+           if upstream-connect is less than 0 then
+               exit program
+           end-if.
+
+           perform build-upstream-request.
+
+           call "send_tcp"
+           using by value upstream-connect,
+           by content out-data(1:out-size),
+           by value out-size.
+
+      *    STREAM THE UPSTREAM'S RESPONSE BACK TO connect ONE
+      *    request_tcp CHUNK AT A TIME -- A SHORT READ (LESS THAN
+      *    param-size BYTES) MEANS THE UPSTREAM HAS NOTHING MORE TO
+      *    SEND, THE SAME SIGNAL read-rest-of-body USES TO STOP
+      *    PULLING MORE OF AN INCOMING BODY.
+           move 1 to more-data.
+
+           perform until more-data is equal 0
+               move spaces to in-data
+               set in-size to 0
+
+               call "request_tcp"
+               using by value upstream-connect,
+               by reference in-data,
+               by value param-size,
+               returning in-size
+
+               if in-size is less than or equal 0 then
+                   set more-data to 0
+               else
+                   call "send_tcp"
+                   using by value connect,
+                   by content in-data(1:in-size),
+                   by value in-size
+
+                   if in-size is less than param-size then
+                       set more-data to 0
+                   end-if
+               end-if
+           end-perform.
+
+           call "close_tcp"
+           using by value upstream-connect.
+
+           set status-func to 1.
+
+           exit program.
+
+      *    BUILD-UPSTREAM-REQUEST -- REASSEMBLES THE REQUEST LINE,
+      *    EVERY HEADER THIS SITE RECEIVED, THE BLANK LINE, AND ANY
+      *    BODY INTO out-data, THE SAME X"0A"-DELIMITED LINE STYLE
+      *    do-websocket-handshake (lib/http.cbl) ALREADY WRITES A
+      *    RESPONSE IN.
+       build-upstream-request.
+           move spaces to out-data.
+           set out-size to 1.
+
+           string
+               function trim(request-method) X"20"
+               function trim(request-path) X"20"
+               function trim(request-proto) X"0A"
+               into out-data
+               with pointer out-size
+           end-string.
+
+           perform varying req-idx from 1 by 1
+           until req-idx is greater than request-header-size
+               string
+                   function trim(request-header(req-idx)) X"0A"
+                   into out-data
+                   with pointer out-size
+               end-string
+           end-perform.
+
+           string
+               X"0A"
+               into out-data
+               with pointer out-size
+           end-string.
+
+           if request-body is not equal spaces then
+               string
+                   function trim(request-body)
+                   into out-data
+                   with pointer out-size
+               end-string
+           end-if.
+
+           compute out-size = out-size - 1.
+
+           exit paragraph.
+
+       end program proxy_http.
