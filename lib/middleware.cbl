@@ -0,0 +1,59 @@
+       identification division.
+       program-id. set_middleware.
+
+      ************************************************************
+      * REGISTERS ONE GLOBAL BEFORE-FILTER ON http-tbl -- switch-http
+      * CALLS IT (WHEN has-middleware IS 1) RIGHT BEFORE DISPATCHING
+      * TO func(idx-func) FOR ANY MATCHED ROUTE, THE SAME ENTRY/
+      * PROCEDURE-POINTER MECHANISM handle_http ALREADY USES FOR
+      * ROUTE HANDLERS. THE MIDDLEWARE GETS request/connect/
+      * route-params LIKE ANY HANDLER PLUS A middleware-status
+      * REFERENCE PARAMETER IT SETS TO 0 TO SHORT-CIRCUIT THE
+      * REQUEST (HAVING ALREADY SENT ITS OWN RESPONSE, E.G. A 401)
+      * OR LEAVES AT 1 TO LET THE MATCHED HANDLER RUN -- THE SAME
+      * 1-MEANS-HANDLED CONVENTION status-func ALREADY USES.
+      ************************************************************
+
+       data division.
+       linkage section.
+       01 http-tbl.
+           05 http-host pic x(50).
+           05 http-len  pic 9(5).
+           05 http-cap  pic 9(5).
+           05 http-public pic x(256).
+           05 http-cert-path pic x(256).
+           05 http-key-path  pic x(256).
+           05 cache-max-age pic 9(6).
+           05 max-header-count pic 9(3).
+           05 max-uri-length pic 9(4).
+           05 vhost-size pic 9(2).
+           05 http-vhost occurs 8 times.
+              10 vhost-host   pic x(50).
+              10 vhost-public pic x(256).
+           05 has-middleware pic 9.
+           05 http-middleware usage procedure-pointer.
+           05 rate-limit-max pic 9(5).
+           05 rate-limit-window pic 9(5).
+           05 normalize-path pic 9.
+           05 mount-size pic 9(2).
+           05 http-mount occurs 8 times.
+              10 mount-prefix pic x(256).
+              10 mount-root   pic x(256).
+           05 allow-listing pic 9.
+           05 maintenance-mode pic 9.
+           05 http-route occurs 1 to 2048 times depending on http-cap.
+              10 func usage procedure-pointer.
+              10 tab-path   pic x(2048).
+              10 tab-method pic x(16).
+              10 route-timeout pic 9(3).
+
+       77 middleware-handle usage procedure-pointer.
+
+       procedure division using http-tbl, middleware-handle.
+
+           set has-middleware to 1.
+           set http-middleware to middleware-handle.
+
+           exit program.
+
+       end program set_middleware.
