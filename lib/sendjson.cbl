@@ -0,0 +1,74 @@
+       identification division.
+       program-id. sendjson_http.
+
+      ************************************************************
+      * SAME SHAPE AS sendtext_http, BUT SETS Content-type:
+      * application/json ON THE RESPONSE BEFORE THE HEADER IS
+      * SENT, SO A JSON HANDLER CAN JUST BUILD ITS BODY AND CALL
+      * THIS INSTEAD OF SETTING THE HEADER ITSELF.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 suppress-body pic 9.
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect  pic 9(5).
+       77 content-data pic x(1024).
+       77 content-size pic 9(4).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+      *    request IS OPTIONAL AND TRAILING, THE SAME CONVENTION
+      *    sendtext_http USES FOR IT.
+       procedure division using response-data, connect,
+                           content-data, content-size,
+                           optional request.
+
+           set suppress-body to 0.
+
+           if address of request is not equal null
+           and function trim(request-method) is equal "HEAD" then
+               set suppress-body to 1
+           end-if.
+
+           if response-headers-size is equal 0 then
+               set response-headers(1)
+                   to "Content-type: application/json"
+               set response-headers-size to 1
+           end-if.
+
+      *    SEND HEADER
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+      *    SEND CONTENT
+
+           if suppress-body is equal 0 then
+               call "send_tcp"
+               using by value connect,
+               by content content-data(1:content-size),
+               by value content-size
+           end-if.
+
+           exit program.
+
+       end program sendjson_http.
