@@ -0,0 +1,235 @@
+       identification division.
+       program-id. db-query.
+
+      ************************************************************
+      * READS RECORDS BACK OUT OF "database.dat", THE SAME
+      * ORGANIZATION IS INDEXED APPROACH lib/session.cbl ALREADY
+      * USES FOR sessions.dat -- A HANDLER CALLS THIS THE SAME WAY
+      * IT CALLS sendtext_http, PASSING A TABLE NAME AND EITHER A
+      * SPECIFIC KEY (ONE ROW BACK) OR SPACES FOR THE KEY (EVERY
+      * ROW CURRENTLY STORED UNDER THAT TABLE, UP TO db-row's
+      * CAPACITY) SO A PAGE CAN LIST RECORDS AS WELL AS LOOK ONE UP.
+      * THE FILE'S RECORD KEY IS THE TABLE NAME FOLLOWED BY THE ROW
+      * KEY, SO EVERY ROW FOR ONE TABLE SITS TOGETHER AND CAN BE
+      * WALKED WITH START/READ NEXT.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select database-file assign to "database.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is db-fullkey
+           file status is database-stat.
+
+       data division.
+
+       file section.
+       fd database-file.
+       01 database-record.
+           05 db-fullkey.
+               10 rec-table pic x(30).
+               10 rec-key   pic x(50).
+           05 rec-value pic x(1024).
+
+       working-storage section.
+       77 database-stat pic xx.
+       01 search-key.
+           05 search-table pic x(30).
+           05 search-key-rest pic x(50).
+       77 rows-found     pic 9(3).
+
+       linkage section.
+       01 db-table pic x(30).
+       01 db-key   pic x(50).
+       01 db-rows.
+           05 db-row occurs 50 times.
+               10 row-key   pic x(50).
+               10 row-value pic x(1024).
+       01 row-count  pic 9(3).
+       01 status-func pic 9.
+
+       procedure division using db-table, db-key, db-rows, row-count,
+                           status-func.
+
+           set status-func to 0.
+           set row-count to 0.
+           set rows-found to 0.
+
+           open input database-file.
+
+           if database-stat is equal "35" then
+               close database-file
+               exit program
+           end-if.
+
+           if db-key is equal spaces then
+               perform scan-table
+           else
+               perform read-one-row
+           end-if.
+
+           close database-file.
+
+           set row-count to rows-found.
+
+           if rows-found is greater than 0 then
+               set status-func to 1
+           end-if.
+
+           exit program.
+
+      *    READ-ONE-ROW -- EXACT-KEY LOOKUP, THE SAME READ ... KEY IS
+      *    ... INVALID KEY SHAPE session-lookup ALREADY USES.
+       read-one-row.
+           set rec-table to db-table.
+           set rec-key to db-key.
+
+           read database-file
+               key is db-fullkey
+               invalid key
+                   continue
+               not invalid key
+                   set rows-found to 1
+                   set row-key(1) to rec-key
+                   set row-value(1) to rec-value
+           end-read.
+
+           exit paragraph.
+
+      *    SCAN-TABLE -- POSITIONS ON THE FIRST ROW WHOSE KEY IS
+      *    GREATER THAN OR EQUAL TO "db-table" PLUS LOW-VALUES (I.E.
+      *    THE FIRST ROW OF THAT TABLE, WHATEVER ITS ROW KEY IS),
+      *    THEN WALKS FORWARD WITH READ NEXT UNTIL THE TABLE NAME NO
+      *    LONGER MATCHES, THE ROW CAPACITY IS USED UP, OR THE FILE
+      *    RUNS OUT OF RECORDS.
+       scan-table.
+           set search-table to db-table.
+           set search-key-rest to low-values.
+           set db-fullkey to search-key.
+
+           start database-file key is greater than or equal db-fullkey
+               invalid key
+                   continue
+           end-start.
+
+           if database-stat is equal "00" then
+               perform read-next-row
+                   until database-stat is not equal "00"
+                   or rec-table is not equal db-table
+                   or rows-found is equal 50
+           end-if.
+
+           exit paragraph.
+
+      *    READ-NEXT-ROW -- ONE STEP OF SCAN-TABLE'S WALK, PERFORMED
+      *    AS A SEPARATE PARAGRAPH RATHER THAN AN INLINE PERFORM ...
+      *    END-PERFORM LOOP BODY, MATCHING HOW poll-shutdown AND
+      *    FRIENDS ARE ALREADY WRITTEN ELSEWHERE IN THIS CODEBASE.
+       read-next-row.
+           read database-file next record
+               at end
+                   move "10" to database-stat
+               not at end
+                   if rec-table is equal db-table then
+                       add 1 to rows-found
+                       set row-key(rows-found) to rec-key
+                       set row-value(rows-found) to rec-value
+                   end-if
+           end-read.
+
+           exit paragraph.
+
+       end program db-query.
+
+      *****************************************
+
+       identification division.
+       program-id. db-update.
+
+      ************************************************************
+      * UPSERTS ONE ROW INTO "database.dat" -- WRITES A NEW RECORD
+      * WHEN THE TABLE/KEY PAIR ISN'T ON FILE YET, REWRITES IT WHEN
+      * IT IS, SO A HANDLER DOESN'T HAVE TO KNOW WHICH CASE IT'S IN
+      * ANY MORE THAN session-create/session-update MAKE A CALLER
+      * TRACK THAT FOR SESSIONS.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select database-file assign to "database.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is db-fullkey
+           file status is database-stat.
+
+       data division.
+
+       file section.
+       fd database-file.
+       01 database-record.
+           05 db-fullkey.
+               10 rec-table pic x(30).
+               10 rec-key   pic x(50).
+           05 rec-value pic x(1024).
+
+       working-storage section.
+       77 database-stat pic xx.
+
+       linkage section.
+       01 db-table  pic x(30).
+       01 db-key    pic x(50).
+       01 db-value  pic x(1024).
+       01 status-func pic 9.
+
+       procedure division using db-table, db-key, db-value, status-func.
+
+           set status-func to 0.
+
+           perform open-database-io.
+
+           set rec-table to db-table.
+           set rec-key to db-key.
+
+           read database-file
+               key is db-fullkey
+               invalid key
+                   move db-value to rec-value
+                   write database-record
+                   invalid key
+                       continue
+                   not invalid key
+                       set status-func to 1
+                   end-write
+               not invalid key
+                   move db-value to rec-value
+                   rewrite database-record
+                   invalid key
+                       continue
+                   not invalid key
+                       set status-func to 1
+                   end-rewrite
+           end-read.
+
+           close database-file.
+
+           exit program.
+
+      *    OPEN-DATABASE-IO -- OPENS THE INDEXED FILE FOR RANDOM
+      *    READ/WRITE, CREATING IT ON FIRST USE THE SAME WAY
+      *    session-create's open-session-io DOES FOR sessions.dat
+      *    (FILE STATUS "35").
+       open-database-io.
+           open i-o database-file.
+
+           if database-stat is equal "35" then
+               open output database-file
+               close database-file
+               open i-o database-file
+           end-if.
+
+           exit paragraph.
+
+       end program db-update.
