@@ -0,0 +1,150 @@
+       identification division.
+       program-id. validate-field.
+
+      ************************************************************
+      * CHECKS ONE parse-path/parse-form-STYLE FIELD VALUE AGAINST
+      * A NAMED RULE INSTEAD OF EVERY HANDLER WRITING ITS OWN
+      * STRING/UNSTRING/INSPECT CHECK. rule-type IS ONE OF:
+      *   "NONEMPTY" -- field-value IS NOT ALL SPACES
+      *   "NUMERIC"  -- field-value IS NON-BLANK AND EVERY
+      *                 NON-TRAILING-SPACE CHARACTER IS A DIGIT
+      *   "MAXLEN"   -- function trim(field-value)'S LENGTH DOES
+      *                 NOT EXCEED max-length
+      *   "EMAIL"    -- field-value HAS THE SHAPE
+      *                 "SOMETHING@SOMETHING.SOMETHING" (ONE "@",
+      *                 AT LEAST ONE "." AFTER IT, AND NON-BLANK
+      *                 TEXT IN EACH OF THE THREE PARTS) -- A
+      *                 SHAPE CHECK, NOT A MAILBOX-EXISTENCE CHECK.
+      * AN UNRECOGNIZED rule-type COMES BACK INVALID RATHER THAN
+      * SILENTLY PASSING, THE SAME "REJECT WHAT WE DON'T UNDERSTAND"
+      * POSTURE check-request-limits ALREADY TAKES ON AN OVERSIZED
+      * REQUEST.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 field-len   pic 9(4).
+       77 char-idx    pic 9(4).
+       77 at-count    pic 9(3).
+       77 at-pos      pic 9(4).
+       77 dot-pos     pic 9(4).
+
+       linkage section.
+       77 field-value  pic x(256).
+       77 rule-type    pic x(16).
+       77 max-length   pic 9(4).
+       77 field-valid  pic 9.
+
+       procedure division using field-value, rule-type, max-length,
+                           field-valid.
+
+           set field-valid to 0.
+
+           evaluate rule-type
+               when "NONEMPTY"
+                   perform check-nonempty
+               when "NUMERIC"
+                   perform check-numeric
+               when "MAXLEN"
+                   perform check-maxlen
+               when "EMAIL"
+                   perform check-email
+           end-evaluate.
+
+           exit program.
+
+      *    CHECK-NONEMPTY -- field-value MUST HAVE AT LEAST ONE
+      *    NON-SPACE CHARACTER.
+       check-nonempty.
+           if function trim(field-value) is not equal spaces then
+               set field-valid to 1
+           end-if.
+
+           exit paragraph.
+
+      *    CHECK-NUMERIC -- EVERY CHARACTER UP TO THE TRIMMED
+      *    LENGTH MUST BE A DIGIT; AN ALL-SPACE VALUE IS REJECTED
+      *    RATHER THAN VACUOUSLY ACCEPTED.
+       check-numeric.
+           set field-len to function length(function trim(field-value)).
+
+           if field-len is equal 0 then
+               exit paragraph
+           end-if.
+
+           set field-valid to 1.
+
+           perform varying char-idx from 1 by 1
+           until char-idx is greater than field-len
+               if field-value(char-idx:1) is less than "0"
+               or field-value(char-idx:1) is greater than "9" then
+                   set field-valid to 0
+                   exit perform
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+      *    CHECK-MAXLEN -- function trim(field-value)'S LENGTH MUST
+      *    NOT EXCEED max-length. AN ALL-SPACE VALUE PASSES (LENGTH
+      *    ZERO), THE SAME "NOTHING TO CHECK" TREATMENT parse-form
+      *    GIVES A ZERO Content-Length BODY.
+       check-maxlen.
+           set field-len to function length(function trim(field-value)).
+
+           if field-len is less than or equal to max-length then
+               set field-valid to 1
+           end-if.
+
+           exit paragraph.
+
+      *    CHECK-EMAIL -- A SHAPE CHECK ONLY: EXACTLY ONE "@", AT
+      *    LEAST ONE "." SOMEWHERE AFTER IT, AND NON-BLANK TEXT
+      *    BEFORE THE "@", BETWEEN THE "@" AND THE LAST ".", AND
+      *    AFTER THE LAST ".".
+       check-email.
+           set field-len to function length(function trim(field-value)).
+
+           if field-len is equal 0 then
+               exit paragraph
+           end-if.
+
+           set at-count to 0.
+           set at-pos to 0.
+
+           perform varying char-idx from 1 by 1
+           until char-idx is greater than field-len
+               if field-value(char-idx:1) is equal "@" then
+                   add 1 to at-count
+                   set at-pos to char-idx
+               end-if
+           end-perform.
+
+           if at-count is not equal 1
+           or at-pos is equal 1
+           or at-pos is greater than or equal to field-len then
+               exit paragraph
+           end-if.
+
+           set dot-pos to 0.
+
+           perform varying char-idx from field-len by -1
+           until char-idx is less than or equal to at-pos
+               if field-value(char-idx:1) is equal "." then
+                   set dot-pos to char-idx
+                   exit perform
+               end-if
+           end-perform.
+
+           if dot-pos is equal 0
+           or dot-pos is equal (at-pos + 1)
+           or dot-pos is equal field-len then
+               exit paragraph
+           end-if.
+
+           set field-valid to 1.
+
+           exit paragraph.
+
+       end program validate-field.
