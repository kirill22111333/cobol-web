@@ -0,0 +1,190 @@
+       identification division.
+       program-id. sendstream_http.
+
+      ************************************************************
+      * OPENS A "CHUNKED" RESPONSE -- FORCES A Transfer-Encoding:
+      * chunked HEADER ONTO response-data (VIA setheader, THE SAME
+      * WAY sendtext_http FORCES Content-Encoding: gzip ON) AND
+      * THEN SENDS THE STATUS LINE AND HEADERS THE USUAL WAY VIA
+      * sendheader_http. NO BODY IS SENT HERE -- A HANDLER FOLLOWS
+      * THIS CALL WITH ONE OR MORE CALLS TO sendstream_append AND
+      * FINISHES WITH ONE CALL TO sendstream_close, SO A DYNAMIC
+      * BODY (E.G. A BIG HTML TABLE BUILT A ROW AT A TIME) NEVER
+      * HAS TO BE SIZED INTO ONE GIANT BUFFER FIRST THE WAY
+      * sendtext_http/sendhtml_http REQUIRE.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 header-title    pic x(32).
+       77 header-set-data pic x(224).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect  pic 9(5).
+
+       procedure division using response-data, connect.
+
+           if response-headers-size is equal 0 then
+               set response-headers(1) to "Content-type: text/html"
+               set response-headers-size to 1
+           end-if.
+
+           move "Transfer-Encoding" to header-title.
+           move "chunked" to header-set-data.
+
+           call "setheader"
+           using by reference response-data,
+           by content header-title,
+           by content header-set-data.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           exit program.
+
+       end program sendstream_http.
+
+      ********************************
+
+       identification division.
+       program-id. sendstream_append.
+
+      ************************************************************
+      * WRITES ONE CHUNK OF A RESPONSE OPENED BY sendstream_http --
+      * THE CHUNK-SIZE-IN-HEX, A LINE BREAK, THE CHUNK'S BYTES, AND
+      * A TRAILING LINE BREAK, PER HTTP/1.1 CHUNKED TRANSFER
+      * ENCODING -- USING THE SAME BARE X"0A" LINE-BREAK CONVENTION
+      * sendheader_http ALREADY USES FOR STATUS LINE/HEADERS RATHER
+      * THAN A FULL CRLF. A HANDLER MAY CALL THIS AS MANY TIMES AS
+      * IT LIKES, ONE CHUNK PER CALL.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 hex-work       pic 9(8).
+       77 hex-remainder   pic 9(2).
+       77 hex-pos         pic 9(2) value 0.
+       77 hex-rev         pic x(8).
+       77 chunk-size-hex  pic x(8).
+       77 hex-chars       pic x(16) value "0123456789ABCDEF".
+
+       01 buffer.
+           05 buffer-data pic x(1040).
+           05 buffer-size pic 9(4).
+
+       linkage section.
+       77 connect      pic 9(5).
+       77 content-data pic x(1024).
+       77 content-size pic 9(4).
+
+       procedure division using connect, content-data, content-size.
+
+           perform build-chunk-size-hex.
+
+           set buffer-data to spaces.
+           set buffer-size to 1.
+
+           string
+               function trim(chunk-size-hex) delimited by size
+               X"0A"
+               content-data(1:content-size) delimited by size
+               X"0A"
+               into buffer-data
+               with pointer buffer-size
+           end-string.
+
+           subtract 1 from buffer-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content buffer-data(1:buffer-size),
+           by value buffer-size.
+
+           exit program.
+
+      *    BUILD-CHUNK-SIZE-HEX -- CONVERTS content-size TO ITS
+      *    HEX TEXT REPRESENTATION IN chunk-size-hex, THE INVERSE
+      *    OF parse-path'S OWN hex-val-of PARAGRAPH (SAME
+      *    DIGIT-VALUE-VIA-FUNCTION-ORD TECHNIQUE, RUN IN REVERSE).
+       build-chunk-size-hex.
+           move spaces to hex-rev.
+           move spaces to chunk-size-hex.
+           move 0 to hex-pos.
+           move content-size to hex-work.
+
+           if hex-work is equal 0 then
+               move "0" to chunk-size-hex
+           else
+               perform until hex-work is equal 0
+                   compute hex-remainder =
+                       function mod(hex-work, 16)
+                   compute hex-work = hex-work / 16
+                   add 1 to hex-pos
+                   move hex-chars(hex-remainder + 1:1)
+                       to hex-rev(hex-pos:1)
+               end-perform
+
+               move function reverse(hex-rev(1:hex-pos))
+                   to chunk-size-hex
+           end-if.
+
+           exit paragraph.
+
+       end program sendstream_append.
+
+      ********************************
+
+       identification division.
+       program-id. sendstream_close.
+
+      ************************************************************
+      * SENDS THE TERMINATING ZERO-LENGTH CHUNK THAT CLOSES OUT A
+      * RESPONSE OPENED BY sendstream_http -- MUST BE THE LAST
+      * CALL A HANDLER MAKES AFTER ANY NUMBER OF sendstream_append
+      * CALLS.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       01 buffer.
+           05 buffer-data pic x(8).
+           05 buffer-size pic 9(4).
+
+       linkage section.
+       77 connect pic 9(5).
+
+       procedure division using connect.
+
+           set buffer-data to spaces.
+           set buffer-size to 1.
+
+           string
+               "0" delimited by size
+               X"0A"
+               X"0A"
+               into buffer-data
+               with pointer buffer-size
+           end-string.
+
+           subtract 1 from buffer-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content buffer-data(1:buffer-size),
+           by value buffer-size.
+
+           exit program.
+
+       end program sendstream_close.
