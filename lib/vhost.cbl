@@ -0,0 +1,136 @@
+       identification division.
+       program-id. define_vhost.
+
+      ************************************************************
+      * REGISTERS ONE (Host-header, public-directory) MAPPING ON
+      * http-tbl SO A SINGLE listen_http ON A SINGLE ADDRESS/PORT
+      * CAN SERVE SEVERAL DOMAINS' STATIC FILES -- switch-http
+      * MATCHES THE INCOMING "Host:" HEADER AGAINST THESE ENTRIES
+      * AND, WHEN ONE HITS, USES ITS vhost-public IN PLACE OF THE
+      * SITE-WIDE http-public FOR THAT REQUEST'S public_directory
+      * CALL. ROUTES REGISTERED VIA handle_http REMAIN SHARED ACROSS
+      * EVERY HOST ON THE LISTENER -- ONLY THE STATIC-FILE ROOT
+      * VARIES BY Host, THE SAME WAY http-public ITSELF ONLY EVER
+      * COVERED STATIC FILES RATHER THAN HANDLER DISPATCH.
+      ************************************************************
+
+       data division.
+       linkage section.
+       01 http-tbl.
+          05 http-host pic x(50).
+          05 http-len  pic 9(5).
+          05 http-cap  pic 9(5).
+          05 http-public pic x(256).
+          05 http-cert-path pic x(256).
+          05 http-key-path  pic x(256).
+          05 cache-max-age pic 9(6).
+          05 max-header-count pic 9(3).
+          05 max-uri-length pic 9(4).
+          05 vhost-size pic 9(2).
+          05 http-vhost occurs 8 times.
+             10 vhost-host   pic x(50).
+             10 vhost-public pic x(256).
+          05 has-middleware pic 9.
+          05 http-middleware usage procedure-pointer.
+          05 rate-limit-max pic 9(5).
+          05 rate-limit-window pic 9(5).
+          05 normalize-path pic 9.
+          05 mount-size pic 9(2).
+          05 http-mount occurs 8 times.
+             10 mount-prefix pic x(256).
+             10 mount-root   pic x(256).
+          05 allow-listing pic 9.
+          05 maintenance-mode pic 9.
+          05 http-route occurs 1 to 2048 times depending on http-cap.
+             10 func usage procedure-pointer.
+             10 tab-path   pic x(2048).
+             10 tab-method pic x(16).
+             10 route-timeout pic 9(3).
+
+       77 vhost-name-in   pic x(50).
+       77 vhost-public-in pic x(256).
+
+       procedure division using http-tbl, vhost-name-in,
+                           vhost-public-in.
+
+      *    TABLE IS FULL -- DROP THE REGISTRATION RATHER THAN
+      *    OVERRUN http-vhost, THE SAME POLICY handle_http USES
+      *    WHEN http-route IS FULL.
+           if vhost-size is greater than or equal 8 then
+               exit program
+           end-if.
+
+           add 1 to vhost-size.
+           set vhost-host(vhost-size) to vhost-name-in.
+           set vhost-public(vhost-size) to vhost-public-in.
+
+           exit program.
+
+       end program define_vhost.
+
+       identification division.
+       program-id. define_mount.
+
+      ************************************************************
+      * REGISTERS ONE (url-prefix, filesystem-root) MAPPING ON
+      * http-tbl SO A SINGLE public_directory CAN SERVE MORE THAN
+      * ONE STATIC FOLDER OFF ONE LISTENER -- public_directory
+      * MATCHES request-path AGAINST THESE PREFIXES (LONGEST WINS)
+      * BEFORE FALLING BACK TO THE SITE-WIDE http-public, THE SAME
+      * WAY resolve-vhost-public FALLS BACK TO http-public WHEN NO
+      * "Host:" HEADER MATCHES AN http-vhost ENTRY.
+      ************************************************************
+
+       data division.
+       linkage section.
+       01 http-tbl.
+          05 http-host pic x(50).
+          05 http-len  pic 9(5).
+          05 http-cap  pic 9(5).
+          05 http-public pic x(256).
+          05 http-cert-path pic x(256).
+          05 http-key-path  pic x(256).
+          05 cache-max-age pic 9(6).
+          05 max-header-count pic 9(3).
+          05 max-uri-length pic 9(4).
+          05 vhost-size pic 9(2).
+          05 http-vhost occurs 8 times.
+             10 vhost-host   pic x(50).
+             10 vhost-public pic x(256).
+          05 has-middleware pic 9.
+          05 http-middleware usage procedure-pointer.
+          05 rate-limit-max pic 9(5).
+          05 rate-limit-window pic 9(5).
+          05 normalize-path pic 9.
+          05 mount-size pic 9(2).
+          05 http-mount occurs 8 times.
+             10 mount-prefix pic x(256).
+             10 mount-root   pic x(256).
+          05 allow-listing pic 9.
+          05 maintenance-mode pic 9.
+          05 http-route occurs 1 to 2048 times depending on http-cap.
+             10 func usage procedure-pointer.
+             10 tab-path   pic x(2048).
+             10 tab-method pic x(16).
+             10 route-timeout pic 9(3).
+
+       77 mount-prefix-in pic x(256).
+       77 mount-root-in   pic x(256).
+
+       procedure division using http-tbl, mount-prefix-in,
+                           mount-root-in.
+
+      *    TABLE IS FULL -- DROP THE REGISTRATION RATHER THAN
+      *    OVERRUN http-mount, THE SAME POLICY define_vhost USES
+      *    WHEN http-vhost IS FULL.
+           if mount-size is greater than or equal 8 then
+               exit program
+           end-if.
+
+           add 1 to mount-size.
+           set mount-prefix(mount-size) to mount-prefix-in.
+           set mount-root(mount-size) to mount-root-in.
+
+           exit program.
+
+       end program define_mount.
