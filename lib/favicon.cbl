@@ -0,0 +1,92 @@
+       identification division.
+       program-id. http-favicon.
+
+      ************************************************************
+      * THE "/favicon.ico" GET HANDLER define_http AUTO-REGISTERS
+      * FOR EVERY SITE, THE SAME WAY "/healthz" (lib/healthz.cbl)
+      * ALREADY IS -- BROWSERS REQUEST THIS PATH UNPROMPTED, SO A
+      * SITE THAT NEVER REGISTERED IT SHOULDN'T HAVE TO SEE IT FALL
+      * THROUGH TO A 404 IF IT SIMPLY DROPS A "favicon.ico" FILE IN
+      * ITS WORKING DIRECTORY.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select in-file assign to "favicon.ico"
+           file status is file-stat.
+
+       data division.
+
+       file section.
+       fd in-file.
+       01 file-data pic x(512).
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 file-stat pic xx.
+       77 fname     pic x(512).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           open input in-file.
+           close in-file.
+
+           if file-stat is equal "35" then
+               set status-code to 404
+               set status-text to "Not Found"
+
+               move "Not found" to string-data
+               set string-size to
+                   function length(function trim(string-data))
+
+               call "sendtext_http"
+               using by content response-data,
+               by content connect,
+               by content string-data,
+               by content string-size
+
+               exit program
+           end-if.
+
+           set status-code to 200.
+           set status-text to "OK".
+           move "Content-type: image/x-icon" to response-headers(1).
+           set response-headers-size to 1.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           move "favicon.ico" to fname.
+
+           call "sendfile_http"
+           using by content connect,
+           by content fname.
+
+           exit program.
+
+       end program http-favicon.
