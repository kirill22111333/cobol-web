@@ -0,0 +1,131 @@
+       identification division.
+       program-id. wsAccept.
+
+      ************************************************************
+      * COMPUTES THE Sec-WebSocket-Accept VALUE FOR A GIVEN
+      * Sec-WebSocket-Key PER RFC 6455: SHA-1 OF THE KEY CONCATENATED
+      * WITH THE FIXED WEBSOCKET GUID, THEN BASE64-ENCODED. THE SHA-1
+      * DIGEST ITSELF COMES FROM THE sha1_hash RUNTIME PRIMITIVE (A
+      * CRYPTOGRAPHIC HASH ISN'T SOMETHING PURE COBOL HERE CAN DO,
+      * SAME REASON listen_tls_tcp IS EXTERNAL); THE BASE64 ENCODING
+      * IS HAND-ROLLED THE SAME WAY checkBasicAuth HAND-ROLLS base64
+      * DECODING.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 ws-guid      pic x(36)
+           value "258EAFA5-E914-47DA-95CA-C5AB0DC85B11".
+       77 ws-combined     pic x(128).
+       77 ws-combined-len pic 9(3).
+       77 ws-digest       pic x(20).
+       77 b64-alphabet    pic x(64)
+           value "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01
+      -    "23456789+/".
+       77 b64-byte-1      pic 9(3).
+       77 b64-byte-2      pic 9(3).
+       77 b64-byte-3      pic 9(3).
+       77 byte-pos        pic 9(3).
+       77 b64-idx-1       pic 9(2).
+       77 b64-idx-2       pic 9(2).
+       77 b64-idx-3       pic 9(2).
+       77 b64-idx-4       pic 9(2).
+       77 b64-rem         pic 9(3).
+       77 p               pic 9(4).
+
+       linkage section.
+       77 ws-key         pic x(64).
+       77 ws-accept-value pic x(32).
+
+       procedure division using ws-key, ws-accept-value.
+
+           set ws-combined to spaces.
+           string
+               function trim(ws-key)
+               ws-guid
+               into ws-combined
+           end-string.
+
+           set ws-combined-len
+               to function length(function trim(ws-combined)).
+
+           call "sha1_hash"
+           using by content ws-combined(1:ws-combined-len),
+           by content ws-combined-len,
+           by reference ws-digest
+           end-call.
+
+           perform encode-base64.
+
+           exit program.
+
+      *    ENCODE-BASE64 -- ENCODES THE 20-BYTE ws-digest SHA-1
+      *    OUTPUT (ALWAYS A MULTIPLE-OF-20-BYTES INPUT, SO NO "="
+      *    PADDING IS EVER NEEDED) INTO ws-accept-value.
+       encode-base64.
+           set ws-accept-value to spaces.
+           set p to 0.
+
+           perform varying byte-pos from 1 by 3
+           until byte-pos is greater than 20
+
+               compute b64-byte-1 =
+                   function ord(ws-digest(byte-pos:1)) - 1
+
+               if byte-pos + 1 is less than or equal 20
+                   compute b64-byte-2 =
+                       function ord(ws-digest(byte-pos + 1:1)) - 1
+               else
+                   move 0 to b64-byte-2
+               end-if
+
+               if byte-pos + 2 is less than or equal 20
+                   compute b64-byte-3 =
+                       function ord(ws-digest(byte-pos + 2:1)) - 1
+               else
+                   move 0 to b64-byte-3
+               end-if
+
+               divide b64-byte-1 by 4
+                   giving b64-idx-1 remainder b64-rem
+               compute b64-idx-2 = b64-rem * 16
+               divide b64-byte-2 by 16
+                   giving b64-rem remainder b64-idx-3
+               add b64-rem to b64-idx-2
+               compute b64-idx-3 = b64-idx-3 * 4
+               divide b64-byte-3 by 64
+                   giving b64-rem remainder b64-idx-4
+               add b64-rem to b64-idx-3
+
+               add 1 to p
+               move b64-alphabet(b64-idx-1 + 1:1)
+                   to ws-accept-value(p:1)
+
+               add 1 to p
+               move b64-alphabet(b64-idx-2 + 1:1)
+                   to ws-accept-value(p:1)
+
+               if byte-pos + 1 is less than or equal 20
+                   add 1 to p
+                   move b64-alphabet(b64-idx-3 + 1:1)
+                       to ws-accept-value(p:1)
+               else
+                   add 1 to p
+                   move "=" to ws-accept-value(p:1)
+               end-if
+
+               if byte-pos + 2 is less than or equal 20
+                   add 1 to p
+                   move b64-alphabet(b64-idx-4 + 1:1)
+                       to ws-accept-value(p:1)
+               else
+                   add 1 to p
+                   move "=" to ws-accept-value(p:1)
+               end-if
+
+           end-perform.
+
+           exit paragraph.
+
+       end program wsAccept.
