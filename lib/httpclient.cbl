@@ -0,0 +1,513 @@
+       identification division.
+       program-id. http-get.
+
+      ************************************************************
+      * ISSUES AN OUTBOUND HTTP GET AGAINST url ("host:port/path",
+      * OR "http://host:port/path") AND RETURNS THE PARSED RESPONSE
+      * IN http-response -- A response-data-SHAPED RECORD (SAME
+      * http-version/status-code/status-text/response-headers
+      * FIELDS THE SEND*_HTTP FAMILY BUILDS FOR AN OUTBOUND SERVER
+      * RESPONSE) WITH A response-body/response-body-size PAIR
+      * APPENDED FOR THE BODY THIS SIDE RECEIVED BACK. BUILT ON
+      * connect_tcp/send_tcp/request_tcp/close_tcp, THE SAME
+      * PRIMITIVES examples/tcp/client.cbl ALREADY PROVES OUT.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 empty-content   pic x(1024) value spaces.
+       77 no-headers-size pic 9(3) value 0.
+       01 no-headers occurs 8 times pic x(256).
+       77 req-method-work pic x(8).
+       77 content-size-work pic 9(4).
+
+       linkage section.
+       77 url pic x(256).
+       01 http-response.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+           05 response-body pic x(4096).
+           05 response-body-size pic 9(5).
+
+       77 status-func pic 9.
+
+       01 extra-headers occurs 8 times pic x(256).
+       77 extra-headers-size pic 9(3).
+
+      *    extra-headers/extra-headers-size ARE OPTIONAL AND
+      *    TRAILING, THE SAME CONVENTION sendtext_http/sendfile_http
+      *    ALREADY USE FOR THEIR OWN OPTIONAL ARGUMENTS -- A CALLER
+      *    THAT DOESN'T PASS THEM GETS A BARE REQUEST WITH ONLY THE
+      *    Host: HEADER http-request-common ALWAYS SENDS.
+       procedure division using url, http-response, status-func,
+                           optional extra-headers,
+                           optional extra-headers-size.
+
+           set req-method-work to "GET".
+           set content-size-work to 0.
+
+           if address of extra-headers is not equal null then
+               call "http-request-common"
+               using by content req-method-work,
+               by content url,
+               by content empty-content,
+               by content content-size-work,
+               by reference http-response,
+               by reference status-func,
+               by content extra-headers,
+               by content extra-headers-size
+           else
+               call "http-request-common"
+               using by content req-method-work,
+               by content url,
+               by content empty-content,
+               by content content-size-work,
+               by reference http-response,
+               by reference status-func,
+               by content no-headers,
+               by content no-headers-size
+           end-if.
+
+           exit program.
+
+       end program http-get.
+
+      ********************************
+
+       identification division.
+       program-id. http-post.
+
+      ************************************************************
+      * SAME SHAPE AS http-get, BUT SENDS content-data AS THE
+      * REQUEST BODY WITH A Content-Length HEADER http-request-
+      * common DERIVES FROM content-size.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 no-headers-size pic 9(3) value 0.
+       01 no-headers occurs 8 times pic x(256).
+       77 req-method-work pic x(8).
+
+       linkage section.
+       77 url pic x(256).
+       77 content-data pic x(1024).
+       77 content-size pic 9(4).
+       01 http-response.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+           05 response-body pic x(4096).
+           05 response-body-size pic 9(5).
+
+       77 status-func pic 9.
+
+       01 extra-headers occurs 8 times pic x(256).
+       77 extra-headers-size pic 9(3).
+
+       procedure division using url, content-data, content-size,
+                           http-response, status-func,
+                           optional extra-headers,
+                           optional extra-headers-size.
+
+           set req-method-work to "POST".
+
+           if address of extra-headers is not equal null then
+               call "http-request-common"
+               using by content req-method-work,
+               by content url,
+               by content content-data,
+               by content content-size,
+               by reference http-response,
+               by reference status-func,
+               by content extra-headers,
+               by content extra-headers-size
+           else
+               call "http-request-common"
+               using by content req-method-work,
+               by content url,
+               by content content-data,
+               by content content-size,
+               by reference http-response,
+               by reference status-func,
+               by content no-headers,
+               by content no-headers-size
+           end-if.
+
+           exit program.
+
+       end program http-post.
+
+      ********************************
+
+       identification division.
+       program-id. http-request-common.
+
+      ************************************************************
+      * SHARED WORKER BEHIND http-get/http-post -- THE SAME
+      * PRIVATE-HELPER-PROGRAM-IN-THE-SAME-FILE CONVENTION
+      * lib/sendfile.cbl ALREADY USES FOR parse-range. SPLITS url
+      * INTO A connect_tcp ADDRESS AND A PATH, SENDS A REQUEST LINE
+      * PLUS HEADERS PLUS AN OPTIONAL BODY, THEN PARSES THE REPLY
+      * INTO http-response THE SAME STATUS-LINE/HEADER/BODY SCAN
+      * listen_http's OWN parse-request/detect-body-meta/
+      * read-rest-of-body USE FOR AN INBOUND REQUEST, JUST RUN ON A
+      * RESPONSE INSTEAD.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 connect         pic s9(9).
+       77 host-port        pic x(256).
+       77 req-path         pic x(256).
+       77 url-start        pic 9(4).
+       77 slash-pos        pic 9(4).
+       77 url-len          pic 9(4).
+
+       01 buffer.
+           05 buffer-data pic x(4096).
+           05 buffer-size pic 9(5).
+
+       77 hdr-idx          pic 9(3).
+       77 str-pointer       pic 9(5).
+       77 start-str         pic 9(5).
+       77 max-size-str      pic 9(5).
+       77 k                 pic 9(2).
+       77 body-start        pic 9(5) value 0.
+       77 body-len          pic 9(5) value 0.
+       77 content-length    pic 9(8) value 0.
+       77 cl-val            pic 9(8).
+       77 more-len          pic 9(5).
+
+       linkage section.
+       77 req-method       pic x(8).
+       77 url              pic x(256).
+       77 content-data     pic x(1024).
+       77 content-size     pic 9(4).
+       01 http-response.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+           05 response-body pic x(4096).
+           05 response-body-size pic 9(5).
+
+       77 status-func pic 9.
+
+       01 extra-headers occurs 8 times pic x(256).
+       77 extra-headers-size pic 9(3).
+
+       procedure division using req-method, url, content-data,
+                           content-size, http-response, status-func,
+                           extra-headers, extra-headers-size.
+
+           initialize http-response.
+           set status-func to 0.
+
+           perform split-url.
+
+           call "connect_tcp"
+           using by content function trim(host-port)
+           returning connect.
+
+           if connect is less than 0 then
+               exit program
+           end-if.
+
+           perform send-request.
+           perform receive-response.
+
+           call "close_tcp"
+           using by value connect.
+
+           set status-func to 1.
+
+           exit program.
+
+      *    SPLIT-URL -- STRIPS AN OPTIONAL "http://" PREFIX, THEN
+      *    SPLITS ON THE FIRST "/" INTO host-port AND req-path (A
+      *    URL WITH NO "/" AT ALL GETS A BARE "/" PATH).
+       split-url.
+           set url-start to 1.
+           set url-len to function length(function trim(url)).
+
+           if url-len is greater than or equal 7
+           and function upper-case(url(1:7)) is equal "HTTP://" then
+               set url-start to 8
+           end-if.
+
+           set slash-pos to 0.
+
+           perform varying str-pointer from url-start by 1
+           until str-pointer is greater than url-len
+               if url(str-pointer:1) is equal "/"
+               and slash-pos is equal 0 then
+                   set slash-pos to str-pointer
+               end-if
+           end-perform.
+
+           set host-port to spaces.
+           set req-path to spaces.
+
+           if slash-pos is equal 0 then
+               set host-port to url(url-start:url-len - url-start + 1)
+               set req-path to "/"
+           else
+               set host-port
+                   to url(url-start:slash-pos - url-start)
+               set req-path
+                   to url(slash-pos:url-len - slash-pos + 1)
+           end-if.
+
+           exit paragraph.
+
+      *    SEND-REQUEST -- WRITES THE REQUEST LINE, A Host: HEADER,
+      *    ANY CALLER-SUPPLIED extra-headers, A Content-Length
+      *    HEADER WHEN THERE'S A BODY, THE BLANK LINE, AND THE BODY
+      *    ITSELF -- THE SAME BARE X"0A" LINE-BREAK CONVENTION
+      *    sendheader_http USES RATHER THAN A FULL CRLF.
+       send-request.
+           set buffer-data to spaces.
+           set buffer-size to 1.
+
+           string
+               function trim(req-method) delimited by size
+               X"20"
+               function trim(req-path) delimited by size
+               X"20" "HTTP/1.1" X"0A"
+               "Host: " function trim(host-port) delimited by size
+               X"0A"
+               into buffer-data
+               with pointer buffer-size
+           end-string.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than extra-headers-size
+               string
+                   function trim(extra-headers(hdr-idx))
+                       delimited by size
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string
+           end-perform.
+
+           if content-size is greater than 0 then
+               string
+                   "Content-Length: " function trim(content-size)
+                       delimited by size
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string
+           end-if.
+
+           string
+               X"0A"
+               into buffer-data
+               with pointer buffer-size
+           end-string.
+
+           if content-size is greater than 0 then
+               string
+                   content-data(1:content-size) delimited by size
+                   into buffer-data
+                   with pointer buffer-size
+               end-string
+           end-if.
+
+           subtract 1 from buffer-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content buffer-data(1:buffer-size),
+           by value buffer-size.
+
+           exit paragraph.
+
+      *    RECEIVE-RESPONSE -- READS THE FIRST SEGMENT OF THE REPLY,
+      *    PARSES THE STATUS LINE AND HEADERS OUT OF IT, THEN KEEPS
+      *    READING MORE (read-rest-of-body's OWN TECHNIQUE) UNTIL
+      *    THE DECLARED Content-Length IS SATISFIED OR A SHORT READ
+      *    SIGNALS END-OF-STREAM.
+       receive-response.
+           set buffer-data to spaces.
+           set buffer-size to 0.
+
+           call "request_tcp"
+           using by value connect,
+           by reference buffer-data,
+           by value 4096,
+           returning buffer-size.
+
+           if buffer-size is less than or equal 0 then
+               exit paragraph
+           end-if.
+
+           perform parse-status-line.
+           perform parse-headers.
+           perform detect-content-length.
+           perform read-rest-of-body.
+
+           exit paragraph.
+
+      *    PARSE-STATUS-LINE -- "HTTP/1.1 200 OK" INTO http-version/
+      *    status-code/status-text.
+       parse-status-line.
+           set max-size-str to buffer-size.
+           set start-str to 1.
+           set k to 1.
+
+           perform varying str-pointer from 1 by 1
+           until str-pointer is greater than max-size-str
+
+               if buffer-data(str-pointer:1) is equal space
+               or buffer-data(str-pointer:1) is equal X"0A" then
+                   evaluate k
+                       when 1
+                           set http-version
+                           to buffer-data
+                               (start-str:str-pointer - start-str)
+                       when 2
+                           move buffer-data
+                               (start-str:str-pointer - start-str)
+                               to status-code
+                       when 3
+                           set status-text
+                           to buffer-data
+                               (start-str:str-pointer - start-str)
+                   end-evaluate
+                   compute start-str = str-pointer + 1
+                   add 1 to k
+
+                   if k is equal 4 then
+                       exit perform
+                   end-if
+               end-if
+
+           end-perform.
+
+           exit paragraph.
+
+      *    PARSE-HEADERS -- ONE response-headers ENTRY PER LINE
+      *    UNTIL THE BLANK LINE THAT MARKS WHERE THE BODY STARTS.
+       parse-headers.
+           set response-headers-size to 0.
+           set body-start to 0.
+
+           perform varying str-pointer from start-str by 1
+           until str-pointer is greater than max-size-str
+               if buffer-data(str-pointer:1) is equal X"0A"
+               or str-pointer is equal max-size-str then
+                   if response-headers-size is less than 8 then
+                       add 1 to response-headers-size
+                       set response-headers(response-headers-size)
+                       to buffer-data
+                           (start-str:str-pointer - start-str)
+                   end-if
+
+                   if str-pointer is equal start-str
+                   and body-start is equal 0 then
+                       compute body-start = str-pointer + 1
+                   end-if
+
+                   compute start-str = str-pointer + 1
+               end-if
+           end-perform.
+
+           if response-headers-size is greater than 1 then
+               set response-headers(response-headers-size) to spaces
+               set response-headers(response-headers-size - 1)
+                   to spaces
+               subtract 2 from response-headers-size
+           end-if.
+
+           set response-body to spaces.
+           set response-body-size to 0.
+
+           if body-start is greater than 0
+           and body-start is less than max-size-str then
+               compute body-len = max-size-str - body-start + 1
+               set response-body(1:body-len)
+                   to buffer-data(body-start:body-len)
+               set response-body-size to body-len
+           else
+               set body-len to 0
+           end-if.
+
+           exit paragraph.
+
+      *    DETECT-CONTENT-LENGTH -- SAME "Content-Length:" HEADER
+      *    SCAN AS listen_http's OWN detect-body-meta.
+       detect-content-length.
+           set content-length to 0.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than response-headers-size
+               if header-data(hdr-idx)(1:15)
+               is equal "Content-Length:" then
+                   move function trim(header-data(hdr-idx)(16:241))
+                       to cl-val
+                   move cl-val to content-length
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+      *    READ-REST-OF-BODY -- THE SAME LOOP-UNTIL-SATISFIED
+      *    read-rest-of-body TECHNIQUE listen_http USES FOR AN
+      *    INBOUND REQUEST BODY, CAPPED AT THE 4096-BYTE
+      *    response-body BUFFER.
+       read-rest-of-body.
+           perform until body-len is greater than or equal
+           content-length
+               if body-len is greater than or equal 4096 then
+                   exit perform
+               end-if
+
+               set buffer-data to spaces
+               set buffer-size to 0
+
+               call "request_tcp"
+               using by value connect,
+               by reference buffer-data,
+               by value 4096,
+               returning buffer-size
+
+               if buffer-size is less than or equal 0 then
+                   exit perform
+               end-if
+
+               if body-len + buffer-size is greater than 4096 then
+                   compute more-len = 4096 - body-len
+               else
+                   set more-len to buffer-size
+               end-if
+
+               if more-len is greater than 0 then
+                   set response-body(body-len + 1:more-len)
+                   to buffer-data(1:more-len)
+                   add more-len to body-len
+                   set response-body-size to body-len
+               end-if
+
+               if buffer-size is less than 4096 then
+                   exit perform
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+       end program http-request-common.
