@@ -7,24 +7,60 @@
            05 http-host pic x(50).
            05 http-len  pic 9(5).
            05 http-cap  pic 9(5).
-           05 http-func occurs 256 times.
+           05 http-public pic x(256).
+           05 http-cert-path pic x(256).
+           05 http-key-path  pic x(256).
+           05 cache-max-age pic 9(6).
+           05 max-header-count pic 9(3).
+           05 max-uri-length pic 9(4).
+           05 vhost-size pic 9(2).
+           05 http-vhost occurs 8 times.
+              10 vhost-host   pic x(50).
+              10 vhost-public pic x(256).
+           05 has-middleware pic 9.
+           05 http-middleware usage procedure-pointer.
+           05 rate-limit-max pic 9(5).
+           05 rate-limit-window pic 9(5).
+           05 normalize-path pic 9.
+           05 mount-size pic 9(2).
+           05 http-mount occurs 8 times.
+              10 mount-prefix pic x(256).
+              10 mount-root   pic x(256).
+           05 allow-listing pic 9.
+           05 maintenance-mode pic 9.
+           05 http-route occurs 1 to 2048 times depending on http-cap.
               10 func usage procedure-pointer.
-           05 http-tab  occurs 256 times.
               10 tab-path   pic x(2048).
               10 tab-method pic x(16).
+              10 route-timeout pic 9(3).
 
        77 path         pic x(2048).
-       77 path-method  pic x(16). 
+       77 path-method  pic x(16).
        77 func-handle  usage procedure-pointer.
        77 func-type    pic x(16).
-      
-       procedure division using http-tbl, path, path-method, 
-                           func-handle, func-type.
+       77 norm-len     pic 9(4).
+       77 timeout-secs pic 9(3).
+
+       procedure division using http-tbl, path, path-method,
+                           func-handle, func-type,
+                           optional timeout-secs.
+
+      *    TABLE IS FULL -- DROP THE REGISTRATION RATHER THAN
+      *    OVERRUN HTTP-ROUTE.
+           if http-len is greater than http-cap then
+               exit program
+           end-if.
 
            evaluate func-type
                when "404"
                    set tab-path(http-len) to "##404"
                    set tab-method(http-len) to spaces
+               when "500"
+                   set tab-path(http-len) to "##500"
+                   set tab-method(http-len) to spaces
+               when "503"
+                   set tab-path(http-len) to "##503"
+                   set tab-method(http-len) to spaces
                when other
                    if path-method is equal spaces then
                        set path-method to "GET"
@@ -32,13 +68,46 @@
 
                    set tab-path(http-len) to path
                    set tab-method(http-len) to path-method
+                   perform normalize-tab-path
            end-evaluate
-        
+
            set func(http-len) to func-handle.
 
+      *    ROUTE-TIMEOUT IS THE SAME TRAILING-OPTIONAL, ZERO-MEANS-
+      *    UNLIMITED PATTERN AS define_http's max-uri-length -- A
+      *    CALLER THAT DOESN'T PASS IT GETS THE HISTORICAL BEHAVIOR
+      *    OF LETTING A HANDLER RUN AS LONG AS IT LIKES.
+           set route-timeout(http-len) to 0.
+           if address of timeout-secs is not equal null then
+               set route-timeout(http-len) to timeout-secs
+           end-if.
+
            add 1 to http-len.
 
            exit program.
-      
+
+      *    NORMALIZE-TAB-PATH -- WHEN define_http's normalize-path
+      *    FLAG IS ON, REGISTERS THIS ROUTE CASE-FOLDED AND WITHOUT
+      *    A TRAILING SLASH (EXCEPT BARE "/") SO get-func's MATCHING
+      *    COPY OF THE SAME NORMALIZATION LINES UP AGAINST IT --
+      *    A SITE THAT LEAVES THE FLAG OFF GETS TODAY'S BYTE-EXACT
+      *    REGISTRATION UNCHANGED.
+       normalize-tab-path.
+           if normalize-path is equal 1 then
+               inspect tab-path(http-len) converting
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   to "abcdefghijklmnopqrstuvwxyz"
+
+               set norm-len to
+                   function length(function trim(tab-path(http-len)))
+
+               if norm-len is greater than 1
+               and tab-path(http-len)(norm-len:1) is equal "/" then
+                   move space to tab-path(http-len)(norm-len:1)
+               end-if
+           end-if.
+
+           exit paragraph.
+
        end program handle_http.
        
\ No newline at end of file
