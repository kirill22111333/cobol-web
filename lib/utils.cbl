@@ -9,43 +9,204 @@
        working-storage section.
        77 parse-path pic x(2048).
 
+       77 a-len        pic 9(4).
+       77 b-len        pic 9(4).
+       77 a-pos        pic 9(4).
+       77 b-pos        pic 9(4).
+       77 a-seg-start  pic 9(4).
+       77 b-seg-start  pic 9(4).
+       77 a-seg-len    pic 9(4).
+       77 b-seg-len    pic 9(4).
+       77 path-matched pic 9.
+       77 norm-len     pic 9(4).
+       77 a-more       pic 9.
+       77 b-more       pic 9.
+
        linkage section.
        01 http-tbl.
            05 http-host pic x(50).
            05 http-len  pic 9(5).
            05 http-cap  pic 9(5).
-           05 http-func occurs 256 times.
+           05 http-public pic x(256).
+           05 http-cert-path pic x(256).
+           05 http-key-path  pic x(256).
+           05 cache-max-age pic 9(6).
+           05 max-header-count pic 9(3).
+           05 max-uri-length pic 9(4).
+           05 vhost-size pic 9(2).
+           05 http-vhost occurs 8 times.
+              10 vhost-host   pic x(50).
+              10 vhost-public pic x(256).
+           05 has-middleware pic 9.
+           05 http-middleware usage procedure-pointer.
+           05 rate-limit-max pic 9(5).
+           05 rate-limit-window pic 9(5).
+           05 normalize-path pic 9.
+           05 mount-size pic 9(2).
+           05 http-mount occurs 8 times.
+              10 mount-prefix pic x(256).
+              10 mount-root   pic x(256).
+           05 allow-listing pic 9.
+           05 maintenance-mode pic 9.
+           05 http-route occurs 1 to 2048 times depending on http-cap.
               10 func usage procedure-pointer.
-           05 http-tab  occurs 256 times.
               10 tab-path   pic x(2048).
               10 tab-method pic x(16).
+              10 route-timeout pic 9(3).
 
        77 request-path     pic x(2048).
        77 request-method   pic x(16).
        77 status-func      pic 9.
        77 idx-func         pic s9(5).
-       
-       procedure division using http-tbl, request-path, request-method, 
-                           status-func, idx-func.
-        
+
+       01 route-params.
+           05 route-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 route-param-size pic 9(3).
+
+       procedure division using http-tbl, request-path, request-method,
+                           status-func, idx-func, route-params.
+
            unstring
                request-path delimited by "?"
                into parse-path
            end-unstring.
 
+           perform normalize-request-path.
+
            set status-func to 0.
 
-           perform varying idx-func from 1 
+           perform varying idx-func from 1
            until idx-func is greater than http-len
-               if tab-path(idx-func) is equal parse-path 
-               and tab-method(idx-func) is equal request-method then
-                   set status-func to 1
-                   exit program
+               if tab-method(idx-func) is equal request-method then
+                   perform match-route
+                   if path-matched is equal 1 then
+                       set status-func to 1
+                       exit program
+                   end-if
                end-if
            end-perform.
 
            exit program.
-       
+
+      *    NORMALIZE-REQUEST-PATH -- WHEN define_http's
+      *    normalize-path FLAG IS ON, CASE-FOLDS PARSE-PATH AND
+      *    STRIPS A TRAILING SLASH (EXCEPT BARE "/") THE SAME WAY
+      *    handle_http's NORMALIZE-TAB-PATH ALREADY DID AT
+      *    REGISTRATION TIME, SO "/About/" MATCHES A "/about" ROUTE
+      *    INSTEAD OF FALLING THROUGH TO page404-http. A SITE THAT
+      *    LEAVES THE FLAG OFF GETS TODAY'S BYTE-EXACT COMPARISON.
+       normalize-request-path.
+           if normalize-path is equal 1 then
+               inspect parse-path converting
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                   to "abcdefghijklmnopqrstuvwxyz"
+
+               set norm-len to
+                   function length(function trim(parse-path))
+
+               if norm-len is greater than 1
+               and parse-path(norm-len:1) is equal "/" then
+                   move space to parse-path(norm-len:1)
+               end-if
+           end-if.
+
+           exit paragraph.
+
+      *    MATCH-ROUTE -- COMPARES TAB-PATH(IDX-FUNC) AGAINST
+      *    PARSE-PATH SEGMENT BY SEGMENT. A TAB-PATH SEGMENT
+      *    BEGINNING WITH ":" IS A ROUTE PARAMETER -- IT MATCHES
+      *    ANY NON-EMPTY REQUEST SEGMENT AND THE MATCHED VALUE IS
+      *    RETURNED IN ROUTE-PARAMS KEYED BY THE NAME AFTER THE
+      *    COLON (E.G. ":ID" CAPTURES INTO PARAM-NAME "ID").
+       match-route.
+           set path-matched to 1.
+           set route-param-size to 0.
+
+           set a-len to
+               function length(function trim(tab-path(idx-func))).
+           set b-len to function length(function trim(parse-path)).
+           set a-pos to 1.
+           set b-pos to 1.
+           set a-more to 1.
+           set b-more to 1.
+
+           perform until path-matched is equal 0
+           or (a-more is equal 0 and b-more is equal 0)
+
+      *        A "/" JUST AFTER THE SEGMENT JUST SCANNED MEANS AT
+      *        LEAST ONE MORE (POSSIBLY EMPTY) SEGMENT FOLLOWS; A
+      *        SIDE THAT SIMPLY RAN OUT OF CHARACTERS HAS NONE. ONE
+      *        SIDE HAVING MORE SEGMENTS THAN THE OTHER IS A REAL
+      *        SHAPE MISMATCH -- E.G. TAB-PATH "/ABOUT" AGAINST
+      *        PARSE-PATH "/ABOUT/" -- AND MUST NOT BE FORGIVEN HERE.
+      *        ANY TRAILING-SLASH EQUIVALENCE A SITE WANTS IS ALREADY
+      *        APPLIED UPSTREAM, BEFORE MATCH-ROUTE EVER RUNS, BY
+      *        NORMALIZE-REQUEST-PATH/NORMALIZE-TAB-PATH WHEN
+      *        NORMALIZE-PATH IS ON.
+               if a-more is not equal b-more then
+                   set path-matched to 0
+               else
+                   set a-seg-start to a-pos
+                   perform until a-pos is greater than a-len
+                   or tab-path(idx-func)(a-pos:1) is equal "/"
+                       add 1 to a-pos
+                   end-perform
+                   compute a-seg-len = a-pos - a-seg-start
+
+                   set b-seg-start to b-pos
+                   perform until b-pos is greater than b-len
+                   or parse-path(b-pos:1) is equal "/"
+                       add 1 to b-pos
+                   end-perform
+                   compute b-seg-len = b-pos - b-seg-start
+
+                   if a-seg-len is greater than 0
+                   and tab-path(idx-func)(a-seg-start:1) is equal ":"
+                   then
+                       if b-seg-len is equal 0 then
+                           set path-matched to 0
+                       else
+                           add 1 to route-param-size
+                           set param-name(route-param-size)
+                               to tab-path(idx-func)
+                               (a-seg-start + 1:a-seg-len - 1)
+                           set param-value(route-param-size)
+                               to parse-path(b-seg-start:b-seg-len)
+                       end-if
+                   else
+                       if a-seg-len is not equal b-seg-len then
+                           set path-matched to 0
+                       else
+                           if a-seg-len is greater than 0
+                           and tab-path(idx-func)(a-seg-start:a-seg-len)
+                           is not equal
+                           parse-path(b-seg-start:b-seg-len)
+                           then
+                               set path-matched to 0
+                           end-if
+                       end-if
+                   end-if
+
+                   if a-pos is greater than a-len then
+                       set a-more to 0
+                   else
+                       set a-more to 1
+                       add 1 to a-pos
+                   end-if
+                   if b-pos is greater than b-len then
+                       set b-more to 0
+                   else
+                       set b-more to 1
+                       add 1 to b-pos
+                   end-if
+               end-if
+
+           end-perform.
+
+           exit paragraph.
+
        end program get-func.
 
       ********************************
@@ -158,14 +319,19 @@
 
        identification division.
        program-id. parse-path.
-      
+
        data division.
-       
+
        working-storage section.
        77 i pic 9(4).
        77 j pic 9(3).
        77 ct pic 9.
        77 request-path-size pic 9(4).
+       77 hex-char      pic x.
+       77 hex-val       pic 9(2).
+       77 decode-char   pic x.
+       77 decode-advance pic 9.
+       77 hi-nibble     pic 9(3).
 
        linkage section.
        01 parse-path.
@@ -175,13 +341,13 @@
            05 parse-get-size pic 9(3).
 
        77 request-path pic x(2048).
-      
+
        procedure division using parse-path, request-path.
 
-           set request-path-size to 
+           set request-path-size to
                function length(function trim(request-path)).
-        
-           perform varying i from 1 by 1 
+
+           perform varying i from 1 by 1
            until i is greater request-path-size
                if request-path(i:1) is equal "?" then
                    exit perform
@@ -198,25 +364,30 @@
 
            add 1 to i.
 
-           perform varying i from i by 1
-           until i is greater request-path-size
+           perform until i is greater request-path-size
                evaluate ct
                    when 1
                        if request-path(i:1) is equal "=" then
                            set ct to 2
                            set j to 0
+                           add 1 to i
                        else
-                           set get-name(parse-get-size)(j:1) 
-                               to request-path(i:1)
+                           perform decode-one
+                           set get-name(parse-get-size)(j:1)
+                               to decode-char
+                           add decode-advance to i
                        end-if
                    when 2
                        if request-path(i:1) is equal "&" then
                            set ct to 1
                            set j to 0
                            add 1 to parse-get-size
+                           add 1 to i
                        else
-                           set get-value(parse-get-size)(j:1) 
-                               to request-path(i:1)
+                           perform decode-one
+                           set get-value(parse-get-size)(j:1)
+                               to decode-char
+                           add decode-advance to i
                        end-if
                end-evaluate
 
@@ -224,5 +395,146 @@
            end-perform.
 
            exit program.
-      
+
+      *    DECODE-ONE -- DECODES THE REQUEST-PATH CHARACTER AT I,
+      *    HANDLING "+" AS A SPACE AND "%XX" AS AN ESCAPED BYTE.
+      *    SETS DECODE-CHAR TO THE RESULT AND DECODE-ADVANCE TO HOW
+      *    MANY INPUT CHARACTERS IT CONSUMED.
+       decode-one.
+           if request-path(i:1) is equal "+" then
+               set decode-char to space
+               set decode-advance to 1
+           else
+               if request-path(i:1) is equal "%"
+               and (i + 2) is less than or equal
+               request-path-size then
+                   set hex-char to request-path(i + 1:1)
+                   perform hex-val-of
+                   compute hi-nibble = hex-val * 16
+                   move request-path(i + 2:1) to hex-char
+                   perform hex-val-of
+                   compute hex-val = hi-nibble + hex-val
+                   set decode-char to function char(hex-val + 1)
+                   set decode-advance to 3
+               else
+                   set decode-char to request-path(i:1)
+                   set decode-advance to 1
+               end-if
+           end-if.
+
+           exit paragraph.
+
+      *    HEX-VAL-OF -- TRANSLATES THE SINGLE HEX DIGIT IN
+      *    HEX-CHAR INTO ITS NUMERIC VALUE (0-15) IN HEX-VAL.
+       hex-val-of.
+           evaluate true
+               when hex-char is greater than or equal "0"
+               and hex-char is less than or equal "9"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("0")
+               when hex-char is greater than or equal "A"
+               and hex-char is less than or equal "F"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("A") + 10
+               when hex-char is greater than or equal "a"
+               and hex-char is less than or equal "f"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("a") + 10
+               when other
+                   move 0 to hex-val
+           end-evaluate.
+
+           exit paragraph.
+
        end program parse-path.
+
+      ********************************
+
+       identification division.
+       program-id. parse-path-grouped.
+
+      ************************************************************
+      * GROUPS REPEATED QUERY-STRING KEYS ("?tag=a&tag=b&tag=c")
+      * INTO ONE parse-group ENTRY PER DISTINCT NAME, WITH AN
+      * OCCURS-BASED VALUE LIST -- THE SAME SHAPE request-headers
+      * ALREADY USES -- INSTEAD OF parse-path's ONE INDEPENDENT
+      * parse-get SLOT PER PAIR. BUILT ON TOP OF parse-path RATHER
+      * THAN RE-IMPLEMENTING ITS %XX/"+" DECODING, THE SAME
+      * DELEGATION sendjson_http USES OVER sendheader_http.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       01 flat-path.
+           05 flat-get occurs 256 times.
+               10 flat-name  pic x(32).
+               10 flat-value pic x(256).
+           05 flat-get-size pic 9(3).
+
+       77 i pic 9(3).
+       77 g pic 9(3).
+       77 found-group pic 9.
+
+       linkage section.
+       01 parse-path-grouped.
+           05 parse-group occurs 256 times.
+               10 group-name pic x(32).
+               10 group-value occurs 16 times.
+                   15 group-item pic x(256).
+               10 group-value-size pic 9(3).
+           05 parse-group-size pic 9(3).
+
+       77 request-path pic x(2048).
+
+       procedure division using parse-path-grouped, request-path.
+
+           set parse-group-size to 0.
+
+           call "parse-path"
+           using by reference flat-path,
+           by content request-path.
+
+           perform varying i from 1 by 1
+           until i is greater flat-get-size
+               perform find-or-add-group
+
+               if g is greater than 0
+               and group-value-size(g) is less than 16 then
+                   add 1 to group-value-size(g)
+                   move flat-value(i)
+                       to group-item(g, group-value-size(g))
+               end-if
+           end-perform.
+
+           exit program.
+
+      *    FIND-OR-ADD-GROUP -- SETS G TO THE PARSE-GROUP SLOT FOR
+      *    flat-name(I), CREATING A NEW ONE (WITH group-value-size
+      *    ZERO) WHEN THIS IS THE FIRST TIME THAT NAME HAS BEEN
+      *    SEEN.
+       find-or-add-group.
+           set found-group to 0.
+
+           perform varying g from 1 by 1
+           until g is greater parse-group-size
+               if group-name(g) is equal flat-name(i) then
+                   set found-group to 1
+                   exit perform
+               end-if
+           end-perform.
+
+           if found-group is equal 0 then
+               if parse-group-size is less than 256 then
+                   add 1 to parse-group-size
+                   set g to parse-group-size
+                   move flat-name(i) to group-name(g)
+                   set group-value-size(g) to 0
+               else
+                   set g to 0
+               end-if
+           end-if.
+
+           exit paragraph.
+
+       end program parse-path-grouped.
