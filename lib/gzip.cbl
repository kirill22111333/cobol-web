@@ -0,0 +1,54 @@
+       identification division.
+       program-id. accept-gzip.
+
+      ************************************************************
+      * SCANS REQUEST-HEADERS FOR AN "Accept-Encoding:" LINE THAT
+      * OFFERS "gzip" THE SAME WAY find-if-modified-since IN
+      * public_directory SCANS FOR ITS OWN HEADER, SO sendtext_http,
+      * sendhtml_http, download, AND public_directory CAN ALL SHARE
+      * ONE gzip-ELIGIBILITY CHECK INSTEAD OF EACH REPEATING THE
+      * LOOP. use-gzip COMES BACK 1 WHEN THE CLIENT OFFERED gzip, 0
+      * OTHERWISE -- THE CALLER STILL DECIDES WHETHER THE PAYLOAD
+      * IS BIG ENOUGH TO BOTHER COMPRESSING.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 hdr-idx     pic 9(4).
+       77 gzip-hits   pic 9(3).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+       77 use-gzip  pic 9.
+
+       procedure division using request, use-gzip.
+
+           set use-gzip to 0.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:16)
+               is equal "Accept-Encoding:" then
+                   set gzip-hits to 0
+                   inspect request-header(hdr-idx)
+                       tallying gzip-hits
+                       for all "gzip"
+                   if gzip-hits is greater than 0 then
+                       set use-gzip to 1
+                   end-if
+                   exit perform
+               end-if
+           end-perform.
+
+           exit program.
+
+       end program accept-gzip.
