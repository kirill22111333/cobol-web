@@ -34,6 +34,23 @@
        77 j pic 9(4).
        77 k pic 9(4).
        77 file-size pic 9(4).
+       77 last-modified pic x(29).
+       77 max-age-edit  pic z(5)9.
+       77 total-size    pic 9(8).
+       77 range-start   pic 9(8).
+       77 range-end     pic 9(8).
+       77 has-range     pic 9.
+       77 content-range pic x(64).
+       77 start-edit    pic z(7)9.
+       77 end-edit      pic z(7)9.
+       77 total-edit    pic z(7)9.
+       77 use-gzip       pic 9.
+       77 hdr-idx        pic 9(4).
+       77 header-title    pic x(32).
+       77 header-set-data pic x(224).
+       77 etag-value     pic x(64).
+       77 if-none-match  pic x(64).
+       77 etag-size-edit pic z(7)9.
 
        linkage section.
        01 file-info.
@@ -41,8 +58,20 @@
            05 file-name    pic x(512).
        77 connect      pic 9(5).
        77 status-func  pic 9.
+       77 cache-max-age pic 9(6).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
 
-       procedure division using file-info, connect, status-func.
+       procedure division using file-info, connect, status-func,
+                           optional cache-max-age,
+                           optional request.
 
            set status-func to 0.
 
@@ -98,16 +127,217 @@
 
            set response-headers-size to 1.
 
+      *    LAST-MODIFIED/total-size -- PULLED WHENEVER EITHER
+      *    CACHE-CONTROL OR ETAG (BOTH BELOW) NEEDS THEM. A PLAIN
+      *    FILE-INFO/CONNECT/STATUS-FUNC CALLER WITH NEITHER
+      *    cache-max-age NOR request GETS THE HISTORICAL UNCACHED,
+      *    UN-ETAGGED RESPONSE.
+           if (address of cache-max-age is not equal null
+           and cache-max-age is greater than 0)
+           or address of request is not equal null then
+               call "file_mtime"
+               using by content ws-fname,
+               by reference last-modified
+               end-call
+           end-if.
+
+           if address of request is not equal null then
+               call "file_size"
+               using by content ws-fname,
+               by reference total-size,
+               by reference status-func
+               end-call
+           end-if.
+
+      *    ETAG -- SAME size-mtime WEAK TAG AND If-None-Match
+      *    SHORT-CIRCUIT AS public_directory; ONLY POSSIBLE WHEN
+      *    request WAS PASSED (THAT'S WHERE If-None-Match LIVES).
+           if address of request is not equal null then
+               perform compute-etag
+               perform find-if-none-match
+
+               if if-none-match is not equal spaces
+               and if-none-match is equal etag-value then
+                   set status-code to 304
+                   set status-text to "Not Modified"
+                   set response-headers-size to 0
+
+                   call "sendheader_http"
+                   using by content response-data,
+                   by content connect
+
+                   exit program
+               end-if
+           end-if.
+
+      *    CACHE-CONTROL / LAST-MODIFIED -- OPTIONAL, TRAILING, SAME
+      *    CONVENTION AS public_directory; A CALLER THAT DOESN'T PASS
+      *    cache-max-age GETS THE HISTORICAL UNCACHED RESPONSE.
+           if address of cache-max-age is not equal null
+           and cache-max-age is greater than 0 then
+               add 1 to response-headers-size
+               string
+                   "Last-Modified: " function trim(last-modified)
+                   into response-headers(response-headers-size)
+               end-string
+
+               move cache-max-age to max-age-edit
+
+               add 1 to response-headers-size
+               string
+                   "Cache-Control: max-age="
+                   function trim(max-age-edit)
+                   into response-headers(response-headers-size)
+               end-string
+           end-if.
+
+           if address of request is not equal null then
+               add 1 to response-headers-size
+               string
+                   "ETag: " function trim(etag-value)
+                   into response-headers(response-headers-size)
+               end-string
+           end-if.
+
+           set has-range to 0.
+
+      *    BYTE-RANGE -- OPTIONAL, TRAILING REQUEST PARAMETER; A
+      *    CALLER THAT DOESN'T PASS IT (A PLAIN FILE-INFO/CONNECT/
+      *    STATUS-FUNC CALL) GETS THE HISTORICAL WHOLE-FILE RESPONSE.
+           if address of request is not equal null then
+               call "parse-range"
+               using by content request,
+               by content total-size,
+               by reference range-start,
+               by reference range-end,
+               by reference has-range
+               end-call
+           end-if.
+
+      *    GZIP -- ONLY WHEN THERE'S NO ACTIVE RANGE (A PARTIAL
+      *    CONTENT RESPONSE COMPRESSED AS A WHOLE WOULDN'T MATCH
+      *    THE Content-Range BYTES IT PROMISES) AND THE FILE IS
+      *    BIG ENOUGH TO BE WORTH IT BUT STILL FITS sendfile_http's
+      *    IN-MEMORY gzip BUFFER.
+           set use-gzip to 0.
+
+           if address of request is not equal null
+           and has-range is equal 0
+           and total-size is greater than 512
+           and total-size is less than or equal 65536 then
+               call "accept-gzip"
+               using by content request,
+               by reference use-gzip
+               end-call
+           end-if.
+
+           if use-gzip is equal 1 then
+               move "Content-Encoding" to header-title
+               move "gzip" to header-set-data
+
+               call "setheader"
+               using by reference response-data,
+               by content header-title,
+               by content header-set-data
+               end-call
+           end-if.
+
+           if has-range is equal 2 then
+               set status-code to 416
+               set status-text to "Range Not Satisfiable"
+
+               move total-size to total-edit
+               string
+                   "Content-Range: bytes */"
+                   function trim(total-edit)
+                   into content-range
+               end-string
+               move content-range to response-headers(1)
+               set response-headers-size to 1
+
+               call "sendheader_http"
+               using by content response-data,
+               by content connect
+
+               exit program
+           end-if.
+
+           if has-range is equal 1 then
+               set status-code to 206
+               set status-text to "Partial Content"
+
+               move range-start to start-edit
+               move range-end to end-edit
+               move total-size to total-edit
+               string
+                   "Content-Range: bytes "
+                   function trim(start-edit) "-"
+                   function trim(end-edit) "/"
+                   function trim(total-edit)
+                   into content-range
+               end-string
+
+               add 1 to response-headers-size
+               move content-range
+                   to response-headers(response-headers-size)
+           end-if.
+
            call "sendheader_http"
            using by content response-data,
            by content connect.
 
       *    SEND CONTENT
 
-           call "sendfile_http"
-           using by content connect,
-           by content ws-fname.
+           if has-range is equal 1 then
+               call "sendfile_http"
+               using by content connect,
+               by content ws-fname,
+               by content range-start,
+               by content range-end,
+               by content has-range
+           else
+               call "sendfile_http"
+               using by content connect,
+               by content ws-fname,
+               by content 0,
+               by content 0,
+               by content 0,
+               by content use-gzip
+           end-if.
 
            exit program.
-       
+
+      *    COMPUTE-ETAG -- SAME QUOTED "size-mtime" WEAK TAG AS
+      *    public_directory; NEITHER HALF NEEDS THE FILE'S BYTES
+      *    READ, SO IT'S CHEAP TO RUN ON EVERY DOWNLOAD.
+       compute-etag.
+           move total-size to etag-size-edit.
+
+           set etag-value to spaces.
+           string
+               X"22" function trim(etag-size-edit)
+               "-" function trim(last-modified) X"22"
+               into etag-value
+           end-string.
+
+           exit paragraph.
+
+      *    FIND-IF-NONE-MATCH -- SCANS request-headers FOR
+      *    "If-None-Match:", SAME SHAPE AS public_directory'S
+      *    PARAGRAPH OF THE SAME NAME.
+       find-if-none-match.
+           set if-none-match to spaces.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:14)
+               is equal "If-None-Match:" then
+                   move request-header(hdr-idx)(16:64)
+                       to if-none-match
+                   exit perform
+               end-if
+           end-perform.
+
+           exit paragraph.
+
        end program download.
