@@ -0,0 +1,266 @@
+       identification division.
+       program-id. checkBasicAuth.
+
+      ************************************************************
+      * EXTRACTS "Authorization: Basic <base64>" FROM REQUEST THE
+      * SAME WAY parseCookie PICKS A HEADER APART, BASE64-DECODES
+      * THE TOKEN BY HAND (NO base64 INTRINSIC IN THIS RUNTIME, THE
+      * SAME REASON parse-path/parseCookie HAND-ROLL %XX HEX
+      * DECODING) AND COMPARES THE RESULT AGAINST THE SUPPLIED
+      * USERNAME/PASSWORD.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 auth-value    pic x(512).
+       77 auth-size     pic 9(3).
+       77 decoded       pic x(384).
+       77 decoded-size  pic 9(3).
+       77 decoded-user  pic x(128).
+       77 decoded-pass  pic x(256).
+       77 b64-char-2    pic x.
+       77 b64-char-3    pic x.
+       77 b64-char-4    pic x.
+       77 b64-val-1     pic 9(2).
+       77 b64-val-2     pic 9(2).
+       77 b64-val-3     pic 9(2).
+       77 b64-val-4     pic 9(2).
+       77 b64-in-char   pic x.
+       77 b64-out-val   pic 9(2).
+       77 b64-num       pic 9(8).
+       77 b64-byte-1     pic 9(3).
+       77 b64-byte-2     pic 9(3).
+       77 b64-byte-3     pic 9(3).
+       77 b64-residue     pic 9(8).
+       77 p             pic 9(4).
+       77 colon-pos     pic 9(4).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times indexed by i.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+
+       77 expected-username pic x(128).
+       77 expected-password pic x(256).
+       77 status-func       pic 9.
+
+       procedure division using request, expected-username,
+                           expected-password, status-func.
+
+           set status-func to 0.
+           set auth-value to spaces.
+
+           perform varying i from 1 by 1
+           until i is greater than request-header-size
+               if request-header(i)(1:14)
+               is equal "Authorization:" then
+                   move request-header(i)(16:497) to auth-value
+                   exit perform
+               end-if
+           end-perform.
+
+           set auth-size to function length(function trim(auth-value)).
+
+           if auth-size is less than 7
+           or auth-value(1:6) is not equal "Basic " then
+               exit program
+           end-if.
+
+           move auth-value(7:auth-size - 6) to auth-value.
+           compute auth-size = auth-size - 6.
+
+           perform decode-base64.
+
+           set colon-pos to 0.
+
+           perform varying p from 1 by 1
+           until p is greater than decoded-size
+               if decoded(p:1) is equal ":" then
+                   set colon-pos to p
+                   exit perform
+               end-if
+           end-perform.
+
+           if colon-pos is equal 0 then
+               exit program
+           end-if.
+
+           move spaces to decoded-user.
+           move spaces to decoded-pass.
+
+           move decoded(1:colon-pos - 1) to decoded-user.
+           if colon-pos is less than decoded-size then
+               move decoded(colon-pos + 1:decoded-size - colon-pos)
+                   to decoded-pass
+           end-if.
+
+           if function trim(decoded-user)
+           is equal function trim(expected-username)
+           and function trim(decoded-pass)
+           is equal function trim(expected-password) then
+               set status-func to 1
+           end-if.
+
+           exit program.
+
+      *    DECODE-BASE64 -- DECODES AUTH-VALUE(1:AUTH-SIZE) FOUR
+      *    CHARACTERS AT A TIME INTO DECODED/DECODED-SIZE, SKIPPING
+      *    "=" PADDING ON THE FINAL GROUP.
+       decode-base64.
+           set decoded to spaces.
+           set decoded-size to 0.
+
+           perform varying p from 1 by 4
+           until p is greater than auth-size
+
+               move auth-value(p:1) to b64-in-char
+               perform b64-val-of
+               move b64-out-val to b64-val-1
+
+               if p + 1 is less than or equal auth-size then
+                   move auth-value(p + 1:1) to b64-char-2
+               else
+                   move "=" to b64-char-2
+               end-if
+               move b64-char-2 to b64-in-char
+               perform b64-val-of
+               move b64-out-val to b64-val-2
+
+               if p + 2 is less than or equal auth-size then
+                   move auth-value(p + 2:1) to b64-char-3
+               else
+                   move "=" to b64-char-3
+               end-if
+               move b64-char-3 to b64-in-char
+               perform b64-val-of
+               move b64-out-val to b64-val-3
+
+               if p + 3 is less than or equal auth-size then
+                   move auth-value(p + 3:1) to b64-char-4
+               else
+                   move "=" to b64-char-4
+               end-if
+               move b64-char-4 to b64-in-char
+               perform b64-val-of
+               move b64-out-val to b64-val-4
+
+               compute b64-num =
+                   b64-val-1 * 262144 + b64-val-2 * 4096
+                   + b64-val-3 * 64 + b64-val-4
+
+               divide b64-num by 65536
+                   giving b64-byte-1 remainder b64-residue
+               divide b64-residue by 256
+                   giving b64-byte-2 remainder b64-byte-3
+
+               add 1 to decoded-size
+               move function char(b64-byte-1 + 1)
+                   to decoded(decoded-size:1)
+
+               if b64-char-3 is not equal "=" then
+                   add 1 to decoded-size
+                   move function char(b64-byte-2 + 1)
+                       to decoded(decoded-size:1)
+               end-if
+
+               if b64-char-4 is not equal "=" then
+                   add 1 to decoded-size
+                   move function char(b64-byte-3 + 1)
+                       to decoded(decoded-size:1)
+               end-if
+
+           end-perform.
+
+           exit paragraph.
+
+      *    B64-VAL-OF -- TRANSLATES THE BASE64 ALPHABET CHARACTER
+      *    IN B64-IN-CHAR INTO ITS NUMERIC VALUE (0-63) IN
+      *    B64-OUT-VAL, OR 0 FOR "=" PADDING.
+       b64-val-of.
+           evaluate true
+               when b64-in-char is greater than or equal "A"
+               and b64-in-char is less than or equal "Z"
+                   compute b64-out-val =
+                       function ord(b64-in-char) - function ord("A")
+               when b64-in-char is greater than or equal "a"
+               and b64-in-char is less than or equal "z"
+                   compute b64-out-val =
+                       function ord(b64-in-char) - function ord("a")
+                       + 26
+               when b64-in-char is greater than or equal "0"
+               and b64-in-char is less than or equal "9"
+                   compute b64-out-val =
+                       function ord(b64-in-char) - function ord("0")
+                       + 52
+               when b64-in-char is equal "+"
+                   move 62 to b64-out-val
+               when b64-in-char is equal "/"
+                   move 63 to b64-out-val
+               when other
+                   move 0 to b64-out-val
+           end-evaluate.
+
+           exit paragraph.
+
+       end program checkBasicAuth.
+
+      *****************************************
+
+       identification division.
+       program-id. sendauthchallenge_http.
+
+      ************************************************************
+      * EMITS THE 401 + WWW-Authenticate CHALLENGE A HANDLER SENDS
+      * BACK WHEN checkBasicAuth REPORTS NO MATCH (OR NO HEADER AT
+      * ALL), SAME DELEGATION STYLE AS sendredirect_http.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 header-title pic x(32).
+       77 challenge     pic x(224).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect pic 9(5).
+       77 realm   pic x(64).
+
+       procedure division using response-data, connect, realm.
+
+           set status-code to 401.
+           set status-text to "Unauthorized".
+
+           move spaces to challenge.
+           string
+               'Basic realm="' function trim(realm) '"'
+               into challenge
+           end-string.
+
+           set header-title to "WWW-Authenticate".
+
+           call "setheader"
+           using by reference response-data,
+           by content header-title,
+           by content challenge.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           exit program.
+
+       end program sendauthchallenge_http.
