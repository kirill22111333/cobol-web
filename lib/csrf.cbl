@@ -0,0 +1,140 @@
+       identification division.
+       program-id. csrf-token-issue.
+
+      ************************************************************
+      * ISSUES A CSRF TOKEN USING THE "DOUBLE-SUBMIT COOKIE" PATTERN
+      * -- THE SAME OPAQUE, UNGUESSABLE VALUE (BUILT FROM
+      * CURRENT-DATE PLUS FUNCTION RANDOM, THE SAME TECHNIQUE
+      * session-create ALREADY USES FOR A SESSION ID) IS BOTH SET AS
+      * A COOKIE VIA setCookie AND HANDED BACK TO THE CALLER SO A
+      * HANDLER RENDERING A FORM CAN ALSO DROP IT INTO A HIDDEN
+      * FIELD. NO SERVER-SIDE STORAGE IS NEEDED: csrf-token-verify
+      * (BELOW, SAME FILE) LATER CHECKS THAT THE COOKIE AND THE
+      * SUBMITTED FIELD STILL AGREE, WHICH ONLY HOLDS IF THE
+      * SUBMISSION CAME FROM A PAGE THAT COULD READ BOTH -- A
+      * CROSS-SITE FORM CAN FORGE THE REQUEST BUT CAN'T READ THE
+      * VICTIM'S COOKIE TO COPY ITS VALUE INTO THE FORGED FIELD.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 token-seed  pic 9(9).
+       77 token-rand  pic 9(9).
+       77 token-now   pic x(21).
+
+       01 cookie.
+           05 cookie-name      pic x(32).
+           05 cookie-value     pic x(160).
+           05 cookie-expires   pic x(29).
+           05 cookie-path      pic x(32).
+           05 cookie-days      pic 9(4).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 csrf-token pic x(32).
+
+       procedure division using response-data, csrf-token.
+
+           set token-now to function current-date.
+
+           move function current-date(9:6) to token-seed
+           compute token-rand =
+               function random(token-seed) * 999999999.
+
+           set csrf-token to spaces.
+           string
+               token-now(1:17) delimited by size
+               token-rand delimited by size
+               into csrf-token
+           end-string.
+
+           set cookie-name to "csrf_token".
+           set cookie-value to csrf-token.
+           set cookie-expires to "SESSION".
+           set cookie-path to "/".
+           set cookie-days to 0.
+
+           call "setCookie"
+           using by reference response-data,
+           by content cookie.
+
+           exit program.
+
+       end program csrf-token-issue.
+
+      *****************************************
+
+       identification division.
+       program-id. csrf-token-verify.
+
+      ************************************************************
+      * CHECKS A SUBMITTED CSRF TOKEN (E.G. PULLED OUT OF A HIDDEN
+      * FORM FIELD BY parse-form) AGAINST THE "csrf_token" COOKIE
+      * csrf-token-issue SET, THE SAME REQUEST-HEADER SCAN parseCookie
+      * ALREADY DOES. csrf-valid COMES BACK 1 ONLY WHEN BOTH ARE
+      * PRESENT, NON-BLANK, AND EQUAL -- A MISSING COOKIE, A MISSING
+      * SUBMITTED FIELD, OR A MISMATCH ALL COME BACK 0 SO A MUTATING
+      * HANDLER CAN TREAT THEM ALIKE AND REJECT THE REQUEST.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       01 parse-cookie.
+           05 cookie-data occurs 16 times.
+               10 cookie-name  pic x(32).
+               10 cookie-value pic x(256).
+           05 cookie-size pic 9(2).
+
+       77 csrf-idx pic 9(2).
+
+       linkage section.
+       01 request.
+           05 request-start.
+               10 request-method pic x(16).
+               10 request-path   pic x(2048).
+               10 request-proto  pic x(16).
+           05 request-headers occurs 256 times.
+               10 request-header     pic x(2048).
+           05 request-header-size  pic 9(3).
+           05 request-body pic x(2048).
+
+       77 submitted-token pic x(32).
+       77 csrf-valid      pic 9.
+
+       procedure division using request, submitted-token, csrf-valid.
+
+           set csrf-valid to 0.
+
+           if function trim(submitted-token) is equal spaces then
+               exit program
+           end-if.
+
+           call "parseCookie"
+           using by reference parse-cookie,
+           by content request.
+
+           perform varying csrf-idx from 1 by 1
+           until csrf-idx is greater than cookie-size
+               if cookie-name(csrf-idx) is equal "csrf_token" then
+                   if function trim(cookie-value(csrf-idx))
+                   is equal function trim(submitted-token)
+                   and function trim(cookie-value(csrf-idx))
+                   is not equal spaces then
+                       set csrf-valid to 1
+                   end-if
+                   exit perform
+               end-if
+           end-perform.
+
+           exit program.
+
+       end program csrf-token-verify.
