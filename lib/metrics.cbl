@@ -0,0 +1,118 @@
+       identification division.
+       program-id. http-metrics.
+
+      ************************************************************
+      * THE "/metrics" GET HANDLER define_http AUTO-REGISTERS FOR
+      * EVERY SITE, THE SAME WAY "/healthz" IS (lib/healthz.cbl) --
+      * READS THE metrics.dat COUNTERS listen_http's RECORD-METRICS
+      * PARAGRAPH ACCUMULATES ON EVERY REQUEST AND RENDERS THEM AS
+      * PLAIN key value TEXT, ONE PER LINE, FOR A MONITORING AGENT
+      * TO SCRAPE.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select metrics-file assign to "metrics.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is mt-key
+           file status is mt-stat.
+
+       data division.
+
+       file section.
+       fd metrics-file.
+       01 mt-record.
+           05 mt-key          pic x(20).
+           05 mt-count        pic 9(11).
+           05 mt-total-ms     pic 9(15).
+           05 mt-errors       pic 9(11).
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 mt-stat        pic xx.
+       77 avg-ms         pic 9(11).
+       77 count-edit     pic z(10)9.
+       77 total-ms-edit  pic z(14)9.
+       77 errors-edit    pic z(10)9.
+       77 avg-ms-edit    pic z(10)9.
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           set response-headers-size to 0.
+           set status-code to 200.
+           set status-text to "OK".
+
+           move "TOTAL" to mt-key.
+           set mt-count to 0.
+           set mt-total-ms to 0.
+           set mt-errors to 0.
+
+           open input metrics-file.
+
+           if mt-stat is equal "00" then
+               read metrics-file
+                   key is mt-key
+                   invalid key
+                       continue
+               end-read
+               close metrics-file
+           end-if.
+
+           set avg-ms to 0.
+           if mt-count is greater than 0 then
+               compute avg-ms = mt-total-ms / mt-count
+           end-if.
+
+           move mt-count to count-edit.
+           move mt-total-ms to total-ms-edit.
+           move mt-errors to errors-edit.
+           move avg-ms to avg-ms-edit.
+
+           move spaces to string-data.
+           set string-size to 1.
+
+           string
+               "requests_total " function trim(count-edit) X"0A"
+               "requests_errors " function trim(errors-edit) X"0A"
+               "requests_elapsed_ms_total "
+               function trim(total-ms-edit) X"0A"
+               "requests_elapsed_ms_avg "
+               function trim(avg-ms-edit) X"0A"
+               into string-data
+               with pointer string-size
+           end-string.
+
+           compute string-size = string-size - 1.
+
+           call "sendtext_http"
+           using by content response-data, by content connect,
+                 by content string-data, by content string-size.
+
+           exit program.
+
+       end program http-metrics.
