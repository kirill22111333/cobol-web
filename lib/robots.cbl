@@ -0,0 +1,100 @@
+       identification division.
+       program-id. http-robots.
+
+      ************************************************************
+      * THE "/robots.txt" GET HANDLER define_http AUTO-REGISTERS
+      * FOR EVERY SITE, THE SAME WAY "/favicon.ico" (lib/favicon.cbl)
+      * ALREADY IS. A SITE THAT DROPS ITS OWN "robots.txt" IN ITS
+      * WORKING DIRECTORY HAS IT SERVED VERBATIM; A SITE THAT
+      * DOESN'T GETS A DEFAULT "ALLOW EVERYTHING" BODY INSTEAD OF A
+      * 404, SINCE THAT'S WHAT MOST CRAWLERS ASSUME A MISSING
+      * robots.txt MEANS ANYWAY.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select in-file assign to "robots.txt"
+           file status is file-stat.
+
+       data division.
+
+       file section.
+       fd in-file.
+       01 file-data pic x(512).
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       01 string-for-send.
+           05 string-data pic x(1024).
+           05 string-size pic 9(4).
+
+       77 file-stat pic xx.
+       77 fname     pic x(512).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+
+       77 connect pic 9(5).
+
+       procedure division using request, connect.
+
+           open input in-file.
+           close in-file.
+
+           set status-code to 200.
+           set status-text to "OK".
+           move "Content-type: text/plain" to response-headers(1).
+           set response-headers-size to 1.
+
+           if file-stat is equal "35" then
+               call "sendheader_http"
+               using by content response-data,
+               by content connect
+
+               move spaces to string-data
+               set string-size to 1
+
+               string
+                   "User-agent: *" X"0A" "Disallow:"
+                   into string-data
+                   with pointer string-size
+               end-string
+
+               compute string-size = string-size - 1
+
+               call "send_tcp"
+               using by value connect,
+               by content string-data(1:string-size),
+               by value string-size
+
+               exit program
+           end-if.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           move "robots.txt" to fname.
+
+           call "sendfile_http"
+           using by content connect,
+           by content fname.
+
+           exit program.
+
+       end program http-robots.
