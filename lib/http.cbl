@@ -1,7 +1,80 @@
        identification division.
        program-id. listen_http.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select access-log assign to "access.log"
+           organization is line sequential
+           file status is log-stat.
+
+           select shutdown-ctl assign to "shutdown.ctl"
+           organization is line sequential
+           file status is shutdown-stat.
+
+           select maintenance-ctl assign to "maintenance.ctl"
+           organization is line sequential
+           file status is maintenance-stat.
+
+           select rate-limit-file assign to "ratelimit.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is rl-ip
+           file status is rl-stat.
+
+           select metrics-file assign to "metrics.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is mt-key
+           file status is mt-stat.
+
+      *    A TIMED ROUTE'S HANDLER RUNS IN A FORKED CHILD (SEE
+      *    HTTP-REQUEST BELOW) -- THE CHILD'S handler-status UPDATE
+      *    ONLY EXISTS IN ITS OWN COPY OF MEMORY, SO IT REPORTS BACK
+      *    TO THE PARENT THROUGH THIS INDEXED FILE, THE SAME WAY
+      *    check-rate-limit/record-metrics SHARE STATE ACROSS FORKED
+      *    CONNECTIONS THROUGH ratelimit.dat/metrics.dat RATHER THAN
+      *    WORKING-STORAGE. KEYED ON connect, NOT handler-pid -- BY
+      *    fork()'S OWN CONVENTION handler-pid IS 0 IN THE CHILD AND
+      *    THE REAL CHILD PID IN THE PARENT, TWO DIFFERENT VALUES IN
+      *    THE TWO PROCESSES, WHILE connect IS THE SAME SOCKET IN
+      *    BOTH SINCE THE CHILD INHERITS IT AT FORK TIME.
+           select handler-status-file assign to "handlerstatus.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is hs-conn
+           file status is hs-stat.
+
        data division.
+
+       file section.
+       fd access-log.
+       01 log-record pic x(256).
+
+       fd shutdown-ctl.
+       01 shutdown-record pic x(1).
+
+       fd maintenance-ctl.
+       01 maintenance-record pic x(1).
+
+       fd rate-limit-file.
+       01 rl-record.
+           05 rl-ip           pic x(50).
+           05 rl-window-start pic 9(11).
+           05 rl-count        pic 9(6).
+
+       fd metrics-file.
+       01 mt-record.
+           05 mt-key          pic x(20).
+           05 mt-count        pic 9(11).
+           05 mt-total-ms     pic 9(15).
+           05 mt-errors       pic 9(11).
+
+       fd handler-status-file.
+       01 hs-record.
+           05 hs-conn         pic 9(5).
+           05 hs-status       pic 9.
+
        working-storage section.
        01 host.
            05 listener pic s9(5).
@@ -19,30 +92,116 @@
            05 request-headers occurs 256 times.
                10 request-header       pic x(2048).
            05 request-headers-size  pic 9(3).
+           05 request-body pic x(2048).
        01 temp.
            05 temp-path    pic x(2048).
            05 temp-method  pic x(16).
-       
+       01 route-params.
+           05 route-param occurs 16 times.
+               10 param-name  pic x(32).
+               10 param-value pic x(256).
+           05 route-param-size pic 9(3).
+
        77 i            pic 9.
        77 j            pic 9.
        77 k            pic 9.
        77 status-func  pic 9.
        77 idx-func     pic 9(5).
+       77 middleware-status pic 9.
        77 start-str    pic 9(6).
        77 str-pointer  pic 9(6).
        77 max-size-str pic 9(6).
+       77 body-start   pic 9(6).
+       77 body-len     pic 9(6).
+       77 content-length pic 9(6).
+       77 is-chunked     pic 9.
+       77 hdr-idx        pic 9(3).
+       77 cl-val           pic 9(6).
+       77 is-chunked-hits  pic 9(3).
+       77 more-len         pic 9(4).
+       77 dc-raw-body      pic x(2048).
+       77 dc-raw-len       pic 9(6).
+       77 dc-in-pos        pic 9(6).
+       77 dc-out-pos       pic 9(6).
+       77 dc-line-end      pic 9(6).
+       77 dc-chunk-size    pic 9(6).
+       77 dc-hex-char      pic x.
+       77 dc-hex-digit     pic 9(2).
+       77 dc-hex-pos       pic 9(6).
+       77 log-stat         pic xx.
+       77 log-timestamp    pic x(29).
+       77 log-days         pic 9(4) value 0.
+       77 shutdown-stat    pic xx.
+       77 maintenance-stat pic xx.
+       77 fork-pid         pic s9(9).
+       77 conn-closed      pic 9.
+       77 keep-alive       pic 9.
+       77 conn-hdr-hits    pic 9(3).
+       77 limit-exceeded   pic 9.
+       77 uri-len          pic 9(4).
+       77 error-status-code pic 9(3).
+       77 error-status-text pic x(40).
+       77 is-upgrade        pic 9.
+       77 upg-hits          pic 9(3).
+       77 ws-key            pic x(64).
+       77 ws-accept-value   pic x(32).
+       77 ws-upgraded       pic 9.
+       77 active-public     pic x(256).
+       77 vhost-idx         pic 9(2).
+       77 rl-stat           pic xx.
+       77 client-ip         pic x(50).
+       77 rate-limited      pic 9.
+       77 today-int         pic 9(8).
+       77 current-epoch     pic 9(11).
+       77 handler-status    pic 9.
+       77 mt-stat            pic xx.
+       77 hs-stat             pic xx.
+       77 hundredths-str     pic xx.
+       77 hundredths         pic 99.
+       77 req-start-centis   pic 9(13).
+       77 req-end-centis     pic 9(13).
+       77 req-elapsed-ms     pic 9(9).
+       77 was-error          pic 9.
+       77 current-centis     pic 9(13).
+       77 handler-pid         pic s9(9).
+       77 wait-result         pic s9(5).
+       77 synth-method        pic x(16).
+       77 method-probe-idx    pic 9.
+       77 method-candidate    pic x(16).
+       77 allow-list          pic x(64).
+       77 probe-status        pic 9.
 
        linkage section.
        01 http-tbl.
            05 http-host pic x(50).
            05 http-len  pic 9(5).
            05 http-cap  pic 9(5).
-           05 http-func occurs 256 times.
+           05 http-public pic x(256).
+           05 http-cert-path pic x(256).
+           05 http-key-path  pic x(256).
+           05 cache-max-age pic 9(6).
+           05 max-header-count pic 9(3).
+           05 max-uri-length pic 9(4).
+           05 vhost-size pic 9(2).
+           05 http-vhost occurs 8 times.
+              10 vhost-host   pic x(50).
+              10 vhost-public pic x(256).
+           05 has-middleware pic 9.
+           05 http-middleware usage procedure-pointer.
+           05 rate-limit-max pic 9(5).
+           05 rate-limit-window pic 9(5).
+           05 normalize-path pic 9.
+           05 mount-size pic 9(2).
+           05 http-mount occurs 8 times.
+              10 mount-prefix pic x(256).
+              10 mount-root   pic x(256).
+           05 allow-listing pic 9.
+           05 maintenance-mode pic 9.
+           05 http-route occurs 1 to 2048 times depending on http-cap.
               10 func usage procedure-pointer.
-           05 http-tab  occurs 256 times.
               10 tab-path   pic x(2048).
               10 tab-method pic x(16).
-           05 http-public pic x(256).
+              10 route-timeout pic 9(3).
 
        77 status-code pic 9.
        
@@ -51,25 +210,54 @@
            set connect to 0.
 
            set param-size-val to 2080.
-        
-           call "listen_tcp" 
-           using by content http-host,
-           returning listener.
+
+      *    A POPULATED CERT/KEY PAIR MEANS THIS SITE WANTS TLS --
+      *    OPEN THE LISTENER WITH listen_tls_tcp INSTEAD OF THE
+      *    PLAIN listen_tcp. SITES THAT LEAVE THEM SPACES (THE
+      *    HISTORICAL DEFAULT) ARE UNCHANGED.
+           if http-cert-path is not equal spaces
+           and http-key-path is not equal spaces then
+               call "listen_tls_tcp"
+               using by content http-host,
+               by content http-cert-path,
+               by content http-key-path,
+               returning listener
+           else
+               call "listen_tcp"
+               using by content http-host,
+               returning listener
+           end-if.
 
            if listener is less than 0 then
                set status-code to 1
                exit program
            end-if.
 
+           open extend access-log.
+           if log-stat is equal "35" then
+               open output access-log
+           end-if.
+
            set i to 0.
 
            perform http-connect until i is equal 1.
 
+           close access-log.
+
            call "close_tcp"
            using by value listener.
 
            exit program.
 
+      *        HTTP-CONNECT -- ACCEPTS ONE CONNECTION AND HANDS IT
+      *        TO A FORKED WORKER SO A SLOW HANDLER (A LARGE
+      *        sendfile_http DOWNLOAD, SAY) DOESN'T STALL EVERY
+      *        OTHER CLIENT QUEUED BEHIND IT. THE CHILD SERVICES
+      *        THE CONNECTION AND STOPS; THE PARENT CLOSES ITS OWN
+      *        HANDLE TO THAT SOCKET AND GOES STRAIGHT BACK TO
+      *        ACCEPT-ing THE NEXT ONE. IF fork_tcp CAN'T FORK (A
+      *        NEGATIVE RETURN), WE FALL BACK TO SERVICING THE
+      *        CONNECTION IN-LINE, THE HISTORICAL BEHAVIOR.
            http-connect.
                call "accept_tcp"
                using by value listener,
@@ -79,19 +267,337 @@
                    exit paragraph
                end-if.
 
-               perform new-request.
+               call "fork_tcp"
+               returning fork-pid.
+
+               evaluate true
+                   when fork-pid is less than 0
+                       perform service-connection
+                   when fork-pid is equal 0
+                       perform service-connection
+                       stop run
+                   when other
+                       call "close_tcp"
+                       using by value connect
+               end-evaluate.
 
-               set j to 0.
+               perform poll-shutdown.
 
-               perform http-request until j is equal 1.
+               exit paragraph.
+
+      *        SERVICE-CONNECTION -- SERVICES ONE REQUEST AFTER
+      *        ANOTHER ON THE SAME SOCKET AS LONG AS THE CLIENT
+      *        WANTS IT KEPT OPEN (HTTP/1.1's DEFAULT, OR AN
+      *        EXPLICIT "Connection: keep-alive" ON HTTP/1.0),
+      *        INSTEAD OF TEARING DOWN AND RE-HANDSHAKING TCP FOR
+      *        EVERY REQUEST. A "Connection: close" HEADER, A
+      *        BARE HTTP/1.0 REQUEST, OR THE PEER CLOSING THE
+      *        SOCKET ALL END THE LOOP.
+           service-connection.
+               set keep-alive to 1.
+
+               perform get-client-ip.
+
+               perform until keep-alive is equal 0
+                   perform new-request
 
-               perform switch-http.
+                   set j to 0
+                   set conn-closed to 0
+                   set ws-upgraded to 0
+
+                   perform http-request until j is equal 1
+
+                   if conn-closed is equal 1 then
+                       exit perform
+                   end-if
+
+                   perform check-rate-limit
+
+                   set was-error to 0
+                   perform compute-current-centis
+                   move current-centis to req-start-centis
+
+                   if rate-limited is equal 1 then
+                       set status-func to 0
+                   else
+                       perform check-request-limits
+
+                       if limit-exceeded is equal 1 then
+                           set status-func to 0
+                       else
+                           perform switch-http
+                       end-if
+                   end-if
+
+                   perform compute-current-centis
+                   move current-centis to req-end-centis
+                   compute req-elapsed-ms =
+                       (req-end-centis - req-start-centis) * 10
+                   perform record-metrics
+
+                   perform write-access-log
+                   perform detect-keep-alive
+
+      *            A WEBSOCKET HANDSHAKE HANDS THE RAW SOCKET TO THE
+      *            HANDLER'S OWN LONG-LIVED request_tcp/send_tcp
+      *            LOOP -- ONCE THAT HANDLER RETURNS THERE IS NO
+      *            FURTHER HTTP REQUEST TO PARSE ON THIS CONNECTION.
+                   if ws-upgraded is equal 1 then
+                       set keep-alive to 0
+                   end-if
+               end-perform.
 
                call "close_tcp"
                using by value connect.
 
                exit paragraph.
 
+      *        DETECT-KEEP-ALIVE -- HTTP/1.1 DEFAULTS TO
+      *        PERSISTENT UNLESS THE CLIENT SAYS "Connection:
+      *        close"; HTTP/1.0 DEFAULTS TO CLOSING UNLESS THE
+      *        CLIENT SAYS "Connection: keep-alive".
+           detect-keep-alive.
+               if request-proto is equal "HTTP/1.1" then
+                   set keep-alive to 1
+               else
+                   set keep-alive to 0
+               end-if.
+
+               perform varying hdr-idx from 1 by 1
+               until hdr-idx is greater than request-headers-size
+                   if request-header(hdr-idx)(1:11)
+                   is equal "Connection:" then
+                       set conn-hdr-hits to 0
+                       inspect request-header(hdr-idx)
+                           tallying conn-hdr-hits
+                           for all "close"
+                       if conn-hdr-hits is greater than 0 then
+                           set keep-alive to 0
+                       end-if
+
+                       set conn-hdr-hits to 0
+                       inspect request-header(hdr-idx)
+                           tallying conn-hdr-hits
+                           for all "keep-alive"
+                       if conn-hdr-hits is greater than 0 then
+                           set keep-alive to 1
+                       end-if
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+      *        GET-CLIENT-IP -- READS THE PEER ADDRESS OFF THE
+      *        ACCEPTED SOCKET ONCE PER CONNECTION (NOT PER
+      *        REQUEST -- IT DOESN'T CHANGE ACROSS A KEEP-ALIVE
+      *        LOOP) SO CHECK-RATE-LIMIT HAS SOMETHING TO KEY ITS
+      *        PER-CALLER COUNTER ON. LIKE listen_tls_tcp/fork_tcp,
+      *        peer_addr_tcp IS AN EXTERNALLY-SUPPLIED RUNTIME
+      *        PRIMITIVE ALONGSIDE accept_tcp/send_tcp -- ONLY
+      *        CALLED WHEN A SITE HAS ACTUALLY TURNED RATE
+      *        LIMITING ON.
+           get-client-ip.
+               set client-ip to spaces.
+
+               if rate-limit-max is greater than 0 then
+                   call "peer_addr_tcp"
+                   using by value connect,
+                   by reference client-ip
+               end-if.
+
+               exit paragraph.
+
+      *        CHECK-RATE-LIMIT -- ENFORCES define_http's OPTIONAL
+      *        rate-limit-max/rate-limit-window SETTING (ZERO MEANS
+      *        UNLIMITED, THE HISTORICAL BEHAVIOR). COUNTS ARE KEPT
+      *        IN AN INDEXED FILE KEYED BY CLIENT-IP RATHER THAN A
+      *        WORKING-STORAGE TABLE BECAUSE http-connect FORKS A
+      *        CHILD PROCESS PER CONNECTION -- AN IN-MEMORY COUNTER
+      *        WOULD RESET TO ZERO IN EVERY CHILD AND NEVER SEE
+      *        ANOTHER CALLER'S REQUESTS, THE SAME REASONING
+      *        session-create ALREADY USES FOR sessions.dat.
+           check-rate-limit.
+               set rate-limited to 0.
+
+               if rate-limit-max is equal 0 then
+                   exit paragraph
+               end-if.
+
+               perform compute-current-epoch.
+               perform open-rate-limit-io.
+
+               move client-ip to rl-ip.
+
+               read rate-limit-file
+                   key is rl-ip
+                   invalid key
+                       move client-ip to rl-ip
+                       move current-epoch to rl-window-start
+                       move 1 to rl-count
+                       write rl-record
+                   not invalid key
+                       if current-epoch - rl-window-start
+                       is greater than or equal to rate-limit-window
+                           move current-epoch to rl-window-start
+                           move 1 to rl-count
+                       else
+                           add 1 to rl-count
+                       end-if
+                       rewrite rl-record
+                       if rl-count is greater than rate-limit-max
+                           set rate-limited to 1
+                       end-if
+               end-read.
+
+               close rate-limit-file.
+
+               if rate-limited is equal 1 then
+                   set error-status-code to 429
+                   set error-status-text to "Too Many Requests"
+                   perform send-limit-error
+               end-if.
+
+               exit paragraph.
+
+      *        COMPUTE-CURRENT-EPOCH -- SECONDS SINCE THE FIXED
+      *        POINT FUNCTION INTEGER-OF-DATE COUNTS FROM, SO
+      *        SUBTRACTING TWO READINGS GIVES A TRUE ELAPSED-SECONDS
+      *        FIGURE EVEN WHEN THE WINDOW CROSSES MIDNIGHT.
+           compute-current-epoch.
+               move function current-date(1:8) to today-int.
+
+               compute current-epoch =
+                   function integer-of-date(today-int) * 86400
+                   + function seconds-past-midnight.
+
+               exit paragraph.
+
+      *        COMPUTE-CURRENT-CENTIS -- THE SAME EPOCH-SECONDS
+      *        ARITHMETIC AS COMPUTE-CURRENT-EPOCH, CARRIED OUT TO
+      *        HUNDREDTHS OF A SECOND (FUNCTION CURRENT-DATE'S 15-16
+      *        POSITIONS) SO RECORD-METRICS HAS SOMETHING FINER THAN
+      *        WHOLE SECONDS TO TIME A REQUEST WITH.
+           compute-current-centis.
+               move function current-date(1:8) to today-int.
+               move function current-date(15:2) to hundredths-str.
+               move hundredths-str to hundredths.
+
+               compute current-centis =
+                   function integer-of-date(today-int) * 8640000
+                   + function seconds-past-midnight * 100
+                   + hundredths.
+
+               exit paragraph.
+
+      *        RECORD-METRICS -- ACCUMULATES THIS REQUEST'S ELAPSED
+      *        TIME AND OUTCOME INTO metrics.dat, AN INDEXED FILE
+      *        KEYED THE SAME WAY ratelimit.dat IS (ONE ROW PER KEY,
+      *        READ-INVALID-KEY-WRITE ELSE REWRITE) BECAUSE
+      *        HTTP-CONNECT FORKS A CHILD PER CONNECTION AND AN
+      *        IN-MEMORY COUNTER WOULD NEVER SEE ANOTHER CHILD'S
+      *        REQUESTS. THE SINGLE ROW IS KEYED "TOTAL" --
+      *        http-metrics (lib/metrics.cbl) READS IT BACK TO
+      *        ANSWER THE "/metrics" ROUTE.
+           record-metrics.
+               open i-o metrics-file.
+
+               if mt-stat is equal "35" then
+                   open output metrics-file
+                   close metrics-file
+                   open i-o metrics-file
+               end-if.
+
+               move "TOTAL" to mt-key.
+
+               read metrics-file
+                   key is mt-key
+                   invalid key
+                       move "TOTAL" to mt-key
+                       move 1 to mt-count
+                       move req-elapsed-ms to mt-total-ms
+                       move was-error to mt-errors
+                       write mt-record
+                   not invalid key
+                       add 1 to mt-count
+                       add req-elapsed-ms to mt-total-ms
+                       add was-error to mt-errors
+                       rewrite mt-record
+               end-read.
+
+               close metrics-file.
+
+               exit paragraph.
+
+      *        OPEN-RATE-LIMIT-IO -- OPENS THE INDEXED FILE FOR
+      *        RANDOM READ/WRITE, CREATING IT ON FIRST USE THE SAME
+      *        WAY OPEN-SESSION-IO (session-create) DOES FOR
+      *        sessions.dat.
+           open-rate-limit-io.
+               open i-o rate-limit-file.
+
+               if rl-stat is equal "35" then
+                   open output rate-limit-file
+                   close rate-limit-file
+                   open i-o rate-limit-file
+               end-if.
+
+               exit paragraph.
+
+      *        CHECK-REQUEST-LIMITS -- ENFORCES define_http's
+      *        OPTIONAL max-uri-length/max-header-count SETTINGS
+      *        (ZERO MEANS UNLIMITED, THE HISTORICAL BEHAVIOR)
+      *        BEFORE THE REQUEST EVER REACHES switch-http, SENDING
+      *        A PROPER 414/431 INSTEAD OF SILENTLY TRUNCATING
+      *        AGAINST THE FIXED request-path/request-headers PIC
+      *        CLAUSES.
+           check-request-limits.
+               set limit-exceeded to 0.
+
+               set uri-len
+                   to function length(function trim(request-path)).
+
+               if max-uri-length is greater than 0
+               and uri-len is greater than max-uri-length then
+                   set limit-exceeded to 1
+                   set error-status-code to 414
+                   set error-status-text to "URI Too Long"
+                   perform send-limit-error
+                   exit paragraph
+               end-if.
+
+               if max-header-count is greater than 0
+               and request-headers-size is greater than
+               max-header-count then
+                   set limit-exceeded to 1
+                   set error-status-code to 431
+                   set error-status-text
+                       to "Request Header Fields Too Large"
+                   perform send-limit-error
+               end-if.
+
+               exit paragraph.
+
+      *        SEND-LIMIT-ERROR -- WRITES A BARE STATUS-LINE
+      *        RESPONSE FOR check-request-limits, THE SAME DIRECT
+      *        send_tcp STYLE page404-http ALREADY USES.
+           send-limit-error.
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" error-status-code X"20"
+                   function trim(error-status-text) X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
            http-request.
                set buffer-size to 0.
                set buffer-data to spaces.
@@ -104,16 +610,223 @@
 
                if buffer-size is less than 0 then
                    set j to 1
+                   set conn-closed to 1
                    exit paragraph
                end-if.
 
                perform parse-request.
+               perform detect-body-meta.
 
-               if buffer-size not equal param-size-val then
-                   set j to 1
-                   exit paragraph
+      *        A CONTENT-LENGTH OR chunked BODY CAN RUN PAST THE
+      *        FIRST read_tcp/request_tcp BUFFER -- KEEP PULLING
+      *        MORE CHUNKS UNTIL WE HAVE IT ALL INSTEAD OF TREATING
+      *        A FULL BUFFER AS A TRUNCATED REQUEST.
+               if content-length is greater than body-len
+               or is-chunked is equal 1 then
+                   perform read-rest-of-body
                end-if.
 
+      *        A "Transfer-Encoding: chunked" BODY ARRIVES AS
+      *        "<HEX-SIZE>" LINES INTERLEAVED WITH THE ACTUAL
+      *        PAYLOAD BYTES -- STRIP THAT FRAMING HERE SO
+      *        REQUEST-BODY HOLDS THE REASSEMBLED PAYLOAD ONLY,
+      *        THE SAME AS A PLAIN Content-Length BODY, BEFORE ANY
+      *        HANDLER OR parseMultipart/parse-form EVER SEES IT.
+               if is-chunked is equal 1 then
+                   perform dechunk-body
+               end-if.
+
+               set j to 1.
+
+               exit paragraph.
+
+           detect-body-meta.
+               set content-length to 0.
+               set is-chunked to 0.
+
+               perform varying hdr-idx from 1 by 1
+               until hdr-idx is greater than request-headers-size
+                   if request-header(hdr-idx)(1:15)
+                   is equal "Content-Length:" then
+                       move function trim
+                           (request-header(hdr-idx)(16:2032))
+                           to cl-val
+                       move cl-val to content-length
+                   end-if
+
+                   if request-header(hdr-idx)(1:18)
+                   is equal "Transfer-Encoding:" then
+                       set is-chunked-hits to 0
+                       inspect request-header(hdr-idx)
+                           tallying is-chunked-hits
+                           for all "chunked"
+                       if is-chunked-hits is greater than 0 then
+                           set is-chunked to 1
+                       end-if
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+      *        KEEP CALLING request_tcp AND APPENDING WHAT COMES
+      *        BACK ONTO REQUEST-BODY UNTIL THE DECLARED LENGTH IS
+      *        SATISFIED (OR, FOR A CHUNKED BODY, UNTIL A SHORT
+      *        READ SIGNALS END-OF-STREAM), CAPPED AT THE
+      *        2048-BYTE REQUEST-BODY BUFFER.
+           read-rest-of-body.
+               perform until body-len is greater than or equal
+               content-length
+               and is-chunked is equal 0
+                   if body-len is greater than or equal 2048 then
+                       exit perform
+                   end-if
+
+                   set buffer-size to 0
+                   set buffer-data to spaces
+
+                   call "request_tcp"
+                   using by value connect,
+                   by reference buffer-data,
+                   by value param-size-val,
+                   returning buffer-size
+
+                   if buffer-size is less than or equal 0 then
+                       exit perform
+                   end-if
+
+                   if body-len + buffer-size is greater than 2048
+                   then
+                       compute more-len = 2048 - body-len
+                   else
+                       set more-len to buffer-size
+                   end-if
+
+                   if more-len is greater than 0 then
+                       set request-body(body-len + 1:more-len)
+                       to buffer-data(1:more-len)
+                       add more-len to body-len
+                   end-if
+
+                   if buffer-size is less than param-size-val then
+                       exit perform
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+      *        DECHUNK-BODY -- request-body/body-len (JUST ASSEMBLED
+      *        BY read-rest-of-body) HOLDS THE RAW chunked WIRE
+      *        FORMAT: A HEX CHUNK-SIZE LINE, THAT MANY PAYLOAD
+      *        BYTES, A LINE BREAK, REPEATED, ENDING ON A ZERO-SIZE
+      *        CHUNK. THIS COPIES THE RAW BYTES ASIDE INTO
+      *        dc-raw-body AND REBUILDS request-body IN PLACE WITH
+      *        JUST THE PAYLOAD, THE SAME HEX-DIGIT-BY-DIGIT
+      *        TECHNIQUE parse-path's hex-val-of USES, RUN ACROSS AS
+      *        MANY DIGITS AS ONE CHUNK-SIZE LINE CARRIES INSTEAD OF
+      *        JUST TWO.
+           dechunk-body.
+               move request-body(1:body-len) to dc-raw-body.
+               move body-len to dc-raw-len.
+               set dc-in-pos to 1.
+               set dc-out-pos to 1.
+               set request-body to spaces.
+
+               perform until dc-in-pos is greater than dc-raw-len
+                   set dc-line-end to dc-in-pos
+
+                   perform until
+                   dc-raw-body(dc-line-end:1) is equal X"0A"
+                   or dc-line-end is greater than dc-raw-len
+                       add 1 to dc-line-end
+                   end-perform
+
+                   if dc-line-end is greater than dc-raw-len then
+                       exit perform
+                   end-if
+
+                   set dc-chunk-size to 0
+                   set dc-hex-pos to dc-in-pos
+
+                   perform until
+                   dc-hex-pos is greater than or equal dc-line-end
+                   or dc-raw-body(dc-hex-pos:1) is equal X"0D"
+                   or dc-raw-body(dc-hex-pos:1) is equal ";"
+                       move dc-raw-body(dc-hex-pos:1) to dc-hex-char
+                       perform dc-hex-digit-value
+                       compute dc-chunk-size =
+                           dc-chunk-size * 16 + dc-hex-digit
+                       add 1 to dc-hex-pos
+                   end-perform
+
+                   compute dc-in-pos = dc-line-end + 1
+
+      *                A ZERO-SIZE CHUNK IS THE chunked TERMINATOR --
+      *                WHATEVER TRAILING HEADERS FOLLOW IT ARE NOT
+      *                PART OF THE BODY.
+                   if dc-chunk-size is equal 0 then
+                       exit perform
+                   end-if
+
+                   if dc-in-pos + dc-chunk-size - 1
+                   is greater than dc-raw-len then
+                       compute dc-chunk-size =
+                           dc-raw-len - dc-in-pos + 1
+                   end-if
+
+                   if dc-out-pos + dc-chunk-size - 1
+                   is greater than 2048 then
+                       compute dc-chunk-size = 2048 - dc-out-pos + 1
+                   end-if
+
+                   if dc-chunk-size is greater than 0 then
+                       move dc-raw-body(dc-in-pos:dc-chunk-size)
+                       to request-body(dc-out-pos:dc-chunk-size)
+                       compute dc-out-pos =
+                           dc-out-pos + dc-chunk-size
+                       compute dc-in-pos =
+                           dc-in-pos + dc-chunk-size
+                   end-if
+
+                   perform until dc-in-pos is greater than dc-raw-len
+                   or (dc-raw-body(dc-in-pos:1) is not equal X"0D"
+                   and dc-raw-body(dc-in-pos:1) is not equal X"0A")
+                       add 1 to dc-in-pos
+                   end-perform
+
+                   if dc-out-pos is greater than 2048 then
+                       exit perform
+                   end-if
+               end-perform.
+
+               compute body-len = dc-out-pos - 1.
+
+               exit paragraph.
+
+      *        DC-HEX-DIGIT-VALUE -- TRANSLATES THE SINGLE HEX DIGIT
+      *        IN dc-hex-char INTO ITS NUMERIC VALUE (0-15) IN
+      *        dc-hex-digit, THE SAME RULES AS parse-path's
+      *        hex-val-of.
+           dc-hex-digit-value.
+               evaluate true
+                   when dc-hex-char is greater than or equal "0"
+                   and dc-hex-char is less than or equal "9"
+                       compute dc-hex-digit =
+                           function ord(dc-hex-char)
+                           - function ord("0")
+                   when dc-hex-char is greater than or equal "A"
+                   and dc-hex-char is less than or equal "F"
+                       compute dc-hex-digit =
+                           function ord(dc-hex-char)
+                           - function ord("A") + 10
+                   when dc-hex-char is greater than or equal "a"
+                   and dc-hex-char is less than or equal "f"
+                       compute dc-hex-digit =
+                           function ord(dc-hex-char)
+                           - function ord("a") + 10
+                   when other
+                       move 0 to dc-hex-digit
+               end-evaluate.
+
                exit paragraph.
 
            parse-request.
@@ -148,14 +861,24 @@
                end-perform. 
 
                set request-headers-size to 0.
+               set body-start to 0.
 
-               perform varying str-pointer from start-str by 1 
-               until str-pointer is greater than max-size-str 
-                   if buffer(str-pointer:1) is equal X"0A" or 
+               perform varying str-pointer from start-str by 1
+               until str-pointer is greater than max-size-str
+                   if buffer(str-pointer:1) is equal X"0A" or
                    str-pointer is equal max-size-str then
                        add 1 to request-headers-size
-                       set request-headers(request-headers-size) 
+                       set request-headers(request-headers-size)
                        to buffer(start-str:str-pointer - start-str)
+
+      *                THE BLANK LINE BETWEEN THE HEADERS AND THE
+      *                BODY IS A ZERO-LENGTH HEADER ENTRY -- THE
+      *                FIRST ONE WE SEE MARKS WHERE THE BODY STARTS.
+                       if str-pointer is equal start-str
+                       and body-start is equal 0 then
+                           compute body-start = str-pointer + 1
+                       end-if
+
                        compute start-str = str-pointer + 1
                    end-if
                end-perform.
@@ -165,47 +888,168 @@
 
                subtract 2 from request-headers-size.
 
+               set request-body to spaces.
+               set body-len to 0.
+
+               if body-start is greater than 0
+               and body-start is less than max-size-str then
+                   compute body-len = max-size-str - body-start + 1
+                   set request-body
+                   to buffer(body-start:body-len)
+               end-if.
+
                exit paragraph.
 
            new-request.
                set request-method to spaces.
                set request-path to spaces.
                set request-proto to spaces.
+               set request-body to spaces.
+
+               exit paragraph.
+
+      *        WRITE-ACCESS-LOG -- ONE LINE PER REQUEST, THE WAY
+      *        A BATCH JOB LOG WOULD RECORD WHAT IT DID: TIMESTAMP
+      *        (VIA date-utc), METHOD, PATH AND THE STATUS-FUNC
+      *        OUTCOME FROM SWITCH-HTTP (1 IF A ROUTE HANDLED IT,
+      *        0 IF IT FELL THROUGH TO THE 404 PAGE).
+           write-access-log.
+               call "date-utc"
+               using by reference log-timestamp,
+               by content log-days.
+
+               move spaces to log-record.
+
+               string
+                   function trim(log-timestamp) delimited by size
+                   X"20"
+                   function trim(request-method) delimited by size
+                   X"20"
+                   function trim(request-path) delimited by size
+                   X"20"
+                   status-func
+                   into log-record
+               end-string.
+
+               write log-record.
+
+               exit paragraph.
+
+      *        POLL-SHUTDOWN -- CHECKED BETWEEN ACCEPTS, THE SAME
+      *        WAY PUBLIC_DIRECTORY PROBES FOR A FILE'S EXISTENCE.
+      *        ONCE THE IN-FLIGHT CONNECTION IS CLOSED, IF
+      *        shutdown.ctl EXISTS THE LOOP CONTROL FLAG I IS SET
+      *        TO 1 AND listen_http STOPS ACCEPTING NEW CONNECTIONS
+      *        -- A DEPLOY SCRIPT DROPS THIS FILE TO STOP A SERVER
+      *        CLEANLY INSTEAD OF KILLING THE PROCESS MID-RESPONSE.
+           poll-shutdown.
+               open input shutdown-ctl.
+
+               if shutdown-stat is equal "00" then
+                   set i to 1
+               end-if.
+
+               close shutdown-ctl.
 
                exit paragraph.
-           
+
+      *        POLL-MAINTENANCE-MODE -- THE SAME OPEN/CHECK
+      *        FILE-STATUS/CLOSE PROBE AS POLL-SHUTDOWN, BUT
+      *        AGAINST "maintenance.ctl" AND CHECKED ONCE PER
+      *        REQUEST RATHER THAN ONCE PER CONNECTION, SO DROPPING
+      *        OR REMOVING THE CONTROL FILE TAKES EFFECT ON THE
+      *        VERY NEXT REQUEST INSTEAD OF WAITING FOR THE
+      *        CONNECTION TO CYCLE. THE RESULT LANDS ON http-tbl's
+      *        OWN maintenance-mode FIELD RATHER THAN A LOCAL FLAG
+      *        SO A HANDLER CAN ALSO INSPECT IT IF IT WANTS TO.
+           poll-maintenance-mode.
+               open input maintenance-ctl.
+
+               if maintenance-stat is equal "00" then
+                   set maintenance-mode to 1
+               else
+                   set maintenance-mode to 0
+               end-if.
+
+               close maintenance-ctl.
+
+               exit paragraph.
+
            switch-http.
+               perform poll-maintenance-mode.
+
+      *        MAINTENANCE MODE BYPASSES EVERY REGISTERED ROUTE
+      *        (INCLUDING THE FREE "/healthz" ONE) EXCEPT A SITE'S
+      *        OWN "##503" HANDLER, THE SAME SENTINEL-PATH
+      *        TECHNIQUE dispatch-500-http ALREADY USES FOR "##500".
+               if maintenance-mode is equal 1 then
+                   perform dispatch-maintenance-http
+                   exit paragraph
+               end-if.
+
+               initialize route-params.
+
                call "get-func"
                using by content http-tbl,
                by content request-path,
                by content request-method,
                by reference status-func,
-               by reference idx-func.
+               by reference idx-func,
+               by reference route-params.
+
+      *        A PATH REGISTERED ONLY FOR GET STILL ANSWERS HEAD
+      *        (SAME HEADERS, NO BODY) AND OPTIONS (THE METHODS
+      *        REGISTERED FOR IT) WITHOUT A SEPARATE handle_http
+      *        CALL FOR EITHER -- BUT ONLY WHEN THE SITE HASN'T
+      *        ALREADY REGISTERED ITS OWN HANDLER FOR THAT EXACT
+      *        METHOD, WHICH THE CALL ABOVE WOULD HAVE FOUND
+      *        ALREADY (E.G. THE CORS PREFLIGHT PATTERN OF
+      *        REGISTERING A REAL OPTIONS HANDLER STILL WINS).
+               if status-func is equal 0
+               and request-method is equal "HEAD" then
+                   perform synthesize-head
+               end-if.
+
+               if status-func is equal 0
+               and request-method is equal "OPTIONS" then
+                   perform synthesize-options
+                   if status-func is equal 1 then
+                       exit paragraph
+                   end-if
+               end-if.
 
                if status-func is equal 0 then
-                   if http-public is not equal spaces then
-                       call "public_directory" 
-                       using by content http-public,
-                       by content request-path,
+                   perform resolve-vhost-public
+
+                   if active-public is not equal spaces then
+                       call "public_directory"
+                       using by content active-public,
+                       by content request,
                        by reference status-func,
-                       by content connect
+                       by content connect,
+                       by content cache-max-age,
+                       by content mount-size,
+                       by reference http-mount,
+                       by content allow-listing
                        end-call
-                   
+
                        if status-func is equal 1 then
                            exit paragraph
                        end-if
-                   
+
                    end-if
 
                    set temp-path to "##404"
                    set temp-method to spaces
+                   initialize route-params
 
                    call "get-func"
                    using by content http-tbl,
                    by content temp-path,
                    by content temp-method,
                    by reference status-func,
-                   by reference idx-func
+                   by reference idx-func,
+                   by reference route-params
                    end-call
                end-if.
 
@@ -214,9 +1058,426 @@
                    exit paragraph
                end-if.
 
+      *        AN "Upgrade: websocket" REQUEST AGAINST A MATCHED
+      *        ROUTE GETS THE RFC 6455 HANDSHAKE RESPONSE INSTEAD OF
+      *        AN ORDINARY ONE BEFORE THE HANDLER RUNS -- THE
+      *        HANDLER THEN OWNS connect FOR AS LONG AS IT LIKES.
+               perform detect-websocket-upgrade.
+
+               if is-upgrade is equal 1 then
+                   perform find-ws-key
+                   perform do-websocket-handshake
+                   set ws-upgraded to 1
+               end-if.
+
+      *        GLOBAL BEFORE-FILTER -- RUNS AHEAD OF WHICHEVER
+      *        HANDLER get-func MATCHED, AND CAN SHORT-CIRCUIT THE
+      *        REQUEST (E.G. AN AUTH CHECK THAT'S ALREADY SENT A
+      *        401) BY LEAVING middleware-status AT 0 INSTEAD OF
+      *        SETTING IT TO 1.
+               set middleware-status to 1.
+
+               if has-middleware is equal 1 then
+                   call http-middleware
+                   using by content request,
+                   by content connect,
+                   by content route-params,
+                   by reference middleware-status
+               end-if.
+
+               if middleware-status is equal 0 then
+                   exit paragraph
+               end-if.
+
+      *        HANDLER-STATUS IS AN OUT-PARAMETER A HANDLER MAY
+      *        OPT INTO THE SAME WAY IT OPTS INTO ROUTE-PARAMS --
+      *        ONE THAT DOESN'T DECLARE IT LEAVES IT
+      *        AT THE 1 (SUCCESS) SET BELOW, SINCE COBOL CALL
+      *        LINKAGE IGNORES ARGUMENTS THE CALLEE DOESN'T RECEIVE.
+      *        A HANDLER THAT HITS SOMETHING IT CAN'T RECOVER FROM
+      *        SETS IT TO 0; A CALL THAT FAILS OUTRIGHT (A BAD
+      *        FUNCTION POINTER) IS CAUGHT THE SAME WAY.
+               set handler-status to 1.
+
+      *        A ROUTE REGISTERED WITH handle_http's OPTIONAL
+      *        timeout-secs (ZERO MEANS THE HISTORICAL "RUN AS LONG
+      *        AS IT LIKES") RUNS ITS HANDLER IN A FORKED CHILD SO
+      *        THE PARENT CAN CLOCK IT WITH wait_pid_timeout AND
+      *        kill_pid AN OVERRUNNING ONE -- THE SAME fork_tcp
+      *        PRIMITIVE http-connect ALREADY USES, JUST FORKED ONE
+      *        LEVEL DEEPER, PER-REQUEST RATHER THAN PER-CONNECTION.
+      *        A WEBSOCKET HANDSHAKE HANDS connect TO THE HANDLER
+      *        FOR THE LIFE OF THE SOCKET BY DESIGN, SO IT IS NEVER
+      *        SUBJECT TO A TIMEOUT. IF fork_tcp CAN'T FORK, WE FALL
+      *        BACK TO RUNNING THE HANDLER IN-LINE, THE HISTORICAL
+      *        BEHAVIOR.
+               if route-timeout(idx-func) is greater than 0
+               and is-upgrade is not equal 1 then
+                   call "fork_tcp"
+                   returning handler-pid
+
+                   evaluate true
+                       when handler-pid is less than 0
+                           perform call-route-handler
+                       when handler-pid is equal 0
+                           perform call-route-handler
+                           perform write-handler-status
+                           stop run
+                       when other
+                           call "wait_pid_timeout"
+                           using by value handler-pid,
+                           by value route-timeout(idx-func),
+                           returning wait-result
+
+                           if wait-result is less than 0 then
+                               call "kill_pid"
+                               using by value handler-pid
+
+                               perform page504-http
+                           else
+                               perform read-handler-status
+                           end-if
+                   end-evaluate
+               else
+                   perform call-route-handler
+               end-if.
+
+               if handler-status is equal 0 then
+                   perform dispatch-500-http
+               end-if.
+
+               exit paragraph.
+
+      *        CALL-ROUTE-HANDLER -- THE ACTUAL HANDLER INVOCATION,
+      *        FACTORED OUT SO BOTH THE TIMED (FORKED) AND UNTIMED
+      *        (IN-LINE) PATHS ABOVE SHARE ONE COPY OF IT.
+           call-route-handler.
                call func(idx-func)
                using by content request
-               by content connect.
+               by content connect
+               by content route-params
+               by reference handler-status
+               on exception
+                   set handler-status to 0
+               end-call.
+
+               exit paragraph.
+
+      *        WRITE-HANDLER-STATUS -- RUNS IN THE FORKED CHILD RIGHT
+      *        AFTER CALL-ROUTE-HANDLER, RECORDING THE OUTCOME AGAINST
+      *        connect (NOT handler-pid, WHICH IS 0 IN THE CHILD'S OWN
+      *        COPY OF MEMORY BY fork()'S OWN CONVENTION) SO THE
+      *        PARENT (WHICH ONLY SHARED MEMORY WITH THE CHILD AT THE
+      *        MOMENT OF THE fork_tcp CALL, NOT AFTER) CAN FIND OUT
+      *        WHAT HAPPENED.
+           write-handler-status.
+               open i-o handler-status-file.
+
+               if hs-stat is equal "35" then
+                   open output handler-status-file
+                   close handler-status-file
+                   open i-o handler-status-file
+               end-if.
+
+               move connect to hs-conn.
+
+               read handler-status-file
+                   key is hs-conn
+                   invalid key
+                       move handler-status to hs-status
+                       write hs-record
+                   not invalid key
+                       move handler-status to hs-status
+                       rewrite hs-record
+               end-read.
+
+               close handler-status-file.
+
+               exit paragraph.
+
+      *        READ-HANDLER-STATUS -- RUNS IN THE PARENT, ONLY AFTER
+      *        wait_pid_timeout REPORTS THE CHILD EXITED ON ITS OWN
+      *        (NOT KILLED FOR OVERRUNNING ITS TIMEOUT), TO PICK UP
+      *        THE REAL OUTCOME WRITE-HANDLER-STATUS LEFT BEHIND
+      *        INSTEAD OF TRUSTING THE handler-status THIS PROCESS
+      *        SET TO 1 BEFORE EVER FORKING. A CHILD THAT DIED
+      *        WITHOUT WRITING A RECORD (KILLED BY A SIGNAL, OR
+      *        CRASHED BEFORE CALL-ROUTE-HANDLER RETURNED) LEAVES
+      *        handler-status AT 0 SO DISPATCH-500-HTTP STILL RUNS.
+      *        THE RECORD IS DELETED ONCE READ SO handlerstatus.dat
+      *        DOESN'T GROW FOREVER ACROSS THE LIFE OF THE SERVER.
+           read-handler-status.
+               set handler-status to 0.
+
+               open i-o handler-status-file.
+
+               if hs-stat is equal "35" then
+                   open output handler-status-file
+                   close handler-status-file
+                   open i-o handler-status-file
+               end-if.
+
+               move connect to hs-conn.
+
+               read handler-status-file
+                   key is hs-conn
+                   invalid key
+                       continue
+                   not invalid key
+                       move hs-status to handler-status
+                       delete handler-status-file
+               end-read.
+
+               close handler-status-file.
+
+               exit paragraph.
+
+      *        PAGE504-HTTP -- A BARE STATUS-LINE RESPONSE, SAME
+      *        DIRECT send_tcp STYLE AS PAGE404-HTTP/SEND-LIMIT-ERROR,
+      *        FOR A HANDLER kill_pid HAD TO CUT OFF. THE CHILD MAY
+      *        HAVE ALREADY WRITTEN PART OF A RESPONSE TO connect
+      *        BEFORE IT WAS KILLED -- A CLIENT CAN SEE A GARBLED
+      *        MIX OF PARTIAL HANDLER OUTPUT AND THIS 504 IN THAT
+      *        CASE, AN ACCEPTED TRADEOFF OF FORKING PER REQUEST
+      *        RATHER THAN BUFFERING EVERY RESPONSE IN MEMORY FIRST.
+           page504-http.
+               set handler-status to 1.
+
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1 504 Gateway Timeout" X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
+      *        SYNTHESIZE-HEAD -- RE-RUNS THE ROUTE LOOKUP AGAINST
+      *        THE SAME PATH AS IF THE METHOD WERE GET. A MATCH
+      *        LEAVES status-func/idx-func/route-params SET UP
+      *        EXACTLY AS A REAL GET MATCH WOULD, SO THE REST OF
+      *        switch-http RUNS THE GET HANDLER UNCHANGED -- THE
+      *        HANDLER STILL SEES THE REAL request-method OF
+      *        "HEAD" (request IS NEVER REWRITTEN), SO A HANDLER
+      *        THAT PASSES request THROUGH TO sendtext_http/
+      *        sendhtml_http/sendjson_http/sendfile_http GETS THE
+      *        BODY SUPPRESSED THERE, THE SAME OPTIONAL-request
+      *        CONVENTION THOSE ALREADY USE FOR GZIP NEGOTIATION --
+      *        A HANDLER THAT DOESN'T PASS request THROUGH KEEPS
+      *        SENDING A FULL BODY ON HEAD, THE SAME ACCEPTED
+      *        LIMITATION AS NOT GETTING GZIP.
+           synthesize-head.
+               set synth-method to "GET".
+
+               call "get-func"
+               using by content http-tbl,
+               by content request-path,
+               by content synth-method,
+               by reference status-func,
+               by reference idx-func,
+               by reference route-params.
+
+               exit paragraph.
+
+      *        SYNTHESIZE-OPTIONS -- PROBES get-func WITH EACH
+      *        STANDARD METHOD AGAINST THIS PATH (THE SAME LOOKUP
+      *        A REAL REQUEST FOR THAT METHOD WOULD USE, SO ROUTE
+      *        PARAMETERS LIKE ":ID" MATCH CORRECTLY) AND COLLECTS
+      *        THE ONES THAT MATCH INTO allow-list. A PATH NOBODY
+      *        REGISTERED FOR ANY METHOD LEAVES status-func AT 0
+      *        SO switch-http FALLS THROUGH TO ITS NORMAL 404
+      *        HANDLING, THE SAME AS TODAY.
+           synthesize-options.
+               set allow-list to spaces.
+
+               perform varying method-probe-idx from 1 by 1
+               until method-probe-idx is greater than 6
+                   evaluate method-probe-idx
+                       when 1
+                           set method-candidate to "GET"
+                       when 2
+                           set method-candidate to "POST"
+                       when 3
+                           set method-candidate to "PUT"
+                       when 4
+                           set method-candidate to "DELETE"
+                       when 5
+                           set method-candidate to "PATCH"
+                       when 6
+                           set method-candidate to "HEAD"
+                   end-evaluate
+
+                   call "get-func"
+                   using by content http-tbl,
+                   by content request-path,
+                   by content method-candidate,
+                   by reference probe-status,
+                   by reference idx-func,
+                   by reference route-params
+
+                   if probe-status is equal 1 then
+                       perform append-allow-method
+                   end-if
+               end-perform.
+
+               if allow-list is not equal spaces then
+                   perform send-options-response
+                   set status-func to 1
+               end-if.
+
+               exit paragraph.
+
+      *        APPEND-ALLOW-METHOD -- ADDS method-candidate TO
+      *        allow-list, COMMA-SEPARATED, FOR THE "Allow:" HEADER
+      *        synthesize-options AND SEND-OPTIONS-RESPONSE BUILD
+      *        TOGETHER.
+           append-allow-method.
+               if allow-list is equal spaces then
+                   move function trim(method-candidate) to allow-list
+               else
+                   string
+                       function trim(allow-list) delimited by size
+                       ", " delimited by size
+                       function trim(method-candidate) delimited by size
+                       into allow-list
+                   end-string
+               end-if.
+
+               exit paragraph.
+
+      *        SEND-OPTIONS-RESPONSE -- A BARE STATUS-LINE-PLUS-
+      *        Allow-HEADER RESPONSE, THE SAME DIRECT send_tcp
+      *        STYLE AS PAGE404-HTTP/PAGE504-HTTP, SINCE THIS IS A
+      *        SYNTHESIZED REPLY WITH NO REGISTERED HANDLER BEHIND
+      *        IT TO BUILD A RESPONSE-DATA RECORD FOR.
+           send-options-response.
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1 200 OK" X"0A"
+                   "Allow: " function trim(allow-list) X"0A"
+                   "Content-Length: 0" X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
+      *        RESOLVE-VHOST-PUBLIC -- PICKS active-public FOR THIS
+      *        REQUEST: THE SITE-WIDE http-public BY DEFAULT, OR A
+      *        NARROWER DIRECTORY WHEN THE INCOMING "Host:" HEADER
+      *        MATCHES AN ENTRY define_vhost REGISTERED -- THE SAME
+      *        HEADER-SCAN STYLE AS detect-keep-alive'S "Connection:"
+      *        CHECK, WITH A SECOND LOOP AGAINST http-vhost ONCE THE
+      *        HEADER IS FOUND.
+           resolve-vhost-public.
+               set active-public to http-public.
+
+               if vhost-size is greater than 0 then
+                   perform varying hdr-idx from 1 by 1
+                   until hdr-idx is greater than request-headers-size
+                       if request-header(hdr-idx)(1:5)
+                       is equal "Host:" then
+                           perform varying vhost-idx from 1 by 1
+                           until vhost-idx is greater than vhost-size
+                               if function trim
+                               (request-header(hdr-idx)(7:2042))
+                               is equal function trim
+                               (vhost-host(vhost-idx)) then
+                                   set active-public
+                                       to vhost-public(vhost-idx)
+                               end-if
+                           end-perform
+                           exit perform
+                       end-if
+                   end-perform
+               end-if.
+
+               exit paragraph.
+
+      *        DETECT-WEBSOCKET-UPGRADE -- LOOKS FOR AN "Upgrade:"
+      *        HEADER NAMING "websocket", THE SAME HEADER-SCAN STYLE
+      *        AS detect-keep-alive'S "Connection:" CHECK.
+           detect-websocket-upgrade.
+               set is-upgrade to 0.
+
+               perform varying hdr-idx from 1 by 1
+               until hdr-idx is greater than request-headers-size
+                   if request-header(hdr-idx)(1:8)
+                   is equal "Upgrade:" then
+                       set upg-hits to 0
+                       inspect request-header(hdr-idx)
+                           tallying upg-hits
+                           for all "websocket"
+                       if upg-hits is greater than 0 then
+                           set is-upgrade to 1
+                       end-if
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+      *        FIND-WS-KEY -- PULLS THE "Sec-WebSocket-Key:" HEADER
+      *        VALUE OUT, SAME SCAN STYLE AS checkBasicAuth'S
+      *        "Authorization:" LOOKUP.
+           find-ws-key.
+               set ws-key to spaces.
+
+               perform varying hdr-idx from 1 by 1
+               until hdr-idx is greater than request-headers-size
+                   if request-header(hdr-idx)(1:18)
+                   is equal "Sec-WebSocket-Key:" then
+                       move request-header(hdr-idx)(20:64)
+                           to ws-key
+                       exit perform
+                   end-if
+               end-perform.
+
+               exit paragraph.
+
+      *        DO-WEBSOCKET-HANDSHAKE -- SENDS THE "101 Switching
+      *        Protocols" RESPONSE DIRECTLY, THE SAME BARE send_tcp
+      *        STYLE AS send-limit-error/page404-http, SINCE THIS
+      *        RESPONSE'S HEADERS ARE FIXED AND ISN'T A CASE FOR THE
+      *        NORMAL response-data/sendheader_http MACHINERY.
+           do-websocket-handshake.
+               call "wsAccept"
+               using by content ws-key,
+               by reference ws-accept-value.
+
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" "101" X"20"
+                   "Switching Protocols" X"0A"
+                   "Upgrade: websocket" X"0A"
+                   "Connection: Upgrade" X"0A"
+                   "Sec-WebSocket-Accept:" X"20"
+                   function trim(ws-accept-value) X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               subtract 1 from buffer-size.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
 
                exit paragraph.
 
@@ -230,11 +1491,116 @@
                    with pointer buffer-size
                end-string.
 
-               call "send_tcp" 
+               call "send_tcp"
                using by value connect,
                by content function trim(buffer-data),
                by value buffer-size.
 
                exit paragraph.
-       
+
+      *        DISPATCH-500-HTTP -- THE SAME "##" SENTINEL-LOOKUP
+      *        PATTERN switch-http ALREADY USES FOR "##404": IF A
+      *        SITE REGISTERED A "500" HANDLER VIA handle_http, RUN
+      *        IT (connect IS STILL OPEN, NOTHING HAS BEEN SENT
+      *        YET); OTHERWISE FALL BACK TO page500-http's BARE
+      *        STATUS-LINE RESPONSE.
+           dispatch-500-http.
+               set was-error to 1.
+               set temp-path to "##500".
+               set temp-method to spaces.
+               initialize route-params.
+
+               call "get-func"
+               using by content http-tbl,
+               by content temp-path,
+               by content temp-method,
+               by reference status-func,
+               by reference idx-func,
+               by reference route-params
+               end-call.
+
+               if status-func is equal 1 then
+                   call func(idx-func)
+                   using by content request
+                   by content connect
+                   by content route-params
+               else
+                   perform page500-http
+               end-if.
+
+               exit paragraph.
+
+      *        PAGE500-HTTP -- BARE STATUS-LINE RESPONSE, THE SAME
+      *        DIRECT send_tcp STYLE AS PAGE404-HTTP, FOR A SITE
+      *        THAT HASN'T REGISTERED ITS OWN "500" HANDLER.
+           page500-http.
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" "500" X"20"
+                   "Internal Server Error" X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
+      *        DISPATCH-MAINTENANCE-HTTP -- THE SAME "##" SENTINEL-
+      *        LOOKUP PATTERN AS DISPATCH-500-HTTP: IF A SITE
+      *        REGISTERED A "503" HANDLER VIA handle_http (E.G. A
+      *        HANDLER SERVING A "BACK SOON" PAGE), RUN IT; OTHERWISE
+      *        FALL BACK TO PAGE503-HTTP'S BARE STATUS-LINE RESPONSE.
+           dispatch-maintenance-http.
+               set temp-path to "##503".
+               set temp-method to spaces.
+               initialize route-params.
+
+               call "get-func"
+               using by content http-tbl,
+               by content temp-path,
+               by content temp-method,
+               by reference status-func,
+               by reference idx-func,
+               by reference route-params
+               end-call.
+
+               if status-func is equal 1 then
+                   call func(idx-func)
+                   using by content request
+                   by content connect
+                   by content route-params
+               else
+                   perform page503-http
+               end-if.
+
+               exit paragraph.
+
+      *        PAGE503-HTTP -- BARE STATUS-LINE RESPONSE, THE SAME
+      *        DIRECT send_tcp STYLE AS PAGE500-HTTP, FOR A SITE IN
+      *        MAINTENANCE MODE THAT HASN'T REGISTERED ITS OWN "503"
+      *        HANDLER.
+           page503-http.
+               set buffer-data to spaces.
+               set buffer-size to 1.
+
+               string
+                   "HTTP/1.1" X"20" "503" X"20"
+                   "Service Unavailable" X"0A" X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string.
+
+               call "send_tcp"
+               using by value connect,
+               by content function trim(buffer-data),
+               by value buffer-size.
+
+               exit paragraph.
+
        end program listen_http.
