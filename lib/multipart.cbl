@@ -0,0 +1,253 @@
+       identification division.
+       program-id. parseMultipart.
+
+      ************************************************************
+      * PARSES A multipart/form-data REQUEST-BODY THE SAME WAY
+      * parseCookie PICKS A HEADER APART -- A CHARACTER SCAN DOWN
+      * THE BUFFER, NO INTRINSIC STRING-SPLITTING FUNCTIONS. THE
+      * BOUNDARY TOKEN IS PULLED OUT OF THE Content-Type HEADER
+      * VALUE, THEN EACH "--BOUNDARY" MARKER IN THE BODY SPLITS
+      * OFF ONE PART (A PLAIN FIELD, OR A FILE WHEN THE PART'S
+      * Content-Disposition LINE CARRIES A filename= ATTRIBUTE).
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 boundary     pic x(128).
+       77 boundary-len pic 9(3).
+       77 delim        pic x(132).
+       77 delim-len    pic 9(3).
+       77 junk         pic x(256).
+
+       01 marks.
+           05 mark-pos   occurs 17 times pic 9(4).
+           05 mark-count pic 9(2).
+
+       77 p          pic 9(4).
+       77 m          pic 9(4).
+       77 seg-start  pic 9(4).
+       77 seg-end    pic 9(4).
+       77 val-len    pic 9(4).
+       77 body-len   pic 9(4).
+       77 line-start pic 9(4).
+       77 hdr-done   pic 9.
+       77 a          pic 9(4).
+       77 b          pic 9(4).
+       77 ct-len     pic 9(4).
+
+       linkage section.
+       01 parse-multipart.
+           05 part-data occurs 16 times.
+               10 part-name         pic x(64).
+               10 part-filename     pic x(128).
+               10 part-content-type pic x(64).
+               10 part-is-file      pic 9.
+               10 part-value        pic x(2048).
+               10 part-size         pic 9(4).
+           05 part-count pic 9(2).
+
+       77 request-body        pic x(2048).
+       77 content-type-header pic x(256).
+
+       procedure division using parse-multipart, request-body,
+                           content-type-header.
+
+           set part-count to 0.
+
+           unstring content-type-header delimited by "boundary="
+               into junk boundary
+           end-unstring.
+
+           set boundary-len
+               to function length(function trim(boundary)).
+
+           if boundary-len is equal 0 then
+               exit program
+           end-if.
+
+      *    A TRAILING PARAMETER AFTER THE BOUNDARY (RARE FOR A
+      *    BROWSER REQUEST) IS CUT OFF AT THE FIRST SEMICOLON.
+           perform varying p from 1 by 1
+           until p is greater than boundary-len
+               if boundary(p:1) is equal ";"
+               or boundary(p:1) is equal space then
+                   compute boundary-len = p - 1
+                   exit perform
+               end-if
+           end-perform.
+
+           set delim to spaces.
+           string "--" boundary(1:boundary-len) into delim.
+           compute delim-len = boundary-len + 2.
+
+           set body-len
+               to function length(function trim(request-body)).
+
+           if body-len is less than delim-len then
+               exit program
+           end-if.
+
+      *    FIND EVERY "--BOUNDARY" MARKER IN THE BODY.
+           set mark-count to 0.
+
+           perform varying p from 1 by 1
+           until p is greater than (body-len - delim-len + 1)
+           or mark-count is equal 17
+               if request-body(p:delim-len)
+               is equal delim(1:delim-len) then
+                   add 1 to mark-count
+                   set mark-pos(mark-count) to p
+               end-if
+           end-perform.
+
+           if mark-count is less than 2 then
+               exit program
+           end-if.
+
+      *    EACH CONSECUTIVE PAIR OF MARKERS BOUNDS ONE PART -- STOP
+      *    ONCE PART-DATA (16 ENTRIES) IS FULL RATHER THAN WRITE PAST
+      *    ITS LAST OCCURRENCE.
+           perform varying m from 1 by 1
+           until m is greater than (mark-count - 1)
+           or part-count is equal 16
+
+               add 1 to part-count
+
+               compute seg-start = mark-pos(m) + delim-len
+               compute seg-end = mark-pos(m + 1) - 1
+
+      *        SKIP THE NEWLINE RIGHT AFTER THE MARKER.
+               if seg-start is less than seg-end
+               and request-body(seg-start:1) is equal X"0D" then
+                   add 1 to seg-start
+               end-if
+               if seg-start is less than seg-end
+               and request-body(seg-start:1) is equal X"0A" then
+                   add 1 to seg-start
+               end-if
+
+               set part-name(part-count) to spaces
+               set part-filename(part-count) to spaces
+               set part-content-type(part-count) to spaces
+               set part-is-file(part-count) to 0
+
+               set hdr-done to 0
+               set line-start to seg-start
+
+      *        WALK THE PART'S HEADER LINES UP TO THE BLANK LINE.
+               perform varying p from seg-start by 1
+               until p is greater than seg-end
+               or hdr-done is equal 1
+
+                   if request-body(p:1) is equal X"0A" then
+                       if (p - line-start) is less than 2 then
+                           set hdr-done to 1
+                           compute seg-start = p + 1
+                       else
+                           perform parse-part-header
+                           compute line-start = p + 1
+                       end-if
+                   end-if
+
+               end-perform
+
+               perform store-part-value
+
+           end-perform.
+
+           exit program.
+
+      *    PARSE-PART-HEADER -- LINE-START..P-1 IS ONE HEADER LINE
+      *    WITHIN THE CURRENT PART.
+       parse-part-header.
+
+           if request-body(line-start:20)
+           is equal "Content-Disposition:" then
+
+               perform varying a from line-start by 1
+               until a is greater than (p - 7)
+                   if request-body(a:6) is equal 'name="' then
+                       compute a = a + 6
+                       set b to a
+                       perform varying b from a by 1
+                       until request-body(b:1) is equal '"'
+                       or b is greater than (p - 1)
+                           continue
+                       end-perform
+                       if request-body(b:1) is equal '"' then
+                           set part-name(part-count)
+                               to request-body(a:b - a)
+                       end-if
+                   end-if
+
+                   if request-body(a:10) is equal 'filename="'
+                   then
+                       compute a = a + 10
+                       set b to a
+                       perform varying b from a by 1
+                       until request-body(b:1) is equal '"'
+                       or b is greater than (p - 1)
+                           continue
+                       end-perform
+                       if request-body(b:1) is equal '"' then
+                           set part-filename(part-count)
+                               to request-body(a:b - a)
+                           set part-is-file(part-count) to 1
+                       end-if
+                   end-if
+               end-perform
+
+           end-if.
+
+           if request-body(line-start:13)
+           is equal "Content-Type:" then
+               compute ct-len = p - line-start - 14
+
+      *        p IS THE LINE'S TRAILING X"0A" -- STRIP THE X"0D"
+      *        RIGHT BEFORE IT THE SAME WAY STORE-PART-VALUE STRIPS
+      *        THE BODY'S OWN TRAILING CRLF.
+               if ct-len is greater than 0
+               and request-body(line-start + 13 + ct-len:1)
+               is equal X"0D" then
+                   subtract 1 from ct-len
+               end-if
+
+               set part-content-type(part-count)
+                   to request-body(line-start + 14:ct-len)
+           end-if.
+
+           exit paragraph.
+
+      *    STORE-PART-VALUE -- COPY THE BODY BETWEEN THE BLANK LINE
+      *    AND THE NEXT BOUNDARY MARKER, MINUS ITS TRAILING CRLF.
+       store-part-value.
+
+           if seg-start is greater than seg-end then
+               set part-value(part-count) to spaces
+               set part-size(part-count) to 0
+               exit paragraph
+           end-if.
+
+           compute val-len = seg-end - seg-start + 1
+
+           if val-len is greater than 0
+           and request-body(seg-end:1) is equal X"0A" then
+               subtract 1 from val-len
+               subtract 1 from seg-end
+           end-if.
+           if val-len is greater than 0
+           and request-body(seg-end:1) is equal X"0D" then
+               subtract 1 from val-len
+           end-if.
+
+           set part-value(part-count) to spaces.
+           if val-len is greater than 0 then
+               set part-value(part-count)(1:val-len)
+                   to request-body(seg-start:val-len)
+           end-if.
+           set part-size(part-count) to val-len.
+
+           exit paragraph.
+
+       end program parseMultipart.
