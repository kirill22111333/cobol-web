@@ -0,0 +1,62 @@
+       identification division.
+       program-id. file_size.
+
+      ************************************************************
+      * RETURNS THE TOTAL BYTE LENGTH OF A FILE BY SUMMING EVERY
+      * VARYING-LENGTH RECORD -- THE SAME SEQUENTIAL/RECORD-VARYING
+      * LAYOUT sendfile_http ALREADY READS -- SO CALLERS CAN BUILD
+      * Content-Range/Content-Length HEADERS BEFORE THE BODY IS
+      * STREAMED.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select in-file assign to dynamic ws-fname
+           organization is sequential.
+
+       data division.
+
+       file section.
+       fd in-file record is varying 512 depending on ws-flen.
+       01 file-data pic x(512).
+
+       working-storage section.
+
+       01 ws.
+           05 ws-eof   pic x.
+           05 ws-fname pic x(512).
+           05 ws-flen  pic 9(3).
+
+       linkage section.
+       77 filename    pic x(512).
+       77 total-size  pic 9(8).
+       77 status-func pic 9.
+
+       procedure division using filename, total-size, status-func.
+
+           move space to ws-eof.
+           move filename to ws-fname.
+           set total-size to 0.
+           set status-func to 0.
+
+           open input in-file.
+
+           perform until ws-eof is equal "Y"
+               read in-file
+               at end move "Y" to ws-eof
+               end-read
+
+               if ws-eof is equal "Y" then
+                   exit perform
+               end-if
+
+               set status-func to 1
+               add ws-flen to total-size
+           end-perform.
+
+           close in-file.
+
+           exit program.
+
+       end program file_size.
