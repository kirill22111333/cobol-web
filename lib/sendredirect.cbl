@@ -0,0 +1,53 @@
+       identification division.
+       program-id. sendredirect_http.
+
+      ************************************************************
+      * STANDARDIZES A REDIRECT RESPONSE THE SAME WAY sendtext_http
+      * STANDARDIZES A PLAIN BODY -- SETS status-code/status-text
+      * AND THE Location HEADER FROM A PERMANENT FLAG, THEN SENDS
+      * THE HEADER WITH NO BODY.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 header-title pic x(32).
+
+       linkage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+           05 response-headers occurs 8 times.
+               10 header-data pic x(256).
+           05 response-headers-size pic 9(3).
+
+       77 connect      pic 9(5).
+       77 redirect-url pic x(224).
+       77 is-permanent pic 9.
+
+       procedure division using response-data, connect,
+                           redirect-url, is-permanent.
+
+           if is-permanent is equal 1 then
+               set status-code to 301
+               set status-text to "Moved Permanently"
+           else
+               set status-code to 302
+               set status-text to "Found"
+           end-if.
+
+           set header-title to "Location".
+
+           call "setheader"
+           using by reference response-data,
+           by content header-title,
+           by content redirect-url.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           exit program.
+
+       end program sendredirect_http.
