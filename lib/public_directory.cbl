@@ -30,24 +30,95 @@
            05 ws-fname     pic x(512).
            05 file-stat    pic xx.
 
+       77 path-size  pic 9(4).
+       77 ext-start  pic 9(4).
+       77 ext-pos    pic 9(4).
+       77 file-ext   pic x(16).
+       77 hdr-idx    pic 9(4).
+       77 last-modified pic x(29).
+       77 if-mod-since  pic x(29).
+       77 etag-value    pic x(64).
+       77 if-none-match pic x(64).
+       77 etag-size-edit pic z(7)9.
+       77 max-age-edit pic z(5)9.
+       77 total-size    pic 9(8).
+       77 range-start   pic 9(8).
+       77 range-end     pic 9(8).
+       77 has-range     pic 9.
+       77 content-range pic x(64).
+       77 start-edit    pic z(7)9.
+       77 end-edit      pic z(7)9.
+       77 total-edit    pic z(7)9.
+       77 use-gzip       pic 9.
+
+       77 active-root    pic x(256).
+       77 active-path    pic x(2048).
+       77 mount-idx      pic 9(2).
+       77 best-mount     pic 9(2).
+       77 best-len       pic 9(4).
+       77 this-prefix-len pic 9(4).
+
+       77 is-directory   pic 9.
+       01 listing-html.
+           05 listing-data pic x(16384).
+           05 listing-size pic 9(5).
+       01 listing-content.
+           05 dir-entry occurs 256 times.
+               10 dir-name     pic x(256).
+               10 dir-size     pic 9(10).
+               10 dir-is-subdir pic 9.
+           05 dir-entry-count pic 9(4).
+       77 dir-idx        pic 9(4).
+       77 dir-size-edit   pic z(9)9.
+       77 esc-src-len     pic 9(4).
+       77 esc-i           pic 9(4).
+       77 esc-out-ptr     pic 9(4).
+       01 escaped-name    pic x(1280).
+       77 header-title    pic x(32).
+       77 header-set-data pic x(224).
+
        linkage section.
        77 http-public  pic x(256).
-       77 request-path pic x(2048).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
        77 status-func  pic 9.
        77 connect      pic 9(5).
-       
-       procedure division using http-public, request-path, 
-                           status-func, connect.
-        
+       77 cache-max-age pic 9(6).
+       77 mount-size   pic 9(2).
+       01 http-mount occurs 8 times.
+          05 mount-prefix pic x(256).
+          05 mount-root   pic x(256).
+       01 allow-listing pic 9.
+
+       procedure division using http-public, request,
+                           status-func, connect, cache-max-age,
+                           mount-size, http-mount, allow-listing.
+
+      *    RESOLVE-MOUNT PICKS active-root/active-path FOR THIS
+      *    REQUEST: THE SITE-WIDE http-public AND THE UNCHANGED
+      *    request-path BY DEFAULT, OR THE LONGEST-MATCHING
+      *    define_mount ENTRY'S FILESYSTEM ROOT AND THE PATH WITH
+      *    THAT PREFIX STRIPPED OFF -- THE SAME LONGEST-WINS,
+      *    FALL-BACK-TO-SITE-WIDE SHAPE resolve-vhost-public (http.cbl)
+      *    USES FOR THE "Host:" HEADER.
+           perform resolve-mount.
+
            move spaces to buffer-data.
            set buffer-size to 1.
-           
+
            string
-               function trim(http-public) delimited by size
-               function trim(request-path) delimited by size
+               function trim(active-root) delimited by size
+               function trim(active-path) delimited by size
                into buffer-data
            end-string.
-      
+
            move buffer-data to ws-fname.
 
            open input in-file.
@@ -60,17 +131,201 @@
 
            close in-file.
 
+      *    A PATH THAT DIDN'T OPEN AS A FILE MIGHT STILL BE A
+      *    DIRECTORY -- ONLY WORTH THE EXTRA is_dir CALL WHEN THE
+      *    SITE HAS OPTED IN VIA define_http's ALLOW-LISTING FLAG;
+      *    A SITE THAT LEAVES IT OFF GETS THE HISTORICAL "NOT FOUND"
+      *    FOR A DIRECTORY PATH, UNCHANGED.
+           set is-directory to 0.
+
+           if status-func is equal 0
+           and allow-listing is equal 1 then
+               perform try-directory-listing
+           end-if.
+
+      *    A RENDERED LISTING HAS ALREADY SENT ITS OWN COMPLETE
+      *    RESPONSE -- status-func STAYS 1 SO THE CALLER TREATS THIS
+      *    REQUEST AS HANDLED, BUT THERE'S NO FILE LEFT TO SERVE
+      *    BELOW.
+           if is-directory is equal 1 then
+               exit program
+           end-if.
+
            if status-func is equal 0 then
                exit program
            end-if.
 
+      *    LAST-MODIFIED/total-size ARE PULLED UNCONDITIONALLY NOW --
+      *    ETAG (BELOW) NEEDS BOTH REGARDLESS OF WHETHER THE SITE
+      *    OPTED INTO define_http's max-age Last-Modified/
+      *    Cache-Control HEADERS. last-modified COMES FROM THE
+      *    file_mtime RUNTIME PRIMITIVE (THE OS STAT CALL ITSELF
+      *    ISN'T SOMETHING PURE COBOL HERE CAN DO, SAME AS
+      *    listen_tcp/fork_tcp).
+           call "file_mtime"
+           using by content ws-fname,
+           by reference last-modified
+           end-call.
+
+           call "file_size"
+           using by content ws-fname,
+           by reference total-size,
+           by reference status-func
+           end-call.
+
+      *    ETAG -- A WEAK CHECKSUM OF SIZE+MTIME (NO NEED TO READ
+      *    THE FILE'S BYTES THE WAY sha1_hash-BASED CHECKS DO --
+      *    ANY CHANGE TO EITHER MEANS A DIFFERENT FILE), COMPARED
+      *    AGAINST AN INCOMING "If-None-Match:" HEADER THE SAME WAY
+      *    "If-Modified-Since:" IS COMPARED AGAINST last-modified
+      *    BELOW -- A MATCH SHORT-CIRCUITS TO 304 WITH NO BODY.
+      *    UNLIKE Last-Modified/Cache-Control THIS ISN'T GATED
+      *    BEHIND cache-max-age; A SITE GETS IT FOR FREE.
+           perform compute-etag.
+           perform find-if-none-match.
+
+           if if-none-match is not equal spaces
+           and if-none-match is equal etag-value then
+               set status-code to 304
+               move "Not Modified" to status-text
+
+               move "Server: COBOL WEB" to response-headers(1)
+               set response-headers-size to 1
+
+               call "sendheader_http"
+               using by content response-data,
+               by content connect
+
+               exit program
+           end-if.
+
+      *    IF-MODIFIED-SINCE -- ONLY WHEN THE SITE HAS OPTED IN VIA
+      *    define_http's max-age ARGUMENT (THE ONLY CASE A
+      *    Last-Modified HEADER WAS EVER SENT FOR THE CLIENT TO
+      *    ECHO BACK).
+           if cache-max-age is greater than 0 then
+               perform find-if-modified-since
+
+               if if-mod-since is not equal spaces
+               and if-mod-since is equal last-modified then
+                   set status-code to 304
+                   move "Not Modified" to status-text
+
+                   move "Server: COBOL WEB" to response-headers(1)
+                   set response-headers-size to 1
+
+                   call "sendheader_http"
+                   using by content response-data,
+                   by content connect
+
+                   exit program
+               end-if
+           end-if.
+
       *    SEND HEADER
 
            set status-code to 200.
            move "OK" to status-text.
 
            move "Server: COBOL WEB" to response-headers(1).
-           set response-headers-size to 1.
+           perform detect-mime-type.
+           set response-headers-size to 2.
+
+           add 1 to response-headers-size.
+           string
+               "ETag: " function trim(etag-value)
+               into response-headers(response-headers-size)
+           end-string.
+
+           if cache-max-age is greater than 0 then
+               add 1 to response-headers-size
+               string
+                   "Last-Modified: " function trim(last-modified)
+                   into response-headers(response-headers-size)
+               end-string
+
+               move cache-max-age to max-age-edit
+
+               add 1 to response-headers-size
+               string
+                   "Cache-Control: max-age="
+                   function trim(max-age-edit)
+                   into response-headers(response-headers-size)
+               end-string
+           end-if.
+
+      *    BYTE-RANGE -- "Range: bytes=" SUPPORT, SAME parse-range/
+      *    file_size PAIR download USES.
+           call "parse-range"
+           using by content request,
+           by content total-size,
+           by reference range-start,
+           by reference range-end,
+           by reference has-range
+           end-call.
+
+      *    GZIP -- SAME THRESHOLD/RANGE-EXCLUSION RULE download USES.
+           set use-gzip to 0.
+
+           if has-range is equal 0
+           and total-size is greater than 512
+           and total-size is less than or equal 65536 then
+               call "accept-gzip"
+               using by content request,
+               by reference use-gzip
+               end-call
+           end-if.
+
+           if use-gzip is equal 1 then
+               move "Content-Encoding" to header-title
+               move "gzip" to header-set-data
+
+               call "setheader"
+               using by reference response-data,
+               by content header-title,
+               by content header-set-data
+               end-call
+           end-if.
+
+           if has-range is equal 2 then
+               set status-code to 416
+               move "Range Not Satisfiable" to status-text
+
+               move total-size to total-edit
+               string
+                   "Content-Range: bytes */"
+                   function trim(total-edit)
+                   into content-range
+               end-string
+               move content-range to response-headers(1)
+               set response-headers-size to 1
+
+               call "sendheader_http"
+               using by content response-data,
+               by content connect
+
+               exit program
+           end-if.
+
+           if has-range is equal 1 then
+               set status-code to 206
+               move "Partial Content" to status-text
+
+               move range-start to start-edit
+               move range-end to end-edit
+               move total-size to total-edit
+               string
+                   "Content-Range: bytes "
+                   function trim(start-edit) "-"
+                   function trim(end-edit) "/"
+                   function trim(total-edit)
+                   into content-range
+               end-string
+
+               add 1 to response-headers-size
+               move content-range
+                   to response-headers(response-headers-size)
+           end-if.
 
            call "sendheader_http"
            using by content response-data,
@@ -78,10 +333,331 @@
 
       *    SEND CONTENT
 
-           call "sendfile_http"
-           using by content connect,
-           by content ws-fname.
+           if has-range is equal 1 then
+               call "sendfile_http"
+               using by content connect,
+               by content ws-fname,
+               by content range-start,
+               by content range-end,
+               by content has-range
+           else
+               call "sendfile_http"
+               using by content connect,
+               by content ws-fname,
+               by content 0,
+               by content 0,
+               by content 0,
+               by content use-gzip
+           end-if.
 
            exit program.
-       
+
+      *    RESOLVE-MOUNT -- LONGEST-PREFIX-WINS MATCH OF request-path
+      *    AGAINST EVERY define_mount ENTRY. A MATCH USES THAT
+      *    ENTRY'S mount-root IN PLACE OF http-public AND STRIPS THE
+      *    MATCHED PREFIX OFF request-path BEFORE IT'S APPENDED TO
+      *    THE ROOT; NO MATCH LEAVES active-root/active-path AT THE
+      *    HISTORICAL http-public/request-path PAIR.
+       resolve-mount.
+           move http-public to active-root.
+           move request-path to active-path.
+
+           set best-mount to 0.
+           set best-len to 0.
+
+           perform varying mount-idx from 1 by 1
+           until mount-idx is greater than mount-size
+               set this-prefix-len to function length
+                   (function trim(mount-prefix(mount-idx)))
+
+      *        THE CHARACTER RIGHT AFTER THE PREFIX MUST BE "/" OR
+      *        THE END OF request-path -- OTHERWISE A MOUNT ON
+      *        "/assets" WOULD ALSO CLAIM "/assets-backup", A
+      *        DIFFERENT PATH THAT MERELY STARTS WITH THE SAME BYTES.
+               if this-prefix-len is greater than best-len
+               and request-path(1:this-prefix-len) is equal
+                   mount-prefix(mount-idx)(1:this-prefix-len)
+               and (request-path(this-prefix-len + 1:1) is equal "/"
+               or request-path(this-prefix-len + 1:1) is equal space)
+               then
+                   set best-mount to mount-idx
+                   set best-len to this-prefix-len
+               end-if
+           end-perform.
+
+           if best-mount is greater than 0 then
+               move mount-root(best-mount) to active-root
+               move spaces to active-path
+               move request-path(best-len + 1:) to active-path
+           end-if.
+
+           exit paragraph.
+
+      *    TRY-DIRECTORY-LISTING -- ws-fname DIDN'T OPEN AS A FILE;
+      *    ASK THE is_dir RUNTIME PRIMITIVE (THE OS STAT CALL ISN'T
+      *    SOMETHING PURE COBOL HERE CAN DO, SAME AS file_mtime/
+      *    file_size) WHETHER IT'S ACTUALLY A DIRECTORY, AND IF SO
+      *    RENDER AND SEND AN INDEX OF IT.
+       try-directory-listing.
+           call "is_dir"
+           using by content ws-fname,
+           by reference is-directory
+           end-call.
+
+           if is-directory is equal 1 then
+               perform render-directory-listing
+               set status-func to 1
+           end-if.
+
+           exit paragraph.
+
+      *    RENDER-DIRECTORY-LISTING -- ASKS THE list_dir RUNTIME
+      *    PRIMITIVE (SAME "OS CALL LIVES OUTSIDE THIS COBOL" CLASS
+      *    AS is_dir) FOR ws-fname's ENTRIES, BUILDS A PLAIN HTML
+      *    INDEX (NAME, SIZE) OUT OF THEM, AND SENDS IT THE SAME
+      *    sendheader_http-THEN-BODY WAY THE FILE-SERVING PATH BELOW
+      *    SENDS A HEADER BLOCK FOLLOWED BY sendfile_http's CONTENT.
+       render-directory-listing.
+           set dir-entry-count to 0.
+
+           call "list_dir"
+           using by content ws-fname,
+           by reference listing-content
+           end-call.
+
+           move spaces to listing-data.
+           set listing-size to 1.
+
+           string
+               "<html><body><ul>" X"0A"
+               into listing-data
+               with pointer listing-size
+           end-string.
+
+           perform varying dir-idx from 1 by 1
+           until dir-idx is greater than dir-entry-count
+               move dir-size(dir-idx) to dir-size-edit
+               perform html-escape-name
+
+               if dir-is-subdir(dir-idx) is equal 1 then
+                   string
+                       "<li><a href=" X"22"
+                       function trim(escaped-name)
+                       "/" X"22" ">" function trim(escaped-name)
+                       "/</a></li>" X"0A"
+                       into listing-data
+                       with pointer listing-size
+                   end-string
+               else
+                   string
+                       "<li><a href=" X"22"
+                       function trim(escaped-name)
+                       X"22" ">" function trim(escaped-name)
+                       "</a> (" function trim(dir-size-edit)
+                       ")</li>" X"0A"
+                       into listing-data
+                       with pointer listing-size
+                   end-string
+               end-if
+           end-perform.
+
+           string
+               "</ul></body></html>"
+               into listing-data
+               with pointer listing-size
+           end-string.
+
+           compute listing-size = listing-size - 1.
+
+           set status-code to 200.
+           move "OK" to status-text.
+           move "Server: COBOL WEB" to response-headers(1).
+           move "Content-type: text/html" to response-headers(2).
+           set response-headers-size to 2.
+
+           call "sendheader_http"
+           using by content response-data,
+           by content connect.
+
+           call "send_tcp"
+           using by value connect,
+           by content listing-data(1:listing-size),
+           by value listing-size.
+
+           exit paragraph.
+
+      *    HTML-ESCAPE-NAME -- COPIES DIR-NAME(DIR-IDX) INTO
+      *    ESCAPED-NAME ONE CHARACTER AT A TIME, TRANSLATING "<",
+      *    ">", "&", AND X"22" INTO THEIR HTML ENTITY SEQUENCES SO A
+      *    FILE OR DIRECTORY NAME CONTAINING THEM CAN'T BREAK OUT OF
+      *    THE href ATTRIBUTE OR INTRODUCE LIVE MARKUP INTO THE
+      *    RENDERED LISTING.
+       html-escape-name.
+           move spaces to escaped-name.
+           set esc-out-ptr to 1.
+           set esc-src-len to
+               function length(function trim(dir-name(dir-idx))).
+
+           perform varying esc-i from 1 by 1
+           until esc-i is greater than esc-src-len
+               evaluate dir-name(dir-idx)(esc-i:1)
+                   when "<"
+                       string "&lt;"
+                           into escaped-name
+                           with pointer esc-out-ptr
+                       end-string
+                   when ">"
+                       string "&gt;"
+                           into escaped-name
+                           with pointer esc-out-ptr
+                       end-string
+                   when "&"
+                       string "&amp;"
+                           into escaped-name
+                           with pointer esc-out-ptr
+                       end-string
+                   when X"22"
+                       string "&quot;"
+                           into escaped-name
+                           with pointer esc-out-ptr
+                       end-string
+                   when other
+                       string dir-name(dir-idx)(esc-i:1)
+                           into escaped-name
+                           with pointer esc-out-ptr
+                       end-string
+               end-evaluate
+           end-perform.
+
+           exit paragraph.
+
+      *    COMPUTE-ETAG -- A QUOTED "size-mtime" WEAK TAG. NEITHER
+      *    HALF NEEDS THE FILE'S BYTES READ (UNLIKE THE sha1_hash
+      *    THE WEBSOCKET HANDSHAKE USES), SO THIS IS CHEAP TO RUN
+      *    ON EVERY REQUEST.
+       compute-etag.
+           move total-size to etag-size-edit.
+
+           set etag-value to spaces.
+           string
+               X"22" function trim(etag-size-edit)
+               "-" function trim(last-modified) X"22"
+               into etag-value
+           end-string.
+
+           exit paragraph.
+
+      *    FIND-IF-NONE-MATCH -- SCANS THE REQUEST HEADERS FOR
+      *    "If-None-Match:" THE SAME SCAN SHAPE AS
+      *    FIND-IF-MODIFIED-SINCE, JUST A DIFFERENT HEADER NAME AND
+      *    VALUE WIDTH.
+       find-if-none-match.
+           set if-none-match to spaces.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:14)
+               is equal "If-None-Match:" then
+                   move request-header(hdr-idx)(16:64)
+                       to if-none-match
+                   exit perform
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+      *    FIND-IF-MODIFIED-SINCE -- SCANS THE REQUEST HEADERS FOR
+      *    "If-Modified-Since:" THE SAME WAY checkBasicAuth SCANS
+      *    FOR "Authorization:".
+       find-if-modified-since.
+           set if-mod-since to spaces.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:18)
+               is equal "If-Modified-Since:" then
+                   move request-header(hdr-idx)(20:29)
+                       to if-mod-since
+                   exit perform
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+      *    DETECT-MIME-TYPE -- LOOKS AT THE EXTENSION AFTER THE
+      *    LAST "." ON REQUEST-PATH AND SETS response-headers(2)
+      *    TO A MATCHING Content-type, FALLING BACK TO
+      *    application/octet-stream WHEN THE EXTENSION IS UNKNOWN
+      *    OR THERE ISN'T ONE.
+       detect-mime-type.
+           set path-size
+               to function length(function trim(request-path)).
+           set ext-start to 0.
+
+           perform varying ext-pos from path-size by -1
+           until ext-pos is less than 1
+               if request-path(ext-pos:1) is equal "/" then
+                   exit perform
+               end-if
+               if request-path(ext-pos:1) is equal "." then
+                   compute ext-start = ext-pos + 1
+                   exit perform
+               end-if
+           end-perform.
+
+           set file-ext to spaces.
+
+           if ext-start is greater than 0
+           and ext-start is less than or equal path-size then
+               set file-ext
+                   to request-path(ext-start:path-size - ext-start + 1)
+           end-if.
+
+           inspect file-ext converting
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               to "abcdefghijklmnopqrstuvwxyz".
+
+           evaluate file-ext
+               when "html"
+               when "htm"
+                   move "Content-type: text/html"
+                       to response-headers(2)
+               when "css"
+                   move "Content-type: text/css"
+                       to response-headers(2)
+               when "js"
+                   move "Content-type: application/javascript"
+                       to response-headers(2)
+               when "json"
+                   move "Content-type: application/json"
+                       to response-headers(2)
+               when "txt"
+                   move "Content-type: text/plain"
+                       to response-headers(2)
+               when "png"
+                   move "Content-type: image/png"
+                       to response-headers(2)
+               when "jpg"
+               when "jpeg"
+                   move "Content-type: image/jpeg"
+                       to response-headers(2)
+               when "gif"
+                   move "Content-type: image/gif"
+                       to response-headers(2)
+               when "svg"
+                   move "Content-type: image/svg+xml"
+                       to response-headers(2)
+               when "ico"
+                   move "Content-type: image/x-icon"
+                       to response-headers(2)
+               when "pdf"
+                   move "Content-type: application/pdf"
+                       to response-headers(2)
+               when other
+                   move "Content-type: application/octet-stream"
+                       to response-headers(2)
+           end-evaluate.
+
+           exit paragraph.
+
        end program public_directory.
