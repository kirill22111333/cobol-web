@@ -0,0 +1,216 @@
+       identification division.
+       program-id. session-create.
+
+      ************************************************************
+      * ISSUES AN OPAQUE SESSION ID AND STORES THE CALLER'S DATA
+      * SERVER-SIDE IN AN INDEXED FILE, KEYED BY THAT ID -- setCookie
+      * CAN THEN HAND THE ID ITSELF TO THE BROWSER INSTEAD OF ANY
+      * REAL DATA, AND session-lookup (BELOW, SAME FILE) RESOLVES IT
+      * BACK ON A LATER REQUEST. THE ID IS BUILT FROM CURRENT-DATE
+      * PLUS FUNCTION RANDOM RATHER THAN A WORKING-STORAGE COUNTER
+      * SINCE listen_http SERVICES EACH CONNECTION IN ITS OWN FORKED
+      * PROCESS -- A COUNTER WOULD RESTART AT ZERO IN EVERY CHILD AND
+      * COLLIDE ACROSS CONNECTIONS.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to "sessions.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is rec-session-id
+           file status is session-stat.
+
+       data division.
+
+       file section.
+       fd session-file.
+       01 session-record.
+           05 rec-session-id   pic x(32).
+           05 rec-session-data pic x(256).
+
+       working-storage section.
+       77 session-stat    pic xx.
+       77 session-seed    pic 9(9).
+       77 session-rand    pic 9(9).
+       77 session-now     pic x(21).
+
+       linkage section.
+       01 session.
+           05 session-id   pic x(32).
+           05 session-data pic x(256).
+
+       procedure division using session.
+
+           set session-now to function current-date.
+
+           move function current-date(9:6) to session-seed
+           compute session-rand =
+               function random(session-seed) * 999999999.
+
+           set session-id to spaces.
+           string
+               session-now(1:17) delimited by size
+               session-rand delimited by size
+               into session-id
+           end-string.
+
+           perform open-session-io.
+
+           move session-data to rec-session-data.
+           move session-id to rec-session-id.
+
+           write session-record.
+
+           close session-file.
+
+           exit program.
+
+      *    OPEN-SESSION-IO -- OPENS THE INDEXED FILE FOR RANDOM
+      *    READ/WRITE, CREATING IT ON FIRST USE THE SAME WAY
+      *    listen_http FALLS BACK TO "OPEN OUTPUT" WHEN access.log
+      *    DOESN'T EXIST YET (FILE STATUS "35").
+       open-session-io.
+           open i-o session-file.
+
+           if session-stat is equal "35" then
+               open output session-file
+               close session-file
+               open i-o session-file
+           end-if.
+
+           exit paragraph.
+
+       end program session-create.
+
+      *****************************************
+
+       identification division.
+       program-id. session-update.
+
+      ************************************************************
+      * REWRITES THE DATA HELD AGAINST AN ID session-create ALREADY
+      * ISSUED -- A HANDLER THAT BUMPS A COUNTER OR CHANGES WHAT'S
+      * STORED FOR A RETURNING VISITOR'S SESSION CALLS THIS INSTEAD
+      * OF session-create, WHICH ALWAYS WRITES A BRAND-NEW RECORD.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to "sessions.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is rec-session-id
+           file status is session-stat.
+
+       data division.
+
+       file section.
+       fd session-file.
+       01 session-record.
+           05 rec-session-id   pic x(32).
+           05 rec-session-data pic x(256).
+
+       working-storage section.
+       77 session-stat    pic xx.
+
+       linkage section.
+       01 session.
+           05 session-id   pic x(32).
+           05 session-data pic x(256).
+
+       procedure division using session.
+
+           open i-o session-file.
+
+           if session-stat is equal "35" then
+               close session-file
+               exit program
+           end-if.
+
+           move session-id to rec-session-id.
+
+           read session-file
+               key is rec-session-id
+               invalid key
+                   continue
+               not invalid key
+                   move session-data to rec-session-data
+                   rewrite session-record
+           end-read.
+
+           close session-file.
+
+           exit program.
+
+       end program session-update.
+
+      *****************************************
+
+       identification division.
+       program-id. session-lookup.
+
+      ************************************************************
+      * RESOLVES A SESSION ID (E.G. PULLED FROM A COOKIE BY
+      * parseCookie) BACK INTO THE SERVER-SIDE DATA session-create
+      * STORED FOR IT. found IS SET TO 0 WITHOUT ERROR WHEN THE ID
+      * ISN'T ON FILE (UNKNOWN, EXPIRED, OR THE STORE DOESN'T EXIST
+      * YET) SO A CALLER CAN TREAT THAT THE SAME AS "NOT LOGGED IN".
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select session-file assign to "sessions.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is rec-session-id
+           file status is session-stat.
+
+       data division.
+
+       file section.
+       fd session-file.
+       01 session-record.
+           05 rec-session-id   pic x(32).
+           05 rec-session-data pic x(256).
+
+       working-storage section.
+       77 session-stat    pic xx.
+
+       linkage section.
+       01 session.
+           05 session-id   pic x(32).
+           05 session-data pic x(256).
+
+       77 found pic 9.
+
+       procedure division using session, found.
+
+           set found to 0.
+           set session-data to spaces.
+
+           open input session-file.
+
+           if session-stat is equal "35" then
+               exit program
+           end-if.
+
+           move session-id to rec-session-id.
+
+           read session-file
+               key is rec-session-id
+               invalid key
+                   set found to 0
+               not invalid key
+                   set found to 1
+                   move rec-session-data to session-data
+           end-read.
+
+           close session-file.
+
+           exit program.
+
+       end program session-lookup.
