@@ -22,18 +22,75 @@
        01 buffer.
            05 buffer-data pic x(512).
            05 buffer-size pic 9(3).
-      
+
        01 ws.
            05 ws-eof   pic x.
            05 ws-fname pic x(512).
            05 ws-flen  pic 9(3).
-       
+
+       77 use-gzip     pic 9.
+       77 total-size   pic 9(8).
+       77 status-func  pic 9.
+       77 whole-data   pic x(65536).
+       77 whole-size   pic 9(6).
+       77 gzip-data    pic x(65536).
+       77 gzip-size    pic 9(6).
+       77 suppress-body pic 9.
+
        linkage section.
        77 connect  pic 9(5).
        77 filename pic x(512).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+      *    request IS OPTIONAL AND TRAILING -- A CALLER THAT
+      *    DOESN'T PASS IT GETS THE HISTORICAL UNCOMPRESSED,
+      *    RECORD-AT-A-TIME STREAM.
+       procedure division using connect, filename,
+                           optional request.
+
+           set use-gzip to 0.
+           set suppress-body to 0.
+
+      *    A HANDLER MATCHED BY switch-http'S HEAD-FROM-GET
+      *    SYNTHESIS STILL RECEIVES THE REAL "HEAD" IN
+      *    request-method -- WHEN THE CALLER PASSES request THROUGH,
+      *    SEND THE HEADERS AS NORMAL BUT SKIP THE FILE BODY.
+           if address of request is not equal null
+           and function trim(request-method) is equal "HEAD" then
+               set suppress-body to 1
+           end-if.
+
+      *    GZIP NEEDS THE WHOLE BODY IN MEMORY AT ONCE, SO IT ONLY
+      *    KICKS IN WHEN THE FILE FITS whole-data -- A FILE BIGGER
+      *    THAN THAT STILL STREAMS, JUST UNCOMPRESSED.
+           if address of request is not equal null then
+               call "accept-gzip"
+               using by content request,
+               by reference use-gzip
+               end-call
+
+               if use-gzip is equal 1 then
+                   call "file_size"
+                   using by content filename,
+                   by reference total-size,
+                   by reference status-func
+                   end-call
+
+                   if total-size is equal 0
+                   or total-size is greater than 65536 then
+                       set use-gzip to 0
+                   end-if
+               end-if
+           end-if.
 
-       procedure division using connect, filename.
-        
       *    SEND HEADER
 
            set http-version to "HTTP/1.1".
@@ -44,38 +101,65 @@
 
            set buffer-data to spaces.
            set buffer-size to 1.
-           
-           string 
-               function trim(http-version) delimited by size
-               X"20"
-               function trim(status-code) delimited by size
-               X"20"
-               function trim(status-text) delimited by size
-               X"0A"
-               function trim(http-header) delimited by size
-               X"0A"
-               X"0A"
-               into buffer-data
-               with pointer buffer-size
-           end-string.
+
+           if use-gzip is equal 1 then
+               string
+                   function trim(http-version) delimited by size
+                   X"20"
+                   function trim(status-code) delimited by size
+                   X"20"
+                   function trim(status-text) delimited by size
+                   X"0A"
+                   function trim(http-header) delimited by size
+                   X"0A"
+                   "Content-Encoding: gzip"
+                   X"0A"
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string
+           else
+               string
+                   function trim(http-version) delimited by size
+                   X"20"
+                   function trim(status-code) delimited by size
+                   X"20"
+                   function trim(status-text) delimited by size
+                   X"0A"
+                   function trim(http-header) delimited by size
+                   X"0A"
+                   X"0A"
+                   into buffer-data
+                   with pointer buffer-size
+               end-string
+           end-if.
 
            subtract 1 from buffer-size.
 
-           call "send_tcp" 
+           call "send_tcp"
            using by value connect,
            by content function trim(buffer-data),
            by value buffer-size.
 
       *    SEND CONTENT
 
+           if suppress-body is equal 1 then
+               exit program
+           end-if.
+
+           if use-gzip is equal 1 then
+               perform send-whole-file-gzipped
+               exit program
+           end-if.
+
            set ws-eof to space.
            set ws-fname to filename.
-        
+
            open input in-file.
 
            perform until ws-eof is equal 'Y'
                set file-data to spaces
-               
+
                read in-file
                at end move 'Y' to ws-eof
                end-read
@@ -84,7 +168,7 @@
                    exit perform
                end-if
 
-               call "send_tcp" 
+               call "send_tcp"
                    using by value connect,
                    by content file-data(1:ws-flen),
                    by value ws-flen
@@ -94,5 +178,50 @@
            close in-file.
 
            exit program.
-       
+
+      *    SEND-WHOLE-FILE-GZIPPED -- REREADS THE FILE INTO ONE
+      *    IN-MEMORY BUFFER (WE ONLY GOT HERE BECAUSE file_size
+      *    ALREADY CONFIRMED IT FITS), COMPRESSES IT WITH THE
+      *    gzip_compress RUNTIME PRIMITIVE (A COMPRESSION ALGORITHM
+      *    ISN'T SOMETHING PURE COBOL HERE CAN DO, SAME REASON
+      *    sha1_hash IS EXTERNAL), AND SENDS THE RESULT IN ONE SHOT.
+       send-whole-file-gzipped.
+           set ws-eof to space.
+           set ws-fname to filename.
+           set whole-size to 0.
+
+           open input in-file.
+
+           perform until ws-eof is equal 'Y'
+               set file-data to spaces
+
+               read in-file
+               at end move 'Y' to ws-eof
+               end-read
+
+               if ws-eof is equal 'Y' then
+                   exit perform
+               end-if
+
+               move file-data(1:ws-flen)
+                   to whole-data(whole-size + 1:ws-flen)
+               add ws-flen to whole-size
+           end-perform.
+
+           close in-file.
+
+           call "gzip_compress"
+           using by content whole-data(1:whole-size),
+           by content whole-size,
+           by reference gzip-data,
+           by reference gzip-size
+           end-call.
+
+           call "send_tcp"
+           using by value connect,
+           by content gzip-data(1:gzip-size),
+           by value gzip-size.
+
+           exit paragraph.
+
        end program sendhtml_http.
