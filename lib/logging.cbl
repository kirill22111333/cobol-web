@@ -0,0 +1,69 @@
+       identification division.
+       program-id. log-message.
+
+      ************************************************************
+      * APPENDS ONE STRUCTURED, TIMESTAMPED LINE TO "app.log" --
+      * THE SAME "OPEN EXTEND, FALL BACK TO OPEN OUTPUT ON FILE
+      * STATUS 35" PATTERN listen_http's OWN write-access-log
+      * ALREADY USES FOR "access.log" -- SO APPLICATION-LEVEL
+      * HANDLER LOGGING (level, THE CALLING PROGRAM'S NAME, AND A
+      * FREE-TEXT message) AND INFRASTRUCTURE REQUEST LOGGING LAND
+      * IN THE SAME KIND OF FILE INSTEAD OF ONE GOING TO DISPLAY
+      * AND THE OTHER TO A LOG FILE. CALLABLE FROM ANY HANDLER THE
+      * SAME WAY IT CALLS sendtext_http OR setCookie.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select app-log assign to "app.log"
+           organization is line sequential
+           file status is log-stat.
+
+       data division.
+
+       file section.
+       fd app-log.
+       01 log-record pic x(512).
+
+       working-storage section.
+       77 log-stat       pic xx.
+       77 log-timestamp  pic x(29).
+       77 log-days       pic 9(4) value 0.
+
+       linkage section.
+       77 log-level    pic x(5).
+       77 log-source   pic x(32).
+       77 log-text     pic x(256).
+
+       procedure division using log-level, log-source, log-text.
+
+           call "date-utc"
+           using by reference log-timestamp,
+           by content log-days.
+
+           open extend app-log.
+           if log-stat is equal "35" then
+               open output app-log
+           end-if.
+
+           move spaces to log-record.
+
+           string
+               function trim(log-timestamp) delimited by size
+               X"20"
+               function trim(log-level) delimited by size
+               X"20"
+               function trim(log-source) delimited by size
+               X"20"
+               function trim(log-text) delimited by size
+               into log-record
+           end-string.
+
+           write log-record.
+
+           close app-log.
+
+           exit program.
+
+       end program log-message.
