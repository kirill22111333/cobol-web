@@ -0,0 +1,130 @@
+       identification division.
+       program-id. parse-form.
+
+      ************************************************************
+      * TOKENIZES AN application/x-www-form-urlencoded
+      * POST request-body THE SAME WAY parse-path TOKENIZES A QUERY
+      * STRING, INTO THE SAME parse-get/parse-get-size SHAPE. THE
+      * CALLER PASSES THE Content-Length IT ALREADY PULLED OFF THE
+      * REQUEST HEADERS (THE SAME WAY examples/upload's HANDLER
+      * PULLS Content-Type FOR parseMultipart) SINCE request-body'S
+      * FIXED 2048-BYTE BUFFER CAN'T BE TRIMMED TO FIND THE BODY'S
+      * REAL LENGTH THE WAY request-path IS.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 i pic 9(4).
+       77 j pic 9(3).
+       77 ct pic 9.
+       77 hex-char      pic x.
+       77 hex-val       pic 9(2).
+       77 decode-char   pic x.
+       77 decode-advance pic 9.
+       77 hi-nibble     pic 9(3).
+
+       linkage section.
+       01 parse-form.
+           05 parse-get occurs 256 times.
+               10 get-name     pic x(32).
+               10 get-value    pic x(256).
+           05 parse-get-size pic 9(3).
+
+       77 request-body    pic x(2048).
+       77 content-length  pic 9(6).
+
+       procedure division using parse-form, request-body,
+                           content-length.
+
+           if content-length is equal 0 then
+               exit program
+           end-if.
+
+           set ct to 1.
+           set j to 1.
+           set parse-get-size to 1.
+           set i to 1.
+
+           perform until i is greater content-length
+               evaluate ct
+                   when 1
+                       if request-body(i:1) is equal "=" then
+                           set ct to 2
+                           set j to 0
+                           add 1 to i
+                       else
+                           perform decode-one
+                           set get-name(parse-get-size)(j:1)
+                               to decode-char
+                           add decode-advance to i
+                       end-if
+                   when 2
+                       if request-body(i:1) is equal "&" then
+                           set ct to 1
+                           set j to 0
+                           add 1 to parse-get-size
+                           add 1 to i
+                       else
+                           perform decode-one
+                           set get-value(parse-get-size)(j:1)
+                               to decode-char
+                           add decode-advance to i
+                       end-if
+               end-evaluate
+
+               add 1 to j
+           end-perform.
+
+           exit program.
+
+      *    DECODE-ONE -- DECODES THE REQUEST-BODY CHARACTER AT I,
+      *    HANDLING "+" AS A SPACE AND "%XX" AS AN ESCAPED BYTE, THE
+      *    SAME RULES AS parse-path's DECODE-ONE.
+       decode-one.
+           if request-body(i:1) is equal "+" then
+               set decode-char to space
+               set decode-advance to 1
+           else
+               if request-body(i:1) is equal "%"
+               and (i + 2) is less than or equal
+               content-length then
+                   set hex-char to request-body(i + 1:1)
+                   perform hex-val-of
+                   compute hi-nibble = hex-val * 16
+                   move request-body(i + 2:1) to hex-char
+                   perform hex-val-of
+                   compute hex-val = hi-nibble + hex-val
+                   set decode-char to function char(hex-val + 1)
+                   set decode-advance to 3
+               else
+                   set decode-char to request-body(i:1)
+                   set decode-advance to 1
+               end-if
+           end-if.
+
+           exit paragraph.
+
+      *    HEX-VAL-OF -- TRANSLATES THE SINGLE HEX DIGIT IN
+      *    HEX-CHAR INTO ITS NUMERIC VALUE (0-15) IN HEX-VAL.
+       hex-val-of.
+           evaluate true
+               when hex-char is greater than or equal "0"
+               and hex-char is less than or equal "9"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("0")
+               when hex-char is greater than or equal "A"
+               and hex-char is less than or equal "F"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("A") + 10
+               when hex-char is greater than or equal "a"
+               and hex-char is less than or equal "f"
+                   compute hex-val =
+                       function ord(hex-char) - function ord("a") + 10
+               when other
+                   move 0 to hex-val
+           end-evaluate.
+
+           exit paragraph.
+
+       end program parse-form.
