@@ -6,7 +6,7 @@
        file-control.
            select in-file assign to dynamic ws-fname
            organization is sequential.
-       
+
        data division.
 
        file section.
@@ -14,26 +14,60 @@
        01 file-data pic x(512).
 
        working-storage section.
-      
+
        01 ws.
            05 ws-eof   pic x.
            05 ws-fname pic x(512).
            05 ws-flen  pic 9(3).
-       
+
+       77 record-pos  pic 9(8).
+       77 send-from   pic 9(3).
+       77 send-upto   pic 9(3).
+       77 send-len    pic 9(3).
+       77 whole-data  pic x(65536).
+       77 whole-size  pic 9(6).
+       77 gzip-data   pic x(65536).
+       77 gzip-size   pic 9(6).
+
        linkage section.
        77 connect  pic 9(5).
        77 filename pic x(512).
+       77 range-start pic 9(8).
+       77 range-end   pic 9(8).
+       77 has-range   pic 9.
+       77 use-gzip    pic 9.
+
+      *    range-start/range-end/has-range/use-gzip ARE OPTIONAL,
+      *    TRAILING -- A CALLER THAT DOESN'T PASS THEM (OR PASSES
+      *    has-range/use-gzip EQUAL 0) GETS THE HISTORICAL WHOLE-
+      *    FILE STREAM. use-gzip IS CALLER-DECIDED THE SAME WAY
+      *    has-range IS -- download/public_directory ALREADY KNOW
+      *    total-size AND THE Accept-Encoding VERDICT BEFORE THEY
+      *    EVER CALL sendfile_http, SO THEY PASS THE DECISION IN
+      *    RATHER THAN HAVING THIS PROGRAM RE-DERIVE IT.
+       procedure division using connect, filename,
+                           optional range-start,
+                           optional range-end,
+                           optional has-range,
+                           optional use-gzip.
 
-       procedure division using connect, filename.
+           if address of use-gzip is not equal null
+           and use-gzip is equal 1
+           and (address of has-range is equal null
+           or has-range is not equal 1) then
+               perform send-whole-file-gzipped
+               exit program
+           end-if.
 
            move space to ws-eof.
            move filename to ws-fname.
-        
+           set record-pos to 0.
+
            open input in-file.
 
            perform until ws-eof is equal 'Y'
                move spaces to file-data
-               
+
                read in-file
                at end move 'Y' to ws-eof
                end-read
@@ -42,15 +76,233 @@
                    exit perform
                end-if
 
-               call "send_tcp" 
-                   using by value connect,
-                   by content file-data(1:ws-flen),
-                   by value ws-flen
-               end-call
+               if address of has-range is equal null
+               or has-range is equal 0 then
+                   call "send_tcp"
+                       using by value connect,
+                       by content file-data(1:ws-flen),
+                       by value ws-flen
+                   end-call
+               else
+                   perform send-record-in-range
+               end-if
+
+               add ws-flen to record-pos
            end-perform.
 
            close in-file.
 
            exit program.
-       
+
+      *    SEND-RECORD-IN-RANGE -- THE CURRENT RECORD COVERS BYTES
+      *    record-pos THRU record-pos + ws-flen - 1 (ZERO-BASED).
+      *    SENDS ONLY THE PART OF IT THAT OVERLAPS
+      *    [range-start, range-end], IF ANY.
+       send-record-in-range.
+           if record-pos + ws-flen is less than or equal
+           range-start
+           or record-pos is greater than range-end then
+               exit paragraph
+           end-if.
+
+           if range-start is greater than record-pos then
+               compute send-from =
+                   range-start - record-pos + 1
+           else
+               set send-from to 1
+           end-if.
+
+           if range-end is less than record-pos + ws-flen - 1 then
+               compute send-upto = range-end - record-pos + 1
+           else
+               set send-upto to ws-flen
+           end-if.
+
+           compute send-len = send-upto - send-from + 1.
+
+           call "send_tcp"
+               using by value connect,
+               by content file-data(send-from:send-len),
+               by value send-len
+           end-call.
+
+           exit paragraph.
+
+      *    SEND-WHOLE-FILE-GZIPPED -- READS THE ENTIRE FILE INTO
+      *    ONE IN-MEMORY BUFFER, COMPRESSES IT WITH THE
+      *    gzip_compress RUNTIME PRIMITIVE (A COMPRESSION ALGORITHM
+      *    ISN'T SOMETHING PURE COBOL HERE CAN DO, SAME REASON
+      *    sha1_hash IS EXTERNAL), AND SENDS THE RESULT IN ONE
+      *    SHOT. THE CALLER IS EXPECTED TO HAVE ALREADY CHECKED
+      *    THE FILE FITS whole-data BEFORE PASSING use-gzip EQUAL 1.
+       send-whole-file-gzipped.
+           move space to ws-eof.
+           move filename to ws-fname.
+           set whole-size to 0.
+
+           open input in-file.
+
+           perform until ws-eof is equal 'Y'
+               move spaces to file-data
+
+               read in-file
+               at end move 'Y' to ws-eof
+               end-read
+
+               if ws-eof is equal 'Y' then
+                   exit perform
+               end-if
+
+               if whole-size + ws-flen is less than or equal 65536
+               then
+                   move file-data(1:ws-flen)
+                       to whole-data(whole-size + 1:ws-flen)
+                   add ws-flen to whole-size
+               end-if
+           end-perform.
+
+           close in-file.
+
+           call "gzip_compress"
+           using by content whole-data(1:whole-size),
+           by content whole-size,
+           by reference gzip-data,
+           by reference gzip-size
+           end-call.
+
+           call "send_tcp"
+           using by value connect,
+           by content gzip-data(1:gzip-size),
+           by value gzip-size.
+
+           exit paragraph.
+
        end program sendfile_http.
+
+      *****************************************
+
+       identification division.
+       program-id. parse-range.
+
+      ************************************************************
+      * SCANS REQUEST-HEADERS FOR "Range: bytes=START-END" (ALSO
+      * ACCEPTING THE OPEN-ENDED "START-" AND SUFFIX "-LENGTH"
+      * FORMS) AND RESOLVES IT AGAINST total-size INTO A CONCRETE
+      * range-start/range-end PAIR. has-range COMES BACK 0 (NO
+      * Range HEADER), 1 (SATISFIABLE) OR 2 (UNSATISFIABLE).
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 hdr-idx      pic 9(4).
+       77 range-value  pic x(64).
+       77 range-size   pic 9(3).
+       77 dash-pos     pic 9(3).
+       77 start-text   pic x(32).
+       77 end-text     pic x(32).
+       77 scan-pos     pic 9(3).
+       77 suffix-val   pic s9(8).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+       77 total-size  pic 9(8).
+       77 range-start pic 9(8).
+       77 range-end   pic 9(8).
+       77 has-range   pic 9.
+
+       procedure division using request, total-size,
+                           range-start, range-end, has-range.
+
+           set has-range to 0.
+           set range-value to spaces.
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:6)
+               is equal "Range:" then
+                   move request-header(hdr-idx)(8:64)
+                       to range-value
+                   exit perform
+               end-if
+           end-perform.
+
+           if function trim(range-value) is equal spaces
+           or range-value(1:6) is not equal "bytes=" then
+               exit program
+           end-if.
+
+           move range-value(7:58) to range-value.
+           set range-size
+               to function length(function trim(range-value)).
+
+           set dash-pos to 0.
+           perform varying scan-pos from 1 by 1
+           until scan-pos is greater than range-size
+               if range-value(scan-pos:1) is equal "-" then
+                   set dash-pos to scan-pos
+                   exit perform
+               end-if
+           end-perform.
+
+           if dash-pos is equal 0 then
+               set has-range to 2
+               exit program
+           end-if.
+
+           set start-text to spaces.
+           set end-text to spaces.
+
+           if dash-pos is greater than 1 then
+               move range-value(1:dash-pos - 1) to start-text
+           end-if.
+
+           if dash-pos is less than range-size then
+               move range-value(dash-pos + 1:range-size - dash-pos)
+                   to end-text
+           end-if.
+
+           if function trim(start-text) is equal spaces then
+      *        SUFFIX FORM -- "bytes=-500" MEANS THE LAST 500 BYTES.
+               if function trim(end-text) is equal spaces then
+                   set has-range to 2
+                   exit program
+               end-if
+
+               compute range-end = total-size - 1
+               compute suffix-val =
+                   total-size - function numval(end-text)
+
+               if suffix-val is less than 0 then
+                   set range-start to 0
+               else
+                   set range-start to suffix-val
+               end-if
+           else
+               compute range-start = function numval(start-text)
+
+               if function trim(end-text) is equal spaces then
+                   compute range-end = total-size - 1
+               else
+                   compute range-end = function numval(end-text)
+               end-if
+           end-if.
+
+           if range-start is greater than or equal total-size
+           or range-start is greater than range-end then
+               set has-range to 2
+           else
+               set has-range to 1
+           end-if.
+
+           exit program.
+
+       end program parse-range.
