@@ -0,0 +1,124 @@
+       identification division.
+       program-id. accept-negotiate.
+
+      ************************************************************
+      * SCANS REQUEST-HEADERS FOR AN "Accept:" LINE THE SAME WAY
+      * accept-gzip SCANS FOR "Accept-Encoding:", SO A HANDLER THAT
+      * CAN SERVE MORE THAN ONE REPRESENTATION OF A ROUTE (SAY, AN
+      * API BROWSABLE AS EITHER HTML OR JSON) HAS ONE SHARED PLACE
+      * TO ASK "WHAT DOES THE CLIENT WANT" INSTEAD OF EVERY HANDLER
+      * RE-SCANNING request-headers ITSELF. preferred-type COMES
+      * BACK ONE OF "HTML"/"JSON"/"TEXT" -- WHICHEVER OF THE THREE
+      * MEDIA TYPES APPEARS EARLIEST IN THE Accept HEADER WINS (RFC
+      * 7231 TREATS AN EARLIER ENTRY AS MORE PREFERRED WHEN THERE'S
+      * NO EXPLICIT "q=" WEIGHT TO COMPARE, THE SAME SIMPLIFICATION
+      * accept-gzip ALREADY MAKES BY ONLY CHECKING "gzip" IS OFFERED
+      * AT ALL RATHER THAN HOW IT RANKS AGAINST OTHER ENCODINGS). A
+      * CLIENT THAT OFFERS NONE OF THE THREE, ASKS FOR "*/*", OR
+      * SENDS NO Accept HEADER AT ALL GETS "HTML", THE SAME DEFAULT
+      * A BROWSER'S OWN Accept HEADER WOULD RESOLVE TO.
+      ************************************************************
+
+       data division.
+
+       working-storage section.
+       77 hdr-idx      pic 9(4).
+       77 accept-len   pic 9(4).
+       77 html-pos     pic 9(4).
+       77 json-pos     pic 9(4).
+       77 text-pos     pic 9(4).
+       77 found-pos    pic 9(4).
+       77 media-token  pic x(24).
+       77 before-part  pic x(2048).
+       77 delim-part   pic x(24).
+
+       linkage section.
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+       77 preferred-type pic x(4).
+
+       procedure division using request, preferred-type.
+
+           set preferred-type to "HTML".
+
+           perform varying hdr-idx from 1 by 1
+           until hdr-idx is greater than request-header-size
+               if request-header(hdr-idx)(1:8)
+               is equal "Accept: " then
+                   perform pick-preferred-type
+                   exit perform
+               end-if
+           end-perform.
+
+           exit program.
+
+      *    PICK-PREFERRED-TYPE -- LOCATES WHERE EACH CANDIDATE
+      *    MEDIA-TYPE FIRST APPEARS (0 MEANS "NOT OFFERED") VIA
+      *    FIND-MEDIA-POS, THEN KEEPS WHICHEVER NON-ZERO POSITION
+      *    IS LOWEST.
+       pick-preferred-type.
+           set accept-len to
+               function length(function trim(request-header(hdr-idx))).
+
+           move "application/json" to media-token
+           perform find-media-pos
+           move found-pos to json-pos.
+
+           move "text/html" to media-token
+           perform find-media-pos
+           move found-pos to html-pos.
+
+           move "text/plain" to media-token
+           perform find-media-pos
+           move found-pos to text-pos.
+
+           evaluate true
+               when json-pos is greater than 0
+               and (html-pos is equal 0
+                   or json-pos is less than html-pos)
+               and (text-pos is equal 0
+                   or json-pos is less than text-pos)
+                   set preferred-type to "JSON"
+               when text-pos is greater than 0
+               and (html-pos is equal 0
+                   or text-pos is less than html-pos)
+                   set preferred-type to "TEXT"
+               when html-pos is greater than 0
+                   set preferred-type to "HTML"
+               when other
+                   set preferred-type to "HTML"
+           end-evaluate.
+
+           exit paragraph.
+
+      *    FIND-MEDIA-POS -- SETS found-pos TO THE 1-BASED POSITION
+      *    OF function trim(media-token) WITHIN THE Accept HEADER,
+      *    OR 0 IF IT ISN'T THERE, VIA UNSTRING'S "DELIMITER IN"
+      *    PHRASE (SPACES WHEN THE DELIMITER NEVER MATCHED).
+       find-media-pos.
+           move spaces to before-part.
+           move spaces to delim-part.
+
+           unstring request-header(hdr-idx)(1:accept-len)
+               delimited by function trim(media-token)
+               into before-part
+               delimiter in delim-part
+           end-unstring.
+
+           if delim-part is equal spaces then
+               set found-pos to 0
+           else
+               compute found-pos =
+                   function length(function trim(before-part)) + 1
+           end-if.
+
+           exit paragraph.
+
+       end program accept-negotiate.
