@@ -1,8 +1,16 @@
        identification division.
        program-id. sendtext_http.
-       
+
        data division.
-       
+
+       working-storage section.
+       77 use-gzip   pic 9.
+       77 gzip-data  pic x(1024).
+       77 gzip-size  pic 9(4).
+       77 suppress-body pic 9.
+       77 header-title    pic x(32).
+       77 header-set-data pic x(224).
+
        linkage section.
        01 response-data.
            05 http-version pic x(10).
@@ -11,14 +19,70 @@
            05 response-headers occurs 8 times.
                10 header-data pic x(256).
            05 response-headers-size pic 9(3).
-       
+
        77 connect  pic 9(5).
        77 content-data pic x(1024).
        77 content-size pic 9(4).
+       01 request.
+          05 request-start.
+             10 request-method pic x(16).
+             10 request-path   pic x(2048).
+             10 request-proto  pic x(16).
+          05 request-headers occurs 256 times.
+             10 request-header     pic x(2048).
+          05 request-header-size  pic 9(3).
+          05 request-body pic x(2048).
+
+      *    request IS OPTIONAL AND TRAILING, THE SAME CONVENTION
+      *    download/public_directory ALREADY USE FOR BYTE-RANGE
+      *    SUPPORT -- A CALLER THAT DOESN'T PASS IT GETS THE
+      *    HISTORICAL UNCOMPRESSED RESPONSE.
+       procedure division using response-data, connect,
+                           content-data, content-size,
+                           optional request.
+
+           set use-gzip to 0.
+           set suppress-body to 0.
+
+      *    A HANDLER MATCHED BY switch-http'S HEAD-FROM-GET
+      *    SYNTHESIS STILL RECEIVES THE REAL "HEAD" IN
+      *    request-method -- WHEN THE CALLER PASSES request THROUGH,
+      *    SEND THE HEADERS AS NORMAL BUT SKIP THE BODY, THE
+      *    RESPONSE SHAPE A HEAD REQUEST IS SUPPOSED TO GET.
+           if address of request is not equal null
+           and function trim(request-method) is equal "HEAD" then
+               set suppress-body to 1
+           end-if.
+
+      *    ONLY BOTHER CHECKING Accept-Encoding, AND ONLY BOTHER
+      *    COMPRESSING, WHEN THE BODY IS BIG ENOUGH THAT THE
+      *    gzip_compress CALL IS WORTH ITS OWN OVERHEAD.
+           if address of request is not equal null
+           and content-size is greater than 512 then
+               call "accept-gzip"
+               using by content request,
+               by reference use-gzip
+               end-call
+           end-if.
+
+           if use-gzip is equal 1 then
+               call "gzip_compress"
+               using by content content-data(1:content-size),
+               by content content-size,
+               by reference gzip-data,
+               by reference gzip-size
+               end-call
+
+               move "Content-Encoding" to header-title
+               move "gzip" to header-set-data
+
+               call "setheader"
+               using by reference response-data,
+               by content header-title,
+               by content header-set-data
+               end-call
+           end-if.
 
-       procedure division using response-data, connect, 
-                           content-data, content-size.
-        
       *    SEND HEADER
 
            call "sendheader_http"
@@ -27,11 +91,20 @@
 
       *    SEND CONTENT
 
-           call "send_tcp" 
-           using by value connect,
-           by content content-data(1:content-size),
-           by value content-size.
+           if suppress-body is equal 0 then
+               if use-gzip is equal 1 then
+                   call "send_tcp"
+                   using by value connect,
+                   by content gzip-data(1:gzip-size),
+                   by value gzip-size
+               else
+                   call "send_tcp"
+                   using by value connect,
+                   by content content-data(1:content-size),
+                   by value content-size
+               end-if
+           end-if.
 
            exit program.
-       
+
        end program sendtext_http.
