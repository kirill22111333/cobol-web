@@ -0,0 +1,230 @@
+       identification division.
+       program-id. sendtemplate_http.
+
+      ************************************************************
+      * STREAMS A FILE THE SAME WAY sendhtml_http DOES, EXCEPT EACH
+      * RECORD IS SCANNED FOR "{{token}}" PLACEHOLDERS FIRST AND ANY
+      * MATCH AGAINST THE CALLER-SUPPLIED tmpl-params TABLE IS
+      * SUBSTITUTED BEFORE THE LINE GOES OUT. A TOKEN WITH NO MATCH
+      * IS LEFT IN THE OUTPUT VERBATIM, AND A TOKEN SPLIT ACROSS TWO
+      * RECORDS ISN'T DETECTED -- THE SAME LINE-AT-A-TIME LIMIT
+      * sendhtml_http ALREADY HAS.
+      ************************************************************
+
+       environment division.
+       input-output section.
+       file-control.
+           select in-file assign to dynamic ws-fname
+           organization is sequential.
+
+       data division.
+
+       file section.
+       fd in-file record is varying depending ws-flen.
+       01 file-data pic x(512).
+
+       working-storage section.
+       01 response-data.
+           05 http-version pic x(10).
+           05 http-header  pic x(50).
+           05 status-code  pic 9(3).
+           05 status-text  pic x(50).
+       01 buffer.
+           05 buffer-data pic x(512).
+           05 buffer-size pic 9(3).
+
+       01 ws.
+           05 ws-eof   pic x.
+           05 ws-fname pic x(512).
+           05 ws-flen  pic 9(3).
+
+       01 out-line pic x(1024).
+       77 out-len    pic 9(4).
+       77 rec-len    pic 9(3).
+       77 p          pic 9(3).
+       77 tag-end    pic 9(3).
+       77 scan-start pic 9(3).
+       77 k          pic 9(3).
+       77 tag-name   pic x(32).
+       77 tag-len    pic 9(3).
+       77 tmpl-idx   pic 9(3).
+       77 found      pic 9.
+       77 append-src pic x(256).
+       77 append-len pic 9(3).
+
+       linkage section.
+       77 connect  pic 9(5).
+       77 filename pic x(512).
+
+       01 tmpl-params.
+           05 tmpl-param occurs 32 times.
+               10 tmpl-name  pic x(32).
+               10 tmpl-value pic x(256).
+           05 tmpl-param-size pic 9(3).
+
+       procedure division using connect, filename, tmpl-params.
+
+      *    SEND HEADER
+
+           set http-version to "HTTP/1.1".
+           set status-code to 200.
+           set status-text to "OK".
+
+           set http-header to "Content-type: text/html".
+
+           set buffer-data to spaces.
+           set buffer-size to 1.
+
+           string
+               function trim(http-version) delimited by size
+               X"20"
+               function trim(status-code) delimited by size
+               X"20"
+               function trim(status-text) delimited by size
+               X"0A"
+               function trim(http-header) delimited by size
+               X"0A"
+               X"0A"
+               into buffer-data
+               with pointer buffer-size
+           end-string.
+
+           subtract 1 from buffer-size.
+
+           call "send_tcp"
+           using by value connect,
+           by content function trim(buffer-data),
+           by value buffer-size.
+
+      *    SEND CONTENT, SUBSTITUTING TOKENS LINE BY LINE
+
+           set ws-eof to space.
+           set ws-fname to filename.
+
+           open input in-file.
+
+           perform until ws-eof is equal "Y"
+               set file-data to spaces
+
+               read in-file
+               at end move "Y" to ws-eof
+               end-read
+
+               if ws-eof is equal "Y" then
+                   exit perform
+               end-if
+
+               perform render-line
+
+               call "send_tcp"
+                   using by value connect,
+                   by content out-line(1:out-len),
+                   by value out-len
+               end-call
+           end-perform.
+
+           close in-file.
+
+           exit program.
+
+      *    RENDER-LINE -- RE-WRITES file-data(1:ws-flen) INTO
+      *    out-line/out-len, RESOLVING ANY "{{token}}" ENCOUNTERED.
+       render-line.
+           move ws-flen to rec-len.
+           move 0 to out-len.
+           move 1 to p.
+           move spaces to out-line.
+
+           perform render-one-char until p is greater than rec-len.
+
+           exit paragraph.
+
+       render-one-char.
+           if p + 1 is less than or equal rec-len
+           and file-data(p:1) is equal "{"
+           and file-data(p + 1:1) is equal "{" then
+               perform find-closing-brace
+
+               if tag-end is greater than 0 then
+                   perform substitute-token
+               else
+                   add 1 to out-len
+                   move file-data(p:1) to out-line(out-len:1)
+                   add 1 to p
+               end-if
+           else
+               add 1 to out-len
+               move file-data(p:1) to out-line(out-len:1)
+               add 1 to p
+           end-if.
+
+           exit paragraph.
+
+      *    FIND-CLOSING-BRACE -- LOOKS FOR THE "}}" THAT CLOSES THE
+      *    "{{" STARTING AT p, SETTING tag-end TO THE POSITION OF
+      *    THE FIRST "}" FOUND, OR 0 WHEN THERE ISN'T ONE ON THIS
+      *    LINE.
+       find-closing-brace.
+           set tag-end to 0.
+           compute scan-start = p + 2.
+
+           perform varying k from scan-start by 1
+           until k is greater than rec-len or tag-end is greater than 0
+               if k is less than rec-len
+               and file-data(k:1) is equal "}"
+               and file-data(k + 1:1) is equal "}" then
+                   set tag-end to k
+               end-if
+           end-perform.
+
+           exit paragraph.
+
+      *    SUBSTITUTE-TOKEN -- LOOKS UP THE TOKEN NAME BETWEEN THE
+      *    BRACES AGAINST tmpl-params AND EMITS ITS VALUE, OR THE
+      *    ORIGINAL "{{token}}" TEXT WHEN THERE IS NO MATCH.
+       substitute-token.
+           compute tag-len = tag-end - (p + 2).
+           move spaces to tag-name.
+
+           if tag-len is greater than 0
+               move file-data(p + 2:tag-len) to tag-name
+           end-if.
+
+           set found to 0.
+
+           perform varying tmpl-idx from 1 by 1
+           until tmpl-idx is greater than tmpl-param-size
+               if function trim(tmpl-name(tmpl-idx))
+               is equal function trim(tag-name) then
+                   set found to 1
+                   exit perform
+               end-if
+           end-perform.
+
+           if found is equal 1 then
+               move function trim(tmpl-value(tmpl-idx)) to append-src
+               compute append-len =
+                   function length(function trim(tmpl-value(tmpl-idx)))
+               perform append-chars
+           else
+               compute append-len = tag-end + 2 - p
+               move file-data(p:append-len) to append-src
+               perform append-chars
+           end-if.
+
+           compute p = tag-end + 2.
+
+           exit paragraph.
+
+      *    APPEND-CHARS -- COPIES append-src(1:append-len) ONTO THE
+      *    END OF out-line AND ADVANCES out-len.
+       append-chars.
+           if append-len is greater than 0 then
+               move append-src(1:append-len)
+                   to out-line(out-len + 1:append-len)
+               compute out-len = out-len + append-len
+           end-if.
+
+           exit paragraph.
+
+       end program sendtemplate_http.
