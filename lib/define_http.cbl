@@ -1,21 +1,277 @@
        identification division.
        program-id. define_http.
-      
+
+       environment division.
+       input-output section.
+       file-control.
+           select config-file assign to "http.cfg"
+           organization is line sequential
+           file status is config-stat.
+
        data division.
+
+       file section.
+       fd config-file.
+       01 config-record pic x(50).
+
+       working-storage section.
+       77 config-stat pic xx.
+
        linkage section.
        01 http-tbl.
           05 http-host pic x(50).
           05 http-len  pic 9(5).
           05 http-cap  pic 9(5).
-       
-       77 http-address pic x(50).
-      
-       procedure division using http-tbl, http-address.
+          05 http-public pic x(256).
+          05 http-cert-path pic x(256).
+          05 http-key-path  pic x(256).
+          05 cache-max-age pic 9(6).
+          05 max-header-count pic 9(3).
+          05 max-uri-length pic 9(4).
+          05 vhost-size pic 9(2).
+          05 http-vhost occurs 8 times.
+             10 vhost-host   pic x(50).
+             10 vhost-public pic x(256).
+          05 has-middleware pic 9.
+          05 http-middleware usage procedure-pointer.
+          05 rate-limit-max pic 9(5).
+          05 rate-limit-window pic 9(5).
+          05 normalize-path pic 9.
+          05 mount-size pic 9(2).
+          05 http-mount occurs 8 times.
+             10 mount-prefix pic x(256).
+             10 mount-root   pic x(256).
+          05 allow-listing pic 9.
+          05 maintenance-mode pic 9.
+          05 http-route occurs 1 to 2048 times depending on http-cap.
+             10 func usage procedure-pointer.
+             10 tab-path   pic x(2048).
+             10 tab-method pic x(16).
+             10 route-timeout pic 9(3).
+
+       77 http-address  pic x(50).
+       77 http-capacity pic 9(5).
+       77 http-cert     pic x(256).
+       77 http-key      pic x(256).
+       77 http-max-age  pic 9(6).
+       77 http-max-headers pic 9(3).
+       77 http-max-uri     pic 9(4).
+       77 http-rate-max    pic 9(5).
+       77 http-rate-window pic 9(5).
+       77 http-normalize   pic 9.
+       77 http-listing     pic 9.
+
+       procedure division using http-tbl, http-address,
+                           optional http-capacity,
+                           optional http-cert,
+                           optional http-key,
+                           optional http-max-age,
+                           optional http-max-headers,
+                           optional http-max-uri,
+                           optional http-rate-max,
+                           optional http-rate-window,
+                           optional http-normalize,
+                           optional http-listing.
 
            move http-address to http-host.
            set http-len to 1.
-           set http-cap to 1000.
-           
+           set vhost-size to 0.
+           set mount-size to 0.
+           set has-middleware to 0.
+
+      *    A SPACES http-address MEANS "LOOK IT UP AT DEPLOY TIME"
+      *    INSTEAD OF HARDCODING IT IN SOURCE -- TRY THE
+      *    HTTP_ADDRESS ENVIRONMENT VARIABLE FIRST, THEN A SMALL
+      *    "http.cfg" CONFIG FILE (ITS FIRST LINE IS THE LISTEN
+      *    ADDRESS), SO PROMOTING A SITE TO A REAL HOST DOESN'T
+      *    REQUIRE EDITING AND RECOMPILING SOURCE.
+           if http-host is equal spaces then
+               perform resolve-address-from-env
+           end-if.
+
+           set http-cert-path to spaces.
+           set http-key-path to spaces.
+
+      *    TLS CERT/KEY PATHS ARE OPTIONAL, TRAILING ARGUMENTS --
+      *    A SITE THAT DOESN'T PASS THEM GETS THE HISTORICAL
+      *    PLAINTEXT LISTENER UNCHANGED.
+           if address of http-cert is not equal null then
+               set http-cert-path to http-cert
+           end-if.
+           if address of http-key is not equal null then
+               set http-key-path to http-key
+           end-if.
+
+      *    CACHE-MAX-AGE IS ALSO OPTIONAL AND TRAILING -- A SITE
+      *    THAT DOESN'T PASS IT GETS NO Cache-Control/Last-Modified
+      *    HEADERS FROM PUBLIC_DIRECTORY/DOWNLOAD, THE HISTORICAL
+      *    BEHAVIOR.
+           set cache-max-age to 0.
+           if address of http-max-age is not equal null then
+               set cache-max-age to http-max-age
+           end-if.
+
+      *    max-header-count/max-uri-length ARE THE SAME TRAILING-
+      *    OPTIONAL, ZERO-MEANS-UNLIMITED PATTERN -- A SITE THAT
+      *    DOESN'T PASS THEM GETS THE HISTORICAL, UNCHECKED
+      *    256-HEADER/2048-BYTE-PATH CEILINGS listen_http's BUFFERS
+      *    ALREADY IMPOSE.
+           set max-header-count to 0.
+           if address of http-max-headers is not equal null then
+               set max-header-count to http-max-headers
+           end-if.
+
+           set max-uri-length to 0.
+           if address of http-max-uri is not equal null then
+               set max-uri-length to http-max-uri
+           end-if.
+
+      *    rate-limit-max/rate-limit-window ARE THE SAME TRAILING-
+      *    OPTIONAL, ZERO-MEANS-UNLIMITED PATTERN -- A SITE THAT
+      *    DOESN'T PASS rate-limit-max GETS NO PER-IP REQUEST CAP
+      *    FROM check-rate-limit (listen_http), THE HISTORICAL
+      *    UNTHROTTLED BEHAVIOR.
+           set rate-limit-max to 0.
+           set rate-limit-window to 0.
+           if address of http-rate-max is not equal null then
+               set rate-limit-max to http-rate-max
+               set rate-limit-window to 60
+               if address of http-rate-window is not equal null then
+                   set rate-limit-window to http-rate-window
+               end-if
+           end-if.
+
+      *    NORMALIZE-PATH IS THE SAME TRAILING-OPTIONAL PATTERN --
+      *    A SITE THAT DOESN'T PASS IT GETS THE HISTORICAL
+      *    BYTE-EXACT tab-path/request-path COMPARISON, WHERE
+      *    "/about" AND "/about/" ARE TWO DIFFERENT ROUTES.
+           set normalize-path to 0.
+           if address of http-normalize is not equal null then
+               set normalize-path to http-normalize
+           end-if.
+
+      *    ALLOW-LISTING IS THE SAME TRAILING-OPTIONAL PATTERN -- A
+      *    SITE THAT DOESN'T PASS IT GETS THE HISTORICAL BEHAVIOR OF
+      *    public_directory TREATING A DIRECTORY PATH AS "NOT FOUND"
+      *    RATHER THAN RENDERING AN INDEX OF IT.
+           set allow-listing to 0.
+           if address of http-listing is not equal null then
+               set allow-listing to http-listing
+           end-if.
+
+      *    MAINTENANCE-MODE STARTS OFF -- IT IS NEVER A define_http
+      *    ARGUMENT, ONLY EVER FLIPPED AT RUNTIME BY listen_http
+      *    POLLING "maintenance.ctl" THE SAME WAY IT POLLS
+      *    "shutdown.ctl" FOR GRACEFUL SHUTDOWN.
+           set maintenance-mode to 0.
+
+      *    CAPACITY IS CALLER-SUPPLIED SO A SITE WITH MORE ROUTES
+      *    THAN THE 256-ENTRY DEFAULT CAN SIZE THE TABLE WITHOUT A
+      *    LIBRARY RECOMPILE. FALLS BACK TO THE HISTORICAL 256 WHEN
+      *    THE ARGUMENT IS OMITTED OR ZERO, AND NEVER EXCEEDS THE
+      *    PHYSICAL 2048-ENTRY CEILING ON HTTP-ROUTE. FOUR SLOTS ARE
+      *    RESERVED ON TOP OF WHATEVER THE CALLER ASKS FOR -- THE
+      *    "/healthz", "/metrics", "/favicon.ico", AND "/robots.txt"
+      *    FREEBIES BELOW COME OUT OF THIS RESERVE, NOT OUT OF THE
+      *    CALLER'S OWN REQUESTED CAPACITY, SO A SITE THAT ASKS FOR A
+      *    SMALL http-capacity STILL GETS THE FULL AMOUNT OF ROOM IT
+      *    ASKED FOR VIA handle_http.
+           if address of http-capacity = null
+           or http-capacity is equal 0 then
+               set http-cap to 260
+           else
+               if http-capacity is greater than 2044 then
+                   set http-cap to 2048
+               else
+                   compute http-cap = http-capacity + 4
+               end-if
+           end-if.
+
+      *    EVERY SITE GETS A LIVENESS ROUTE FOR FREE, THE SAME WAY
+      *    "##404" IS A SENTINEL PATH get-func/switch-http ALREADY
+      *    SPECIAL-CASE WITHOUT A SITE AUTHOR REGISTERING IT -- THIS
+      *    TAKES THE FIRST http-route SLOT, SO handle_http'S OWN
+      *    REGISTRATIONS (STARTING FROM http-len) LAND RIGHT AFTER.
+      *    GUARDED AGAINST http-cap THE SAME WAY handle_http GUARDS
+      *    ITS OWN REGISTRATIONS, IN CASE A CALLER-SUPPLIED CAPACITY
+      *    NEAR THE 2048 CEILING LEFT NO ROOM FOR THE RESERVE.
+           if http-len is greater than http-cap then
+               exit program
+           end-if.
+           set tab-path(http-len) to "/healthz".
+           set tab-method(http-len) to "GET".
+           set func(http-len) to entry "http-healthz".
+           set route-timeout(http-len) to 0.
+           add 1 to http-len.
+
+      *    "/metrics" IS THE SAME AUTO-REGISTERED, TAKE-THE-NEXT-SLOT
+      *    FREEBIE AS "/healthz" ABOVE -- IT ANSWERS FROM THE
+      *    metrics.dat COUNTERS listen_http's RECORD-METRICS
+      *    PARAGRAPH KEEPS UPDATED, RATHER THAN FROM ANYTHING A SITE
+      *    AUTHOR HAS TO WIRE UP.
+           if http-len is greater than http-cap then
+               exit program
+           end-if.
+           set tab-path(http-len) to "/metrics".
+           set tab-method(http-len) to "GET".
+           set func(http-len) to entry "http-metrics".
+           set route-timeout(http-len) to 0.
+           add 1 to http-len.
+
+      *    "/favicon.ico" AND "/robots.txt" ARE THE SAME
+      *    AUTO-REGISTERED FREEBIES -- BROWSERS AND CRAWLERS REQUEST
+      *    THEM UNPROMPTED, SO A SITE THAT DROPS A MATCHING FILE IN
+      *    ITS WORKING DIRECTORY HAS IT SERVED WITHOUT REGISTERING A
+      *    ROUTE FOR IT ITSELF.
+           if http-len is greater than http-cap then
+               exit program
+           end-if.
+           set tab-path(http-len) to "/favicon.ico".
+           set tab-method(http-len) to "GET".
+           set func(http-len) to entry "http-favicon".
+           set route-timeout(http-len) to 0.
+           add 1 to http-len.
+
+           if http-len is greater than http-cap then
+               exit program
+           end-if.
+           set tab-path(http-len) to "/robots.txt".
+           set tab-method(http-len) to "GET".
+           set func(http-len) to entry "http-robots".
+           set route-timeout(http-len) to 0.
+           add 1 to http-len.
+
            exit program.
-      
+
+      *    RESOLVE-ADDRESS-FROM-ENV -- TRIES THE HTTP_ADDRESS
+      *    ENVIRONMENT VARIABLE; FALLS BACK TO http.cfg WHEN IT
+      *    ISN'T SET EITHER.
+       resolve-address-from-env.
+           accept http-host from environment "HTTP_ADDRESS".
+
+           if http-host is equal spaces then
+               perform resolve-address-from-config
+           end-if.
+
+           exit paragraph.
+
+      *    RESOLVE-ADDRESS-FROM-CONFIG -- READS THE FIRST LINE OF
+      *    http.cfg AS THE LISTEN ADDRESS WHEN IT EXISTS; LEAVES
+      *    http-host SPACES (listen_http's EXISTING "CAN'T BIND"
+      *    FAILURE PATH) WHEN THE FILE ISN'T THERE EITHER.
+       resolve-address-from-config.
+           open input config-file.
+
+           if config-stat is equal "00" then
+               read config-file
+                   at end
+                       continue
+                   not at end
+                       move config-record to http-host
+               end-read
+               close config-file
+           end-if.
+
+           exit paragraph.
+
        end program define_http.
